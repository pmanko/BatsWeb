@@ -1,4 +1,5 @@
        $set ilusing"System.Web.Security"
+       $set ilusing"System.Security.Cryptography"
 
        class-id batsweb._Default is partial
                 implements type System.Web.UI.ICallbackEventHandler
@@ -12,6 +13,25 @@
               RECORD KEY IS WEBPASS-KEY
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
+
+      *    login audit trail -- every verify_password attempt,
+      *    pass or fail, gets appended here keyed so writes stay in
+      *    ascending timestamp order.
+        SELECT AUDIT-FILE ASSIGN WS-AUDIT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS AUDIT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
+      *    one row per team-admin account that has opted into
+      *    two-factor login, keyed the same as WEBPASS-KEY.
+        SELECT MFA-FILE ASSIGN WS-MFA-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS MFA-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN4.
        file section.
        FD  WEBPASS-FILE
            LABEL RECORDS ARE STANDARD
@@ -23,11 +43,65 @@
                10  WEBPASS-LAST            PIC X(15).
                10  WEBPASS-FIRST           PIC X(15).
            05  WEBPASS-REST.
-               10  WEBPASS-PASS            PIC 9(18).
+      *        WEBPASS-PASS (a reversible numeric obfuscation
+      *        of the typed password) was replaced with a random salt
+      *        + SHA-256 digest, both base64. FILLER is sized with
+      *        headroom for related login-security fields
+      *        (account lockout, capability flags, last-login
+      *        tracking) so WEBPASS-FILE only needs one record-layout
+      *        conversion instead of one per request. Existing
+      *        BATSW020.DAT rows must be run through
+      *        webpassMigrate.cbl once before this ships.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
                10  WEBPASS-LEVEL           PIC X.
-               10  FILLER                  PIC X(50).
+      *        consecutive-failure counter + lockout expiry
+      *        (yyyymmddhhmm, SPACES = not locked).
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
 
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       01  AUDIT-REC.
+           05  AUDIT-KEY.
+               10  AUDIT-TIMESTAMP         PIC X(14).
+               10  AUDIT-SEQ               PIC 9(3).
+           05  AUDIT-TEAM-NAME             PIC X(15).
+           05  AUDIT-LAST                  PIC X(15).
+           05  AUDIT-FIRST                 PIC X(15).
+           05  AUDIT-SOURCE-IP             PIC X(45).
+           05  AUDIT-RESULT                PIC X.
+           05  FILLER                      PIC X(20).
+
+      *    optional two-factor login for team-admin accounts.
+      *    MFA-ENABLED "Y" turns the check on for that key; MFA-CODE/
+      *    MFA-CODE-EXPIRES hold the most recently emailed one-time
+      *    code (SPACES = none outstanding).
+       FD  MFA-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MFA-REC.
 
+       01  MFA-REC.
+           05  MFA-KEY.
+               10  MFA-TEAM-NAME           PIC X(15).
+               10  MFA-LAST                PIC X(15).
+               10  MFA-FIRST               PIC X(15).
+           05  MFA-ENABLED                 PIC X.
+           05  MFA-EMAIL                   PIC X(60).
+           05  MFA-CODE                    PIC X(6).
+           05  MFA-CODE-EXPIRES            PIC X(12).
 
        working-storage section.
        01  WS-TEAM-NAME       PIC X(15).
@@ -35,10 +109,19 @@
        01  WS-FIRST           PIC X(15).
        01  WS-PASS            PIC X(6).
        01  WS-BATSW020-FILE   PIC X(256) VALUE "BATSW020.DAT".
+       01  WS-AUDIT-FILE      PIC X(256) VALUE "BATSW021.DAT".
+       01  WS-AUDIT-SEQ       PIC 9(3) VALUE 0.
        01  WS-REJECT-FLAG     PIC X.
        01  STATUS-COMN.
            05  STATUS-BYTE-1           PIC X      VALUE SPACES.
            05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
+       01  WS-MFA-FILE        PIC X(256) VALUE "BATSW022.DAT".
+       01  STATUS-COMN4.
+           05  STATUS4-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS4-BYTE-2          PIC X      VALUE SPACES.
        01 plaintext           type Byte occurs any.
        01 entropy           type Byte occurs 20.
        01 ticket          type FormsAuthenticationTicket.
@@ -64,12 +147,22 @@
                exit method.
       *         set TextBox2::Text to type HttpContext::Current::Request::Cookies["creds"]["Password"].
            if type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"] not = null
-               set rememberCheckBox::Checked to true
                set ticket to type FormsAuthentication::Decrypt(type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Value)
-               set first_name::Text to ticket::Name::Substring(0, 15)::Trim
-               set last_name::Text to ticket::Name::Substring(15, 15)::Trim
-               set password::Text to ticket::Name::Substring(30, 6)::Trim
-               set team to ticket::Name::Substring(36, 15)::Trim.
+      *        don't trust a remembered ticket forever --
+      *        require the account to have logged in within
+      *        MAX-REMEMBER-DAYS, tied to WEBPASS-LAST-LOGIN,
+      *        so a browser left signed in on a shared scouting laptop
+      *        eventually forces a fresh login instead of riding the
+      *        same ticket into next season.
+               if self::remembered_login_expired(ticket::Name::Substring(36, 15)::Trim, ticket::Name::Substring(15, 15)::Trim, ticket::Name::Substring(0, 15)::Trim) = "Y"
+                   set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(-1)
+                   invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, ""))
+               else
+                   set rememberCheckBox::Checked to true
+                   set first_name::Text to ticket::Name::Substring(0, 15)::Trim
+                   set last_name::Text to ticket::Name::Substring(15, 15)::Trim
+                   set password::Text to ticket::Name::Substring(30, 6)::Trim
+                   set team to ticket::Name::Substring(36, 15)::Trim.
            move 0 to aa.
        5-loop.
            if teamDropDownList::Items::Count = aa
@@ -102,7 +195,9 @@
            end-unstring.
            
            if actionFlag = 'login'
-               set callbackReturn to actionFlag & "|" & self::login(methodArg).
+               set callbackReturn to actionFlag & "|" & self::login(methodArg)
+           else if actionFlag = 'verify2fa'
+               set callbackReturn to actionFlag & "|" & self::verify2fa(methodArg).
        
        end method.
        
@@ -141,18 +236,215 @@
            set teamName to WS-TEAM-NAME::Replace(" ", type String::Empty)   
            
            invoke self::verify_password
-           
+
            if WS-REJECT-FLAG = "Y"
-               set userName to WS-FIRST & WS-LAST & WS-PASS & WS-TEAM-NAME
-               set ticket to type FormsAuthenticationTicket::New(userName, False, 525600)
-               set encTicket to type FormsAuthentication::Encrypt(ticket)
-               invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, encTicket))
-               set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(1)
-               set type HttpContext::Current::Session::Item("team") to WS-TEAM-NAME::Trim
-      *         set type HttpContext::Current::Session::Item("BAM") to READ TXT FILE FOR CREDS
-                set returnVal to "success|" & type FormsAuthentication::GetRedirectUrl(userName, False)
+      *         team-admin ("9") accounts that have opted
+      *         into two-factor login get emailed a one-time code
+      *         instead of going straight to a ticket -- verify2fa
+      *         below finishes the login once the code comes back.
+               if WEBPASS-LEVEL = "9" and self::mfa_is_enabled() = "Y"
+                   invoke self::send_mfa_code
+      *            the existing "remember me" ticket already
+      *            carries the plaintext password in its Name field
+      *            (see Page_Load's Substring(30,6) above) -- this
+      *            follows the same pattern to carry login() state
+      *            across the two-factor round trip.
+                   set type HttpContext::Current::Session::Item("mfa-pending-key") to
+                       WS-TEAM-NAME::Trim & "," & WS-LAST::Trim & "," & WS-FIRST::Trim & "," & WS-PASS::Trim
+                   set returnVal to "twofactor|" & WS-FIRST::Trim & WS-LAST::Trim & WS-TEAM-NAME::Trim
+                   exit method
+               end-if
+               set returnVal to self::issue_login_ticket()
            else
-               set returnVal to "failure|" & WS-FIRST::Trim & WS-LAST::Trim & WS-PASS::Trim & WS-TEAM-NAME::Trim
+               if WS-REJECT-FLAG = "L"
+                   set returnVal to "locked|" & WS-FIRST::Trim & WS-LAST::Trim & WS-TEAM-NAME::Trim
+               else
+                   set returnVal to "failure|" & WS-FIRST::Trim & WS-LAST::Trim & WS-PASS::Trim & WS-TEAM-NAME::Trim
+               end-if
+           end-if.
+       end method.
+
+      *    shared by login's no-MFA path and verify2fa's
+      *    code-accepted path so the FormsAuthenticationTicket is only
+      *    ever built in one place. Relies on WS-TEAM-NAME/WS-LAST/
+      *    WS-FIRST/WS-PASS/WEBPASS-LEVEL already being populated by a
+      *    prior verify_password call.
+       method-id issue_login_ticket protected.
+       local-storage section.
+       01 userName        type String.
+       01 encTicket       type String.
+       procedure division returning returnVal as String.
+           set userName to WS-FIRST & WS-LAST & WS-PASS & WS-TEAM-NAME
+           set ticket to type FormsAuthenticationTicket::New(userName, False, 525600)
+           set encTicket to type FormsAuthentication::Encrypt(ticket)
+           invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, encTicket))
+           set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(1)
+           set type HttpContext::Current::Session::Item("team") to WS-TEAM-NAME::Trim
+      *    record the authenticated capability level so
+      *    downstream pages can enforce the permission matrix.
+           set type HttpContext::Current::Session::Item("level") to WEBPASS-LEVEL::Trim
+           set returnVal to "success|" & type FormsAuthentication::GetRedirectUrl(userName, False)
+       end method.
+
+      *    "Y" when the account named by the remember-me
+      *    ticket either can't be found or hasn't actually logged in
+      *    (via WEBPASS-LAST-LOGIN) within MAX-REMEMBER-DAYS
+      *    -- Page_Load uses this to decide whether to honor the
+      *    ticket or force a fresh login.
+       method-id remembered_login_expired protected.
+       local-storage section.
+       01  cutoffStamp                 PIC X(12).
+       01  MAX-REMEMBER-DAYS           PIC 9(3) VALUE 90.
+       procedure division using by value lookupTeam as String
+                                 by value lookupLast as String
+                                 by value lookupFirst as String
+                         returning expired as PIC X.
+           MOVE "Y" TO expired
+           OPEN INPUT WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE lookupTeam::ToUpper TO WEBPASS-TEAM-NAME
+           MOVE lookupLast TO WEBPASS-LAST
+           MOVE lookupFirst TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               NOT INVALID KEY
+                   if WEBPASS-LAST-LOGIN > spaces
+                       set cutoffStamp to type DateTime::Now::AddDays(-1 * MAX-REMEMBER-DAYS)::ToString("yyyyMMddHHmm")
+                       if WEBPASS-LAST-LOGIN > cutoffStamp
+                           MOVE "N" TO expired
+           END-READ.
+           CLOSE WEBPASS-FILE.
+       end method.
+
+      *    "Y" only when MFA-FILE carries an enabled row for
+      *    the key verify_password just validated.
+       method-id mfa_is_enabled protected.
+       procedure division returning mfaOn as PIC X.
+           MOVE "N" TO mfaOn
+           OPEN INPUT MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-LAST TO MFA-LAST
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               NOT INVALID KEY
+                   if MFA-ENABLED = "Y"
+                       MOVE "Y" TO mfaOn
+           END-READ.
+           CLOSE MFA-FILE.
+       end method.
+
+      *    mint a 6-digit one-time code, good for 5 minutes,
+      *    and email it to the address on file in MFA-REC.
+       method-id send_mfa_code protected.
+       local-storage section.
+       01 rng             type Random.
+       01 codeNum         type Int32.
+       procedure division.
+           OPEN I-O MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-LAST TO MFA-LAST
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               INVALID KEY
+                   CLOSE MFA-FILE
+                   exit method.
+
+           set rng to new Random()
+           set codeNum to rng::Next(0, 999999)
+           set MFA-CODE to codeNum::ToString("D6")
+           set MFA-CODE-EXPIRES to type DateTime::Now::AddMinutes(5)::ToString("yyyyMMddHHmm")
+           REWRITE MFA-REC.
+           CLOSE MFA-FILE.
+
+           if MFA-EMAIL not = spaces
+               declare mail as type MailMessage = new MailMessage()
+               declare smtpClient as type SmtpClient = new SmtpClient
+               set smtpClient::UseDefaultCredentials = false
+               set smtpClient::Host = "smtp.gmail.com"
+               set smtpClient::Port = 587
+               set smtpClient::EnableSsl = true
+               set smtpClient::DeliveryMethod = type SmtpDeliveryMethod::Network
+               set smtpClient::Credentials = new System.Net.NetworkCredential("batsweb@gmail.com", "sydex123")
+               set mail::From = new MailAddress("batsweb@gmail.com", "Batsweb Site")
+               set mail::Subject to "Your login verification code"
+               set mail::Body to "Your one-time login code is " & MFA-CODE::Trim & type Environment::NewLine & "It expires in 5 minutes."
+               set mail::IsBodyHtml to false
+               invoke mail::To::Add(new MailAddress(MFA-EMAIL::Trim))
+               invoke smtpClient::Send(mail)
+           end-if.
+       end method.
+
+      *    second leg of a two-factor login -- looks up the
+      *    key login() stashed in Session, checks the submitted code
+      *    against MFA-CODE/MFA-CODE-EXPIRES, and finishes the login
+      *    exactly like the no-MFA path would have.
+       method-id verify2fa protected.
+       local-storage section.
+       01 pendingKey      type String.
+       01 keyParts        type String occurs any.
+       01 nowStamp        PIC X(12).
+       procedure division using by value submittedCode as String returning returnVal as String.
+           set pendingKey to type HttpContext::Current::Session::Item("mfa-pending-key") as String
+           if pendingKey = null
+               set returnVal to "mfafail|Session expired, please log in again."
+               exit method.
+
+           set keyParts to pendingKey::Split(",")
+           MOVE keyParts[0] TO WS-TEAM-NAME
+           MOVE keyParts[1] TO WS-LAST
+           MOVE keyParts[2] TO WS-FIRST
+           MOVE keyParts[3] TO WS-PASS
+
+           OPEN I-O MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               set returnVal to "mfafail|Unable to open the verification file."
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-LAST TO MFA-LAST
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               INVALID KEY
+                   CLOSE MFA-FILE
+                   set returnVal to "mfafail|Verification record not found."
+                   exit method.
+
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmm")
+           if submittedCode::Trim() not = MFA-CODE::Trim() or MFA-CODE = spaces or MFA-CODE-EXPIRES < nowStamp
+               CLOSE MFA-FILE
+               set returnVal to "mfafail|Incorrect or expired code."
+               exit method.
+
+      *    One-time code -- clear it so it can't be replayed.
+           MOVE SPACES TO MFA-CODE
+           MOVE SPACES TO MFA-CODE-EXPIRES
+           REWRITE MFA-REC.
+           CLOSE MFA-FILE.
+
+      *    Re-open WEBPASS-FILE to pick up WEBPASS-LEVEL for
+      *    issue_login_ticket -- verify_password already proved the
+      *    password correct back in login(), this just re-reads the
+      *    same row (this is a separate HTTP request from login(), so
+      *    none of that request's working-storage survived).
+           OPEN INPUT WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set returnVal to "mfafail|Unable to open the account file."
+               exit method.
+           MOVE WS-TEAM-NAME TO WEBPASS-TEAM-NAME
+           MOVE WS-LAST TO WEBPASS-LAST
+           MOVE WS-FIRST TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   set returnVal to "mfafail|Account no longer found."
+                   exit method.
+           CLOSE WEBPASS-FILE.
+
+           set type HttpContext::Current::Session::Item("mfa-pending-key") to null
+           set returnVal to self::issue_login_ticket()
        end method.
 
       * Outdated - Leaving for reference
@@ -191,12 +483,17 @@
 
        method-id verify_password protected.
        local-storage section.
-       77  WORK-PASS                   PIC X(6)  COMP-X VALUE 0.
-       77  WORK-PASS-X REDEFINES WORK-PASS  PIC X(6).
-       77  WORK-FIELD                  PIC 9(18).
+       01  computedHash                type String.
+       01  nowStamp                    PIC X(12).
+       01  MAX-FAIL-ATTEMPTS           PIC 9 VALUE 5.
+       01  LOCK-MINUTES                PIC 9(3) VALUE 15.
        procedure division.
-            OPEN INPUT WEBPASS-FILE.
+      *    opened I-O (was INPUT-only) so a failed/locked/
+      *    successful attempt can update WEBPASS-FAIL-COUNT and
+      *    WEBPASS-LOCK-UNTIL in place.
+            OPEN I-O WEBPASS-FILE.
             IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               MOVE "X" TO WS-REJECT-FLAG
                go to  100-done.
 
             MOVE WS-TEAM-NAME::ToUpper to WEBPASS-TEAM-NAME
@@ -214,17 +511,44 @@
                     MOVE "X" TO WS-REJECT-FLAG
 
                     GO TO 100-DONE.
-            MOVE WS-PASS  TO WORK-PASS-X
-            COMPUTE WORK-FIELD = WORK-PASS * 17.
-            COMPUTE WORK-FIELD = 13 * (WORK-FIELD + 7).
-            IF WORK-FIELD = WEBPASS-PASS
+
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmm")
+
+      *    a still-locked account is rejected without even
+      *    looking at the password, and without disturbing the
+      *    counters (so it can't be used to keep the clock running).
+           if WEBPASS-LOCK-UNTIL > spaces and WEBPASS-LOCK-UNTIL > nowStamp
+               CLOSE WEBPASS-FILE
+               MOVE "L" TO WS-REJECT-FLAG
+               GO TO 100-DONE.
+
+      *    compare against a salted SHA-256 digest instead of
+      *    a reversible numeric obfuscation of the password.
+           set computedHash to self::hash_password(WS-PASS::Trim, WEBPASS-SALT::Trim)
+
+           IF computedHash = WEBPASS-HASH::Trim
       *          MOVE WEBPASS-LEVEL TO BATSWEB1-SEC-LEVEL
       *           MOVE "Log In successful" TO ERROR-MESSAGE-TEXT
       *           PERFORM 9000-DISPLAY-ERROR-MESSAGE THRU 9099-EXIT
                 MOVE "Y" TO WS-REJECT-FLAG
+                MOVE 0 TO WEBPASS-FAIL-COUNT
+                MOVE SPACES TO WEBPASS-LOCK-UNTIL
+      *         track last successful login and a running count.
+                MOVE nowStamp TO WEBPASS-LAST-LOGIN
+                ADD 1 TO WEBPASS-LOGIN-COUNT
+                REWRITE WEBPASS-REC
 
                 ELSE
-                MOVE "N" TO WS-REJECT-FLAG.
+                MOVE "N" TO WS-REJECT-FLAG
+      *         lock the account for LOCK-MINUTES once
+      *         MAX-FAIL-ATTEMPTS consecutive bad passwords land.
+                ADD 1 TO WEBPASS-FAIL-COUNT
+                IF WEBPASS-FAIL-COUNT >= MAX-FAIL-ATTEMPTS
+                    set WEBPASS-LOCK-UNTIL to type DateTime::Now::AddMinutes(LOCK-MINUTES)::ToString("yyyyMMddHHmm")
+                    MOVE 0 TO WEBPASS-FAIL-COUNT
+                    MOVE "L" TO WS-REJECT-FLAG
+                END-IF
+                REWRITE WEBPASS-REC.
       *         invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Log in failed. Incorrect password');", true).
       *          MOVE "LOG IN FAILED" TO ERROR-MESSAGE-TEXT
       *          MOVE "INCORRECT PASSWORD"
@@ -233,7 +557,83 @@
        100-DONE.
            CLOSE WEBPASS-FILE.
 
+      *    record who tried to log in, from where, and whether
+      *    it succeeded -- independent of which branch above set
+      *    WS-REJECT-FLAG.
+           invoke self::log_audit_attempt(WS-REJECT-FLAG::Trim)
+
            goback.
        end method.
 
+      *    appends one row to AUDIT-FILE for every login
+      *    attempt. Keyed on timestamp + an in-process sequence number
+      *    so two attempts landing in the same second don't collide.
+       method-id log_audit_attempt protected.
+       procedure division using by value resultFlag as String.
+           OPEN I-O AUDIT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE AUDIT-REC
+           set AUDIT-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           ADD 1 TO WS-AUDIT-SEQ
+           IF WS-AUDIT-SEQ > 999
+               MOVE 1 TO WS-AUDIT-SEQ
+           END-IF
+           MOVE WS-AUDIT-SEQ TO AUDIT-SEQ
+           MOVE WS-TEAM-NAME TO AUDIT-TEAM-NAME
+           MOVE WS-LAST TO AUDIT-LAST
+           MOVE WS-FIRST TO AUDIT-FIRST
+           set AUDIT-SOURCE-IP to type HttpContext::Current::Request::UserHostAddress
+           set AUDIT-RESULT to resultFlag
+           WRITE AUDIT-REC
+               INVALID KEY
+      *            Same-second collision -- bump the sequence and retry
+      *            once rather than silently drop the attempt.
+                   ADD 1 TO AUDIT-SEQ
+                   WRITE AUDIT-REC
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE AUDIT-FILE.
+       end method.
+
+      *    shared salted-hash helpers used by verify_password
+      *    and by any future signup/reset flow that writes WEBPASS-REC.
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
        end class.
