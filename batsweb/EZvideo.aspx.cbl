@@ -7,6 +7,10 @@
        01 BATSW060WEBF                type BATSW060WEBF.
        01 mydata type batsweb.batsw060Data.
        01 gmDate        type Single.
+      *    clip paths used to resolve to local MAJORS/VID
+      *    paths on the app server's disk; prefixed with this CDN base
+      *    URL instead so video keeps working off local disk.
+       01 WS-CDN-BASE-URL type String value "https://cdn.example.com/video/".
        method-id Page_Load protected.
        local-storage section.
        linkage section.
@@ -170,7 +174,7 @@ PM         set vidTitles to ""
            if aa > BATSW060-WF-VID-COUNT
                go to lines-done.
            
-PM         set vidPaths to vidPaths & BATSW060-WF-VIDEO-PATH(aa) & BATSW060-WF-VIDEO-A(aa) & ","
+PM         set vidPaths to vidPaths & WS-CDN-BASE-URL & BATSW060-WF-VIDEO-PATH(aa) & BATSW060-WF-VIDEO-A(aa) & ","
 PM         set vidTitles to vidTitles & BATSW060-WF-VIDEO-TITL(aa) & ","
            
            add 1 to aa.
@@ -293,4 +297,55 @@ PM         set self::Session::Item("video-titles") to vidTitles
            set TextBox1::Text to BATSW060-START-DATE::ToString("##/##/##").
            set TextBox2::Text to BATSW060-END-DATE::ToString("##/##/##").
        end method.
+
+      *    ListBox1 is populated straight from BATSW060-V-TEAM/
+      *    V-NAME/V-DSP-DATE/V-DESC with no way to narrow it down except
+      *    by team/name/date sort, so a coach looking for "every clip
+      *    tagged breaking-ball, two strikes" has to read the whole
+      *    description list by eye. This re-pulls the current "RG" rows
+      *    and keeps only the ones whose description (and, when given, a
+      *    tag typed against the associated play-type/play-flag columns
+      *    on that same video row) match what was typed, instead of
+      *    clearing and repopulating the unfiltered list.
+       method-id searchClipsButton_Click protected.
+       linkage section.
+           COPY "C:\Users\Piotrek\sydexsource\BATS\batsw060webf_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["batsw060data"] as type batsweb.batsw060Data
+           set address of BATSW060-DIALOG-FIELDS to myData::tablePointer
+           set batsw060rununit to self::Session::Item("w060rununit") as
+               type RunUnit
+           move "RG" to BATSW060-ACTION
+           invoke BATSW060rununit::Call("BATSW060WEBF")
+           invoke self::populate_listbox_filtered(clipSearchTextBox::Text::Trim, tagSearchTextBox::Text::Trim).
+       end method.
+
+       method-id populate_listbox_filtered protected.
+       linkage section.
+           COPY "C:\Users\Piotrek\sydexsource\BATS\batsw060webf_dg.CPB".
+       procedure division using by value searchText as type String
+                                         tagText as type String.
+           set mydata to self::Session["batsw060data"] as type batsweb.batsw060Data
+           set address of BATSW060-DIALOG-FIELDS to myData::tablePointer
+
+           invoke ListBox1::Items::Clear.
+           move 1 to aa.
+       vid-loop.
+           if aa > BATSW060-NUM-VID
+               go to vid-done.
+           if searchText::Length > 0
+               and BATSW060-V-DESC(aa)::ToUpper()::IndexOf(searchText::ToUpper()) < 0
+               go to vid-next.
+           if tagText::Length > 0
+               and BATSW060-V-PLAY-TYPE(aa)::Trim()::ToUpper() not = tagText::ToUpper()
+               and BATSW060-V-PLAY-FLAG(aa)::Trim()::ToUpper() not = tagText::ToUpper()
+               go to vid-next.
+           invoke ListBox1::Items::Add(BATSW060-V-TEAM(aa) & " " & BATSW060-V-NAME(aa) & " " & BATSW060-V-DSP-DATE(aa)::ToString("0#/##/##") & " " & BATSW060-V-DESC(aa))
+       vid-next.
+           add 1 to aa
+           go to vid-loop.
+       vid-done.
+
+       end method.
+
        end class.
