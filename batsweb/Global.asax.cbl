@@ -50,11 +50,58 @@
        goback.           
        end method.
        
+      *    record page/user/stack info for whatever just blew
+      *    up, so a scout hitting a generic ASP.NET error page
+      *    mid-charting isn't the only record that anything happened.
+      *    No logging framework/DB table exists anywhere in this repo
+      *    to write to, so this appends a plain text line per error to
+      *    App_Data, the same kind of app-relative-path location
+      *    Default.aspx.cbl already uses for its app-data-folder.
        method-id Application_Error internal.
        local-storage section.
+       01 lastError    type Exception.
+       01 logEntry     type System.Text.StringBuilder.
+       01 logPath      type String.
+       01 pageUrl      type String.
+       01 userName     type String.
        procedure division using by value sender as object by value e as type EventArgs.
             *> Code that runs when an unhandled error occurs
-           goback.           
+           set lastError to self::Server::GetLastError()
+           if lastError = null
+               goback.
+
+           try
+               set pageUrl to self::Context::Request::Url::ToString()
+           catch exc as type Exception
+               set pageUrl to "(unknown)"
+           end-try
+
+           try
+               if self::Context::User not = null and
+                       self::Context::User::Identity::IsAuthenticated
+                   set userName to self::Context::User::Identity::Name
+               else
+                   set userName to "(not logged in)"
+               end-if
+           catch exc as type Exception
+               set userName to "(not logged in)"
+           end-try
+
+           set logEntry to new System.Text.StringBuilder
+           invoke logEntry::AppendLine("===== " & type DateTime::Now::ToString() & " =====")
+           invoke logEntry::AppendLine("Page: " & pageUrl)
+           invoke logEntry::AppendLine("User: " & userName)
+           invoke logEntry::AppendLine(lastError::ToString())
+           invoke logEntry::AppendLine("")
+
+           try
+               set logPath to self::Server::MapPath("~/App_Data/unhandled_errors.log")
+               invoke type System.IO.File::AppendAllText(logPath, logEntry::ToString())
+           catch exc as type Exception
+               continue
+           end-try
+
+           goback.
        end method.
        
        method-id Session_Start internal.
@@ -64,19 +111,56 @@
            goback.           
        end method.
        
+      *    Application_End above only releases bat666/bat360/
+      *    batsw060 run-unit resources on explicit logout or app
+      *    shutdown -- a session that just times out (the normal case
+      *    for a coach who walked away mid-filter) never ran that
+      *    cleanup, leaking the external dialog-engine run-unit for
+      *    every one of those. Same cleanup, same action codes, just
+      *    keyed off the timing-out Session instead of self::Session
+      *    (there is no active request here to hang a property off of).
        method-id Session_End internal.
        local-storage section.
+       01 bat666rununit         type RunUnit.
+       01 BAT666WEBF                type BAT666WEBF.
+       01 bat666data type batsweb.bat666Data.
+       01 bat360rununit         type RunUnit.
+       01 BAT360WEBF                type BAT360WEBF.
+       01 bat360data type batsweb.bat360Data.
 
+       01 batsw060rununit         type RunUnit.
+       01 BATSW060WEBF                type BATSW060WEBF.
+       01 batsw060data type batsweb.batsw060Data.
 
        procedure division using by value sender as object by value e as type EventArgs.
 
+       if  self::Session::Item("666rununit") not = null
+           set bat666rununit to self::Session::Item("666rununit")
+                   as type RunUnit
+           set bat666data to self::Session["bat666data"] as type batsweb.bat666Data
+           MOVE "X" TO bat666data::BAT666-ACTION
+           invoke bat666rununit::Call("BAT666WEBF")
+           invoke bat666rununit::StopRun.
+       if  self::Session::Item("360rununit") not = null
+           set bat360rununit to self::Session::Item("360rununit")
+                   as type RunUnit
+           set bat360data to self::Session["bat360data"] as type batsweb.bat360Data
+           MOVE "X" TO bat360data::BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           invoke bat360rununit::StopRun.
+       if  self::Session::Item("w060rununit") not = null
+           set batsw060rununit to self::Session::Item("w060rununit")
+                   as type RunUnit
+           set batsw060data to self::Session["batsw060data"] as type batsweb.batsw060Data
+           MOVE "X" TO batsw060data::BATSW060-ACTION
+           invoke batsw060rununit::Call("BATSW060WEBF")
+           invoke batsw060rununit::StopRun.
 
-
-           *> Code that runs when a session ends. 
+           *> Code that runs when a session ends.
            *> Note: The Session_End event is raised only when the sessionstate mode
-           *> is set to InProc in the Web.config file. If session mode is set to StateServer 
-           *> or SQLServer, the event is not raised. 
-           goback.           
+           *> is set to InProc in the Web.config file. If session mode is set to StateServer
+           *> or SQLServer, the event is not raised.
+           goback.
        end method.
        
        end class.
