@@ -13,6 +13,10 @@ PM     01 vidPaths                 type String.
  PM    01 vidTitles                type String.
        01 app-data-folder          type String.
        01 chars                    type String constant private value "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
+      *    clip paths used to resolve to local MAJORS/VID
+      *    paths on the app server's disk; prefixed with this CDN base
+      *    URL instead so video keeps working off local disk.
+       01 WS-CDN-BASE-URL          type String value "https://cdn.example.com/video/".
        method-id Page_Load protected.
        local-storage section.
        01 clips                    type String occurs any.
@@ -62,7 +66,7 @@ PM    *            set self::Session::Item("video-titles") to "123"
            set clipStart to clips[aa]::Substring(clips[aa]::LastIndexOf(':') + 1, (clips[aa]::IndexOf(';') - clips[aa]::LastIndexOf(':') - 1)) 
            set clipDuration to clips[aa]::Substring(clips[aa]::IndexOf(";") + 1) 
 
-PM         set vidPaths to vidPaths & clipName & "#t=" & clipStart &  "," & clipDuration & ";" 
+PM         set vidPaths to vidPaths & WS-CDN-BASE-URL & clipName & "#t=" & clipStart &  "," & clipDuration & ";"
 PM         set vidTitles to vidTitles & clipDesc & ";"
            add 1 to aa
            go to clips-loop.
@@ -400,7 +404,7 @@ PM         set vidTitles to pathChange::Substring(pathChange::IndexOf('~') + 1)
            set clipStart to clips[aa]::Substring(clips[aa]::LastIndexOf(':') + 1, (clips[aa]::IndexOf(';') - clips[aa]::LastIndexOf(':') - 1)) 
            set clipDuration to clips[aa]::Substring(clips[aa]::IndexOf(";") + 1) 
 
-PM         set newPaths to newPaths & clipName & "#t=" & clipStart &  "," & clipDuration & ";" 
+PM         set newPaths to newPaths & WS-CDN-BASE-URL & clipName & "#t=" & clipStart &  "," & clipDuration & ";"
 PM         set newTitles to newTitles & clipDesc & ";"
            add 1 to aa
            go to clips-loop.
@@ -415,7 +419,127 @@ PM         set newTitles to newTitles & clipDesc & ";"
        procedure division using by value sender as object e as type System.EventArgs.
 PM         set vidPaths to self::Session::Item("video-paths")
 PM         set vidTitles to self::Session::Item("paths-change")
-PM         set self::Session::Item("video-paths") to "\VID2017\04\23\CAPITALS_MAPLE_LEAFS\1041A.mp4#t=11,21;\VID2017\04\23\CAPITALS_MAPLE_LEAFS\1042A.mp4#t=9,30;\VID2017\04\23\CAPITALS_MAPLE_LEAFS\1043A.mp4#t=49,70;"
+PM         set self::Session::Item("video-paths") to WS-CDN-BASE-URL & "VID2017/04/23/CAPITALS_MAPLE_LEAFS/1041A.mp4#t=11,21;" & WS-CDN-BASE-URL & "VID2017/04/23/CAPITALS_MAPLE_LEAFS/1042A.mp4#t=9,30;" & WS-CDN-BASE-URL & "VID2017/04/23/CAPITALS_MAPLE_LEAFS/1043A.mp4#t=49,70;"
+       end method.
+
+      *    the playlist (built by filtering plays down to
+      *    e.g. every home run) already sits in Session "video-paths"/
+      *    "video-titles" as a semicolon list of CDN clip URLs with
+      *    #t=start,duration trim points -- exactly what moveUp/moveDown/
+      *    removeClip already parse. Instead of making the coach open
+      *    each entry one at a time, this stitches every clip in the
+      *    current playlist into one mp4 via ffmpeg and streams the
+      *    result back as a single download. ffmpeg.exe is a new
+      *    dependency this page introduces -- it has to be on the app
+      *    server's PATH (nothing else in this codebase shells out to
+      *    it) and is not something this change installs.
+       method-id btnGenerateHighlight_Click protected.
+       local-storage section.
+       01 clipPaths                type String occurs any.
+       01 clipUrl                  type String.
+       01 clipTrim                 type String.
+       01 clipStartSec             type String.
+       01 clipDurSec                type String.
+       01 filterGraph              type System.Text.StringBuilder.
+       01 concatLabels             type String.
+       01 highlightFolder          type String.
+       01 outputFile               type String.
+       01 outputPath               type String.
+       01 outputBytes              type Byte occurs any.
+       01 psi                      type System.Diagnostics.ProcessStartInfo.
+       01 ffProc                   type System.Diagnostics.Process.
+       01 stringChars              type Char occurs 8.
+       01 rand                     type Random.
+       01 FFMPEG-TIMEOUT-MS        PIC 9(7) VALUE 0120000.
+       linkage section.
+       procedure division using by value sender as object e as type System.EventArgs.
+PM         set vidPaths to self::Session::Item("video-paths")
+           if vidPaths = null or vidPaths::Trim() = ""
+               set lblMsg::Text to "Add at least one clip to the playlist first."
+               exit method.
+
+           set clipPaths to vidPaths::Split(';')
+           set filterGraph to new System.Text.StringBuilder
+           set psi to new System.Diagnostics.ProcessStartInfo("ffmpeg.exe")
+           set psi::UseShellExecute to false
+           set psi::CreateNoWindow to true
+           move 0 to aa.
+       build-loop.
+           if aa = clipPaths::Length - 1
+               go to build-done.
+           set clipUrl to clipPaths[aa]::Substring(0, clipPaths[aa]::IndexOf("#"))
+           set clipTrim to clipPaths[aa]::Substring(clipPaths[aa]::IndexOf("=") + 1)
+           set clipStartSec to clipTrim::Substring(0, clipTrim::IndexOf(","))
+           set clipDurSec to clipTrim::Substring(clipTrim::IndexOf(",") + 1)
+
+      *    ArgumentList passes each token straight to the child
+      *    process with no shell/command-line re-parsing, so a clip
+      *    URL carrying a stray quote or a leading "-" can't inject
+      *    extra ffmpeg flags the way a hand-quoted command line could.
+           invoke psi::ArgumentList::Add("-ss")
+           invoke psi::ArgumentList::Add(clipStartSec)
+           invoke psi::ArgumentList::Add("-t")
+           invoke psi::ArgumentList::Add(clipDurSec)
+           invoke psi::ArgumentList::Add("-i")
+           invoke psi::ArgumentList::Add(clipUrl)
+           invoke filterGraph::Append("[" & type Convert::ToInt32(aa) & ":v][" & type Convert::ToInt32(aa) & ":a]")
+           set concatLabels to concatLabels & "[" & type Convert::ToInt32(aa) & ":v][" & type Convert::ToInt32(aa) & ":a]"
+           add 1 to aa
+           go to build-loop.
+       build-done.
+           invoke filterGraph::Append("concat=n=" & type Convert::ToInt32(clipPaths::Length - 1) & ":v=1:a=1[outv][outa]")
+
+           set rand to new Random
+           move 0 to aa.
+       filename-loop.
+           if aa = stringChars::Length
+               go to filename-done.
+           set stringChars[aa] to chars[rand::Next(chars::Length)]
+           add 1 to aa.
+           go to filename-loop.
+       filename-done.
+           declare fileName as type String = new String(stringChars)
+           set highlightFolder to type HttpContext::Current::Server::MapPath("~/App_Data/highlights")
+           if not type Directory::Exists(highlightFolder)
+               invoke type Directory::CreateDirectory(highlightFolder).
+           set outputFile to fileName & ".mp4"
+           set outputPath to highlightFolder & "\" & outputFile
+
+           invoke psi::ArgumentList::Add("-filter_complex")
+           invoke psi::ArgumentList::Add(filterGraph::ToString())
+           invoke psi::ArgumentList::Add("-map")
+           invoke psi::ArgumentList::Add("[outv]")
+           invoke psi::ArgumentList::Add("-map")
+           invoke psi::ArgumentList::Add("[outa]")
+           invoke psi::ArgumentList::Add(outputPath)
+
+           set ffProc to type System.Diagnostics.Process::Start(psi)
+           if not ffProc::WaitForExit(FFMPEG-TIMEOUT-MS)
+               invoke ffProc::Kill()
+               set lblMsg::Text to "Highlight reel generation timed out."
+               exit method.
+
+           if not type File::Exists(outputPath)
+               set lblMsg::Text to "Highlight reel generation failed -- see ffmpeg log."
+               exit method.
+
+           set Response::ContentType to "video/mp4"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=highlight-" & outputFile)
+      *    TransmitFile hands the file off to IIS for
+      *    kernel-mode/async transmission, so a delete right behind it
+      *    can race the still-in-flight send -- read the reel fully
+      *    into memory first and BinaryWrite it instead, the same way
+      *    gameSummary.aspx.cbl's PDF export streams its output, so the
+      *    delete below only runs once the bytes are already in the
+      *    response buffer.
+           set outputBytes to type File::ReadAllBytes(outputPath)
+           invoke Response::BinaryWrite(outputBytes)
+      *    the rendered reel is a one-time download, not a cached
+      *    asset like goalieAnalysisRink.aspx.cbl's heatmaps -- delete
+      *    it once it's been streamed so App_Data\highlights doesn't
+      *    grow without bound.
+           invoke type File::Delete(outputPath)
+           invoke Response::End
        end method.
 
        end class.
