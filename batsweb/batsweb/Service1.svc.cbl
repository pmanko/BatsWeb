@@ -1,23 +1,385 @@
+       $set ilusing"System.Security.Cryptography"
+
        class-id batsweb.Service1 public
                 attribute System.ServiceModel.ServiceContract(name Namespace = "")
                 attribute System.ServiceModel.Activation.AspNetCompatibilityRequirements(name RequirementsMode = type System.ServiceModel.Activation.AspNetCompatibilityRequirementsMode::Allowed)
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    DoWork/GetClipsByPlayer had no authentication at
+      *    all. This reads the same WEBPASS-FILE/WEBPASS-REC
+      *    batsweb/Default.aspx.cbl already validates logins against,
+      *    so a partner's API credentials are the same team/username/
+      *    password they'd use to log into the site, not a second
+      *    credential store to keep in sync.
+        SELECT WEBPASS-FILE ASSIGN WS-BATSW020-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBPASS-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+      *    same login audit trail batsweb/Default.aspx.cbl appends
+      *    to, so a partner API call and an interactive login show up
+      *    side by side in one place.
+        SELECT AUDIT-FILE ASSIGN WS-AUDIT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS AUDIT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBPASS-REC.
+
+       01  WEBPASS-REC.
+           05  WEBPASS-KEY.
+               10  WEBPASS-TEAM-NAME       PIC X(15).
+               10  WEBPASS-LAST            PIC X(15).
+               10  WEBPASS-FIRST           PIC X(15).
+           05  WEBPASS-REST.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+               10  WEBPASS-LEVEL           PIC X.
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       01  AUDIT-REC.
+           05  AUDIT-KEY.
+               10  AUDIT-TIMESTAMP         PIC X(14).
+               10  AUDIT-SEQ               PIC 9(3).
+           05  AUDIT-TEAM-NAME             PIC X(15).
+           05  AUDIT-LAST                  PIC X(15).
+           05  AUDIT-FIRST                 PIC X(15).
+           05  AUDIT-SOURCE-IP             PIC X(45).
+           05  AUDIT-RESULT                PIC X.
+           05  FILLER                      PIC X(20).
+
        working-storage section.
+       01  WS-BATSW020-FILE   PIC X(256) VALUE "BATSW020.DAT".
+       01  WS-AUDIT-FILE      PIC X(256) VALUE "BATSW021.DAT".
+       01  WS-AUDIT-SEQ       PIC 9(3) VALUE 0.
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
+      *    clip paths used to resolve to local MAJORS/VID
+      *    paths on the app server's disk; prefixed with this CDN base
+      *    URL instead so video keeps working off local disk.
+       01 WS-CDN-BASE-URL type String value "https://cdn.example.com/video/".
+       01 bat130virununit         type RunUnit.
+       01 BAT130VIWEBF                type BAT130VIWEBF.
+       01 aa                      type Single.
 
        *> To use HTTP GET, add [WebGet] attribute. (Default ResponseFormat is WebMessageFormat.Json)
        *> To create an operation that returns XML,
        *>     add [WebGet(ResponseFormat=WebMessageFormat.Xml)],
        *>     and include the following line in the operation body:
        *>         set WebOperationContext::Current::OutgoingResponse::ContentType to "text/xml"
-       
-       method-id DoWork public 
+
+      *    shared salted-hash compare against WEBPASS-FILE,
+      *    duplicated from batsweb/Default.aspx.cbl's verify_password
+      *    since a WCF service class has no inheritance relationship to
+      *    that page and can't call its protected methods directly.
+      *    Lockout behaves the same way: 5 consecutive bad passwords
+      *    locks the account for 15 minutes, same as the interactive
+      *    login.
+       method-id verifyCredentials private.
+       local-storage section.
+       01  computedHash                type String.
+       01  nowStamp                    PIC X(12).
+       01  resultFlag                  PIC X VALUE "N".
+       01  MAX-FAIL-ATTEMPTS           PIC 9 VALUE 5.
+       01  LOCK-MINUTES                PIC 9(3) VALUE 15.
+       procedure division using by value teamName as String
+                                         lastName as String
+                                         firstName as String
+                                         plainPass as String
+                          returning isValid as Boolean.
+           set isValid to false
+           OPEN I-O WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           MOVE teamName::Trim::ToUpper to WEBPASS-TEAM-NAME
+           MOVE lastName::Trim TO WEBPASS-LAST
+           MOVE firstName::Trim TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   invoke self::log_audit_attempt(teamName, lastName, firstName, "N")
+                   exit method.
+
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmm")
+
+           if WEBPASS-LOCK-UNTIL > spaces and WEBPASS-LOCK-UNTIL > nowStamp
+               CLOSE WEBPASS-FILE
+               invoke self::log_audit_attempt(teamName, lastName, firstName, "N")
+               exit method.
+
+           set computedHash to self::hash_password(plainPass::Trim, WEBPASS-SALT::Trim)
+
+           IF computedHash = WEBPASS-HASH::Trim
+               set isValid to true
+               MOVE "Y" TO resultFlag
+               MOVE 0 TO WEBPASS-FAIL-COUNT
+               MOVE SPACES TO WEBPASS-LOCK-UNTIL
+               MOVE nowStamp TO WEBPASS-LAST-LOGIN
+               ADD 1 TO WEBPASS-LOGIN-COUNT
+               REWRITE WEBPASS-REC
+           ELSE
+               ADD 1 TO WEBPASS-FAIL-COUNT
+               IF WEBPASS-FAIL-COUNT >= MAX-FAIL-ATTEMPTS
+                   set WEBPASS-LOCK-UNTIL to type DateTime::Now::AddMinutes(LOCK-MINUTES)::ToString("yyyyMMddHHmm")
+                   MOVE 0 TO WEBPASS-FAIL-COUNT
+               END-IF
+               REWRITE WEBPASS-REC.
+           CLOSE WEBPASS-FILE.
+           invoke self::log_audit_attempt(teamName, lastName, firstName, resultFlag).
+       end method.
+
+      *    appends one row to AUDIT-FILE for every verifyCredentials
+      *    attempt, pass or fail, same as batsweb/Default.aspx.cbl's
+      *    interactive login -- keeps the two login paths in one trail.
+       method-id log_audit_attempt private.
+       procedure division using by value teamName as String
+                                         lastName as String
+                                         firstName as String
+                                         resultFlag as String.
+           OPEN I-O AUDIT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE AUDIT-REC
+           set AUDIT-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           ADD 1 TO WS-AUDIT-SEQ
+           IF WS-AUDIT-SEQ > 999
+               MOVE 1 TO WS-AUDIT-SEQ
+           END-IF
+           MOVE WS-AUDIT-SEQ TO AUDIT-SEQ
+           MOVE teamName::Trim::ToUpper TO AUDIT-TEAM-NAME
+           MOVE lastName::Trim TO AUDIT-LAST
+           MOVE firstName::Trim TO AUDIT-FIRST
+           set AUDIT-SOURCE-IP to type HttpContext::Current::Request::UserHostAddress
+           set AUDIT-RESULT to resultFlag
+           WRITE AUDIT-REC
+               INVALID KEY
+      *            Same-second collision -- bump the sequence and retry
+      *            once rather than silently drop the attempt.
+                   ADD 1 TO AUDIT-SEQ
+                   WRITE AUDIT-REC
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE AUDIT-FILE.
+       end method.
+
+       method-id hash_password private.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
+      *    "anything that can reach the endpoint can hammer it"
+      *    -- cap calls per caller IP using the process-wide ASP.NET
+      *    Cache (the same HttpContext::Current::... family already
+      *    used elsewhere, e.g. Server::MapPath), since a WCF service
+      *    has no Session to keep a per-caller counter in. No record
+      *    layout change needed, so WEBPASS-REC's last few bytes of
+      *    FILLER stay free for whatever the next request needs them
+      *    for.
+       method-id checkRateLimit private.
+       local-storage section.
+       01  cache                       type System.Web.Caching.Cache.
+       01  cacheKey                    type String.
+       01  callCount                   type Object.
+       01  MAX-CALLS-PER-WINDOW        PIC 9(3) VALUE 30.
+       01  WINDOW-SECONDS              PIC 9(3) VALUE 60.
+       procedure division returning withinLimit as Boolean.
+           set withinLimit to true
+           set cache to type HttpContext::Current::Cache
+           set cacheKey to "Service1RateLimit-" & type HttpContext::Current::Request::UserHostAddress
+
+           set callCount to cache::Get(cacheKey)
+           if callCount = null
+               invoke cache::Insert(cacheKey, type Convert::ToInt32(1), null,
+                   type DateTime::Now::AddSeconds(WINDOW-SECONDS), type System.Web.Caching.Cache::NoSlidingExpiration)
+               exit method.
+
+           if type Convert::ToInt32(callCount) >= MAX-CALLS-PER-WINDOW
+               set withinLimit to false
+               exit method.
+
+           invoke cache::Insert(cacheKey, type Convert::ToInt32(callCount) + 1)
+       end method.
+
+      *    DoWork used to return the same two demo paths to
+      *    any caller with no credentials at all. Both halves of "lock
+      *    down and rate-limit" now gate every call: a bad/unknown
+      *    team+name+password or a caller over the per-minute cap gets
+      *    an empty list back instead of data.
+       method-id DoWork public
+                 attribute System.ServiceModel.OperationContractAttribute()
+                 attribute System.ServiceModel.Web.WebGetAttribute().
+       procedure division using by value teamName as String
+                                         lastName as String
+                                         firstName as String
+                                         password as String
+                          returning videos as string occurs any.
+           if not self::checkRateLimit()
+               set content of videos to ()
+               exit method.
+           if not self::verifyCredentials(teamName, lastName, firstName, password)
+               set content of videos to ()
+               exit method.
+           set content of videos to (WS-CDN-BASE-URL & "MAJORS/VID2015/05/28/0280020/0280020L/1288A.mp4", WS-CDN-BASE-URL & "MAJORS/VID2015/05/28/0280020/0280020L/1289A.mp4")
+           goback.
+       end method.
+
+      *    DoWork ignored every caller and always returned the
+      *    same two demo paths. GetClipsByPlayer is a real query against
+      *    the same BAT130VIWEBF engine ezVideoFull.aspx.cbl drives
+      *    interactively (RP to load a team's roster, RC to load a
+      *    player's video list for an end date, VP to build the final
+      *    clip workfile) so partners can pull a team/player/date-range's
+      *    clip list programmatically instead of us running it by hand
+      *    through the web UI. It has no ASP.NET Session to cache a
+      *    RunUnit in, so it builds and discards one per call, the same
+      *    way Page_Load builds one the first time a session has none.
+       method-id GetClipsByPlayer public
                  attribute System.ServiceModel.OperationContractAttribute()
                  attribute System.ServiceModel.Web.WebGetAttribute().
-       procedure division returning videos as string occurs any.
-           set content of videos to ("MAJORS/VID2015/05/28/0280020/0280020L/1288A.mp4","MAJORS/VID2015/05/28/0280020/0280020L/1289A.mp4")
+       local-storage section.
+       01 rosterIdx               type Single.
+       01 videoIdx                type Single.
+       01 matchedId               type String.
+       01 clipList                type String occurs any.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat130vi_dg.CPB".
+       procedure division using by value teamName as String
+                                         lastName as String
+                                         firstName as String
+                                         password as String
+                                         playerName as String
+                                         startDate as type Single
+                                         endDate as type Single
+                          returning videos as string occurs any.
+           if not self::checkRateLimit()
+               set content of videos to ()
+               exit method.
+           if not self::verifyCredentials(teamName, lastName, firstName, password)
+               set content of videos to ()
+               exit method.
+
+           set bat130virununit to type RunUnit::New()
+           set BAT130VIWEBF to new BAT130VIWEBF
+           invoke bat130virununit::Add(BAT130VIWEBF)
+
+           move "IN" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+           move "I" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+
+           set BAT130VI-SEL-TEAM to teamName::Trim
+           MOVE "RP" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+
+           set matchedId to ""
+           move 1 to rosterIdx.
+       roster-loop.
+           if rosterIdx > BAT130VI-NUM-PLAYERS
+               go to roster-done.
+           if BAT130VI-ROSTER-NAME(rosterIdx)::Trim()::ToUpper() = playerName::Trim()::ToUpper()
+               set matchedId to BAT130VI-ROSTER-ID(rosterIdx)
+               go to roster-done.
+           add 1 to rosterIdx
+           go to roster-loop.
+       roster-done.
+           if matchedId = ""
+               set content of videos to ()
+               go to GCBP-EXIT.
+
+           MOVE matchedId TO BAT130VI-I-ID
+           set BAT130VI-END-GAME-DATE to endDate
+           MOVE "RC" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+
+           MOVE " " TO BAT130VI-VIDEO-PLAY-TBL
+           move 1 to videoIdx.
+       mark-loop.
+           if videoIdx > BAT130VI-NUM-VIDEOS
+               go to mark-done.
+           if BAT130VI-V-DATE(videoIdx) >= startDate
+               MOVE "Y" to BAT130VI-V-PLAY-FLAG(videoIdx).
+           add 1 to videoIdx
+           go to mark-loop.
+       mark-done.
+
+           MOVE "VP" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               set content of videos to ()
+               go to GCBP-EXIT.
+
+           move 1 to aa.
+       clips-loop.
+           if aa > BAT130VI-WF-VID-COUNT
+               go to clips-done.
+           set clipList to clipList & (WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-A(aa))
+           if BAT130VI-WF-VIDEO-B(aa) not = spaces
+               set clipList to clipList & (WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-B(aa)).
+           if BAT130VI-WF-VIDEO-C(aa) not = spaces
+               set clipList to clipList & (WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-C(aa)).
+           if BAT130VI-WF-VIDEO-D(aa) not = spaces
+               set clipList to clipList & (WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-D(aa)).
+           add 1 to aa
+           go to clips-loop.
+       clips-done.
+           set content of videos to content of clipList.
+
+      *    single cleanup path so the run unit built above is
+      *    always released, even on an early no-match/error return --
+      *    a public operation callable up to 30 times/minute per
+      *    caller (checkRateLimit above) can't afford to leak one per
+      *    call the way mainmenu.aspx.cbl's Button12_Click's try/finally
+      *    avoids for its own RunUnit.
+       GCBP-EXIT.
+           invoke bat130virununit::StopRun(0)
            goback.
        end method.
 
        *> Add more operations here and mark them with attribute System.ServiceModel.OperationContract()
-       
+
        end class.
