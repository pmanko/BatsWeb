@@ -0,0 +1,92 @@
+      * breakdownpark.aspx.cbl draws the spray chart on the
+      * park bitmap and breakdownszone.aspx.cbl separately draws the
+      * strike-zone grid, as two different page exports. For a
+      * defensive shift we want both pieces side by side in one image
+      * instead of two browser tabs, so this page draws both onto a
+      * single combined bitmap using the exact same drawing calls each
+      * source page already uses.
+       class-id batsweb.breakdownoverlay is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 bat310rununit         type RunUnit.
+       01 BAT310WEBF                type BAT310WEBF.
+       01 bat360rununit         type RunUnit.
+       01 BAT360WEBF                type BAT360WEBF.
+       01 mydata310 type batsweb.bat310Data.
+       01 mydata360 type batsweb.bat360Data.
+       01  drawArea          type Bitmap.
+       01  parkImage         type Bitmap.
+       01  zoneImage         type Bitmap.
+       01  g           type Graphics.
+       01  mypen       type Pen.
+       01  ws-x        pic 9(4).
+       01  ws-y        pic 9(4).
+       01  ws-x2        pic 9(4).
+       01  ws-y2        pic 9(4).
+       01  ratio       type Double.
+       01  rect        type Rectangle.
+       01  sz          type Size.
+       01  combinedWidth  pic 9(4).
+       01  combinedHeight pic 9(4).
+
+       method-id Page_Load protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat360_dg.CPB".
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           set mydata310 to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData310::tablePointer
+           set mydata360 to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData360::tablePointer
+
+      *    Left pane: the same spray-chart-on-park drawing as
+      *    breakdownpark.aspx.cbl.
+           set sz to new Size(298.5, 240)
+           set parkImage to new Bitmap(type Bitmap::FromFile(Server::MapPath("Images\\" & BAT310-BPARK-BITMAP)), sz)
+           set g to type Graphics::FromImage(parkImage)
+           invoke g::Clear(type Color::White)
+           set rect to new Rectangle(0, 0, 298.5, 240)
+           invoke g::DrawImage(type Bitmap::FromFile(Server::MapPath("Images\\" & BAT310-BPARK-BITMAP)) as type Bitmap, rect)
+           set mypen to new Pen(type Brushes::Black, 2)
+           compute ratio = 597 / 480.
+           COMPUTE WS-X ROUNDED = 296 / 597 * 298.5
+           COMPUTE WS-Y ROUNDED = 440 / 480 * 240.
+           invoke g::DrawLine(mypen, ws-x, ws-y, ws-x2, ws-y2)
+           invoke g::Dispose()
+
+      *    Right pane: the same strike-zone grid drawing as
+      *    breakdownszone.aspx.cbl.
+           set zoneImage to type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap
+           set g to type Graphics::FromImage(zoneImage)
+           invoke g::Clear(type Color::White)
+           invoke g::DrawImageUnscaled(type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap, 0, 0)
+           invoke g::Dispose()
+
+      *    Combine both panes, side by side, into one exported image.
+           compute combinedWidth = 299 + 288
+           if 240 > 336
+               move 240 to combinedHeight
+           else
+               move 336 to combinedHeight.
+           set drawArea to new Bitmap(combinedWidth, combinedHeight)
+           set g to type Graphics::FromImage(drawArea)
+           invoke g::Clear(type Color::White)
+           invoke g::DrawImageUnscaled(parkImage, 0, 0)
+           invoke g::DrawImageUnscaled(zoneImage, 299, 0)
+
+           set Response::ContentType to "image/jpeg"
+           invoke drawArea::Save(Response::OutputStream, type ImageFormat::Jpeg)
+           invoke drawArea::Dispose
+           invoke parkImage::Dispose
+           invoke zoneImage::Dispose
+           invoke mypen::Dispose()
+           invoke g::Dispose()
+           invoke Response::End().
+           goback.
+       end method.
+
+       end class.
