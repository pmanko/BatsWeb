@@ -0,0 +1,100 @@
+      * breakdownparkdetail.aspx.cbl and breakdownpark.aspx.cbl
+      * both read BAT310-BPARK / BAT310-BPARK-BITMAP, but today adding a
+      * new park means hand-editing the dialog data. This adds an admin
+      * screen that lets a team add a new park or rename an existing one
+      * and upload its outline image directly, so a mid-season affiliate
+      * ballpark doesn't need a code change to chart games there.
+       class-id batsweb.breakdownparkadmin is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 bat310rununit         type RunUnit.
+       01 BAT310WEBF                type BAT310WEBF.
+       01 mydata type batsweb.bat310Data.
+
+       method-id Page_Load protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
+           if self::IsPostBack
+               exit method.
+           invoke self::loadParkList.
+           goback.
+       end method.
+
+      *    Reloads parkListBox from the same BAT310-BPARK(AA) table
+      *    breakdownparkdetail.aspx.cbl's parkDropDownList loop reads.
+       method-id loadParkList protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           invoke parkListBox::Items::Clear
+           move 1 to aa.
+       parks-loop.
+           if aa > BAT310-BPARK-NUM-ENTRIES
+               go to parks-done.
+           invoke parkListBox::Items::Add(BAT310-BPARK(AA)::Trim)
+           add 1 to aa
+           go to parks-loop.
+       parks-done.
+           set lblMsg::Text to ""
+       end method.
+
+      *    A park selected in the list is loaded into tbParkName so it
+      *    can be renamed (and its image replaced) without retyping it.
+       method-id parkListBox_SelectedIndexChanged protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if parkListBox::SelectedItem not equal NULL
+               set tbParkName::Text to parkListBox::SelectedItem::ToString::Trim.
+       end method.
+
+      *    save (add, or rename if a park is selected) the
+      *    park in tbParkName, along with its uploaded outline image.
+      *    BAT310-SEL-BPARK/BAT310-BPARK-BITMAP are the same pair
+      *    breakdownpark.aspx.cbl already reads for "the current park's
+      *    name and bitmap", so this writes that same pair back through
+      *    the dialog engine instead of inventing new fields.
+       method-id btnSavePark_Click protected.
+       local-storage section.
+       01  imageFileName  type String.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if tbParkName::Text::Trim() = ""
+               set lblMsg::Text to "Enter a park name."
+               exit method.
+
+           set BAT310-SEL-BPARK to tbParkName::Text::Trim
+
+           if fuParkImage::HasFile
+      *        GetFileName strips any directory component a
+      *        hostile "../../whatever.aspx" upload name might carry,
+      *        so SaveAs below can never be steered outside Images\.
+               set imageFileName to type System.IO.Path::GetFileName(fuParkImage::FileName)
+               invoke fuParkImage::SaveAs(Server::MapPath("Images\\" & imageFileName))
+               set BAT310-BPARK-BITMAP to imageFileName.
+
+           MOVE "SP" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+
+           set lblMsg::Text to "Saved " & tbParkName::Text::Trim & "."
+           set tbParkName::Text to ""
+           invoke self::loadParkList.
+       end method.
+
+       end class.
