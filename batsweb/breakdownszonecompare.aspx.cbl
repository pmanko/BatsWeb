@@ -0,0 +1,105 @@
+      * breakdownszone.aspx.cbl renders one batter's
+      * strike-zone grid per request. Ahead of a series a coach wants
+      * two batters' zone charts side by side in one view instead of
+      * two browser tabs, so this page selects each batter the same
+      * way gameSummary.aspx.cbl's visitorPlayer/homePlayer buttons
+      * already do (BAT360-V-SEL-BUTTON/BAT360-H-SEL-BUTTON + the
+      * PV/PH dialog-engine actions), drawing the zone grid after each
+      * selection and combining both onto one bitmap, the same
+      * combine-two-panes approach breakdownoverlay.aspx.cbl
+      * uses for the park/zone overlay.
+       class-id batsweb.breakdownszonecompare is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 bat360rununit         type RunUnit.
+       01 BAT360WEBF                type BAT360WEBF.
+       01 mydata type batsweb.bat360Data.
+       01  drawArea          type Bitmap.
+       01  zoneImage1        type Bitmap.
+       01  zoneImage2        type Bitmap.
+       01  g                 type Graphics.
+       01  myfont            type Font.
+       01  mybrush           type Brush.
+       01  combinedWidth     pic 9(4).
+       01  combinedHeight    pic 9(4).
+       01  team1             pic x.
+       01  team2             pic x.
+       01  num1              type Int32.
+       01  num2              type Int32.
+
+       method-id Page_Load protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat360_dg.CPB".
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           set team1 to self::Request::QueryString["team1"]::Substring(0, 1)::ToUpper
+           set team2 to self::Request::QueryString["team2"]::Substring(0, 1)::ToUpper
+           invoke type Int32::TryParse(self::Request::QueryString["num1"], reference num1)
+           invoke type Int32::TryParse(self::Request::QueryString["num2"], reference num2)
+
+      *    Left pane: select and draw batter 1's zone grid.
+           if team1 = "H"
+               MOVE num1 to BAT360-H-SEL-BUTTON
+               MOVE "PH" to BAT360-ACTION
+           else
+               MOVE num1 to BAT360-V-SEL-BUTTON
+               MOVE "PV" to BAT360-ACTION.
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           set zoneImage1 to type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap
+           set g to type Graphics::FromImage(zoneImage1)
+           invoke g::Clear(type Color::White)
+           invoke g::DrawImageUnscaled(type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap, 0, 0)
+           set myfont to new Font("Arial", 10, type FontStyle::Bold)
+           set mybrush to new SolidBrush(type Color::Black)
+           invoke g::DrawString(BAT360-BATTER::Trim, myfont, mybrush, 2, 2)
+           invoke g::Dispose()
+
+      *    Right pane: select and draw batter 2's zone grid.
+           if team2 = "H"
+               MOVE num2 to BAT360-H-SEL-BUTTON
+               MOVE "PH" to BAT360-ACTION
+           else
+               MOVE num2 to BAT360-V-SEL-BUTTON
+               MOVE "PV" to BAT360-ACTION.
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           set zoneImage2 to type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap
+           set g to type Graphics::FromImage(zoneImage2)
+           invoke g::Clear(type Color::White)
+           invoke g::DrawImageUnscaled(type Bitmap::FromFile(Server::MapPath("Images\\szone2.png")) as type Bitmap, 0, 0)
+           invoke g::DrawString(BAT360-BATTER::Trim, myfont, mybrush, 2, 2)
+           invoke g::Dispose()
+
+      *    Combine both panes, side by side, into one exported image.
+           compute combinedWidth = 288 + 288
+           move 336 to combinedHeight
+           set drawArea to new Bitmap(combinedWidth, combinedHeight)
+           set g to type Graphics::FromImage(drawArea)
+           invoke g::Clear(type Color::White)
+           invoke g::DrawImageUnscaled(zoneImage1, 0, 0)
+           invoke g::DrawImageUnscaled(zoneImage2, 288, 0)
+
+           set Response::ContentType to "image/jpeg"
+           invoke drawArea::Save(Response::OutputStream, type ImageFormat::Jpeg)
+           invoke drawArea::Dispose
+           invoke zoneImage1::Dispose
+           invoke zoneImage2::Dispose
+           invoke myfont::Dispose()
+           invoke mybrush::Dispose()
+           invoke g::Dispose()
+           invoke Response::End().
+           goback.
+       end method.
+
+       end class.
