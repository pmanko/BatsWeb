@@ -1,7 +1,50 @@
-       class-id pucksweb.comments is partial 
+       class-id pucksweb.comments is partial
                 inherits type System.Web.UI.Page public.
-                 
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    feedback used to exist only as an outbound email --
+      *    if the SMTP send failed, the comment was just gone. Now it's
+      *    written here first and the email is best-effort on top of
+      *    that, keyed on submission timestamp + an in-process sequence
+      *    number the same way Default.aspx.cbl's AUDIT-FILE handles same-second
+      *    collisions.
+          SELECT FEEDBACK-FILE ASSIGN WS-FEEDBACK-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS FEEDBACK-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       file section.
+       FD  FEEDBACK-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS FEEDBACK-REC.
+
+       01  FEEDBACK-REC.
+           05  FEEDBACK-KEY.
+               10  FEEDBACK-TIMESTAMP      PIC X(14).
+               10  FEEDBACK-SEQ            PIC 9(3).
+           05  FEEDBACK-NAME               PIC X(60).
+           05  FEEDBACK-EMAIL              PIC X(60).
+           05  FEEDBACK-COMMENT            PIC X(2000).
+           05  FEEDBACK-EMAILED            PIC X.
+      *    optional in-context tags for tickets raised by a
+      *    "report a data error" button on a specific screen/play
+      *    instead of the generic form below -- SPACES here means a
+      *    plain comments.aspx.cbl submission with no play attached.
+           05  FEEDBACK-SOURCE-PAGE        PIC X(30).
+           05  FEEDBACK-PLAY-KEY           PIC X(30).
+           05  FEEDBACK-GAME-DATE          PIC X(8).
+           05  FEEDBACK-HOME-TEAM          PIC X(15).
+           05  FEEDBACK-VISITORS           PIC X(15).
+
        working-storage section.
+       01  WS-FEEDBACK-FILE    PIC X(256) VALUE "BATSW023.DAT".
+       01  WS-FEEDBACK-SEQ     PIC 9(3) VALUE 0.
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
 
        method-id Page_Load protected.
        local-storage section.
@@ -12,12 +55,16 @@
  
        method-id btnSubmit_Click protected.
        local-storage section.
+       01  emailedFlag                 PIC X.
        linkage section.
            COPY "Y:\SYDEXSOURCE\pucks\pk340_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
            if(tbComment::Text = "" or tbEmail::Text = "" or tbName::Text = "")
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Please fill in all fields');", true)
                exit method.
+
+           move "N" to emailedFlag
+           try
       *    declare smtpClient as type SmtpClient = new SmtpClient("hal@sydexsports.com", 25)
            declare smtpClient as type SmtpClient = new SmtpClient
            set smtpClient::UseDefaultCredentials = false
@@ -38,8 +85,68 @@
            invoke mail::To::Add(new MailAddress("hal@sydexsports.com"))
 
            invoke smtpClient::Send(mail);
+           move "Y" to emailedFlag
+           catch exc as type Exception
+      *        mail delivery failing (bad creds, gmail rate
+      *        limit, whatever) no longer loses the comment -- it's
+      *        already on its way into FEEDBACK-FILE below regardless
+      *        of emailedFlag.
+               continue
+           end-try
+
+           invoke self::persistFeedback(tbName::Text, tbEmail::Text, tbComment::Text, emailedFlag,
+               "", "", "", "", "")
+
            set tbComment::Text, tbEmail::Text, tbName::Text to ""
            invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Thanks for your feedback!');", true)
        end method.
 
+      *    writes the persisted feedback ticket. Called after
+      *    the email attempt (success or failure) so FEEDBACK-EMAILED
+      *    records whether the notification actually went out, without
+      *    ever blocking the comment itself from being saved.
+       method-id persistFeedback protected.
+       procedure division using by value commentName as String
+                                         commentEmail as String
+                                         commentText as String
+                                         wasEmailed as String
+                                         sourcePage as String
+                                         playKey as String
+                                         gameDate as String
+                                         homeTeam as String
+                                         visitors as String.
+           OPEN I-O FEEDBACK-FILE.
+           IF STATUS-COMN = "35"
+               OPEN OUTPUT FEEDBACK-FILE
+               CLOSE FEEDBACK-FILE
+               OPEN I-O FEEDBACK-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE FEEDBACK-REC
+           set FEEDBACK-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           ADD 1 TO WS-FEEDBACK-SEQ
+           IF WS-FEEDBACK-SEQ > 999
+               MOVE 1 TO WS-FEEDBACK-SEQ
+           END-IF
+           MOVE WS-FEEDBACK-SEQ TO FEEDBACK-SEQ
+           MOVE commentName TO FEEDBACK-NAME
+           MOVE commentEmail TO FEEDBACK-EMAIL
+           MOVE commentText TO FEEDBACK-COMMENT
+           MOVE wasEmailed TO FEEDBACK-EMAILED
+           MOVE sourcePage TO FEEDBACK-SOURCE-PAGE
+           MOVE playKey TO FEEDBACK-PLAY-KEY
+           MOVE gameDate TO FEEDBACK-GAME-DATE
+           MOVE homeTeam TO FEEDBACK-HOME-TEAM
+           MOVE visitors TO FEEDBACK-VISITORS
+           WRITE FEEDBACK-REC
+               INVALID KEY
+                   ADD 1 TO FEEDBACK-SEQ
+                   WRITE FEEDBACK-REC
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE FEEDBACK-FILE.
+       end method.
+
        end class.
