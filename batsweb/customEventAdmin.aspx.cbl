@@ -0,0 +1,154 @@
+      * ddCustomEvent on playerBreakdown.aspx.cbl/lineBreakdown.
+      * aspx.cbl/gameSummary.aspx.cbl is populated from
+      * DIALOG-CUSTOM-MASTER/DIALOG-CUSTOM-DESC, which today means a new
+      * kind of custom-tagged event needs a dialog-table change. This
+      * adds an admin screen that lets a coach add, rename, or retire a
+      * custom event code directly through the PK310 dialog engine,
+      * following the same save-through-the-dialog-engine approach
+      * breakdownparkadmin.aspx.cbl uses for parks, so tagging
+      * needs can change scouting focus to scouting focus without a
+      * data change.
+       class-id pucksweb.customEventAdmin is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 pk310rununit         type RunUnit.
+       01 PK310WEBF                type PK310WEBF.
+       01 mydata type pucksweb.pk310Data.
+
+       method-id Page_Load protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\sydexsource\PUCKS\PK310_dg.CPB".
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
+           if self::IsPostBack
+               exit method.
+
+           if   self::Session["pk310data"] = null
+              set mydata to new pucksweb.pk310Data
+              invoke mydata::populateData
+              set self::Session["pk310data"] to mydata
+           else
+               set mydata to self::Session["pk310data"] as type pucksweb.pk310Data.
+
+           if  self::Session::Item("310rununit") not = null
+               set pk310rununit to self::Session::Item("310rununit")
+                   as type RunUnit
+                ELSE
+                set pk310rununit to type RunUnit::New()
+                set PK310WEBF to new PK310WEBF
+                invoke pk310rununit::Add(PK310WEBF)
+                set self::Session::Item("310rununit") to pk310rununit.
+
+           invoke self::loadCustomEventList.
+           goback.
+       end method.
+
+      *    Reloads customEventListBox from the same DIALOG-CUSTOM-DESC
+      *    table ddCustomEvent's loop (playerBreakdown.aspx.cbl and
+      *    friends) reads.
+       method-id loadCustomEventList protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\sydexsource\PUCKS\PK310_dg.CPB".
+       procedure division.
+           set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
+           invoke customEventListBox::Items::Clear
+           move 1 to aa.
+       custevent-loop.
+           if aa > DIALOG-CUSTOM-NUM
+               go to custevent-done.
+           invoke customEventListBox::Items::Add(DIALOG-CUSTOM-DESC(AA)::Trim)
+           add 1 to aa
+           go to custevent-loop.
+       custevent-done.
+           set lblMsg::Text to ""
+       end method.
+
+      *    A custom event selected in the list is loaded into
+      *    tbEventName so it can be renamed or retired without retyping
+      *    it, mirroring breakdownparkadmin.aspx.cbl's parkListBox
+      *    behavior.
+       method-id customEventListBox_SelectedIndexChanged protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if customEventListBox::SelectedItem not equal NULL
+               set tbEventName::Text to customEventListBox::SelectedItem::ToString::Trim.
+       end method.
+
+      *    save (add, or rename if a custom event is selected
+      *    in the list) the code in tbEventName through the dialog
+      *    engine's own custom-event table, instead of writing
+      *    DIALOG-CUSTOM-* fields directly -- the dialog engine is the
+      *    system of record for that table the same way BAT310WEBF is
+      *    for BAT310-BPARK.
+       method-id btnSaveEvent_Click protected.
+       linkage section.
+           COPY "Y:\sydexsource\PUCKS\PK310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
+           set pk310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if tbEventName::Text::Trim() = ""
+               set lblMsg::Text to "Enter a custom event name."
+               exit method.
+
+           set DIALOG-CUSTOM-MASTER to tbEventName::Text::Trim
+           if customEventListBox::SelectedItem not equal NULL
+               set DIALOG-CUSTOM-IDX to customEventListBox::SelectedIndex + 1
+           else
+               set DIALOG-CUSTOM-IDX to 0.
+
+           MOVE "SC" TO PK310-ACTION
+           invoke pk310rununit::Call("PK310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               set lblMsg::Text to ERROR-FIELD
+               move spaces to ERROR-FIELD
+               exit method.
+
+           set lblMsg::Text to "Saved " & tbEventName::Text::Trim & "."
+           set tbEventName::Text to ""
+           invoke self::loadCustomEventList.
+       end method.
+
+      *    retire the selected custom event code. A retired
+      *    code is removed from the dropdown going forward but existing
+      *    charted plays that already reference it are untouched -- the
+      *    dialog engine's own "RC" action owns that distinction, same
+      *    as any other dialog-table delete in this system.
+       method-id btnRetireEvent_Click protected.
+       linkage section.
+           COPY "Y:\sydexsource\PUCKS\PK310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
+           set pk310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if customEventListBox::SelectedItem equal NULL
+               set lblMsg::Text to "Select a custom event to retire."
+               exit method.
+
+           set DIALOG-CUSTOM-IDX to customEventListBox::SelectedIndex + 1
+
+           MOVE "RC" TO PK310-ACTION
+           invoke pk310rununit::Call("PK310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               set lblMsg::Text to ERROR-FIELD
+               move spaces to ERROR-FIELD
+               exit method.
+
+           set lblMsg::Text to "Retired."
+           set tbEventName::Text to ""
+           invoke self::loadCustomEventList.
+       end method.
+
+       end class.
