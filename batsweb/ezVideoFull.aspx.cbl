@@ -21,9 +21,24 @@
        01 mydata type batsweb.bat130viData.
        01 gmDate        type Single.
        01 callbackReturn type String.
-       01 nameArray      type String.       
+       01 nameArray      type String.
        01 playerName      type String.
-       
+      *    clips used to resolve to local MAJORS/VID paths on
+      *    the app server's disk. Every clip path built in this class
+      *    is now prefixed with this CDN base URL instead, so video
+      *    keeps working once we move off local disk.
+       01 WS-CDN-BASE-URL type String value "https://cdn.example.com/video/".
+      *    PLAY-ALT-KEY is declared WITH DUPLICATES (multiple
+      *    players can share a last/first name), but showButton_Click
+      *    used to do a single READ and silently locate whichever
+      *    player happened to be first on that key. These hold every
+      *    match found on the current search so the user can pick the
+      *    right one instead.
+       01 PAL-MATCH-ID    OCCURS 20 TIMES PIC X(10) VALUE SPACES.
+       01 PAL-MATCH-NAME  OCCURS 20 TIMES PIC X(40) VALUE SPACES.
+       01 PAL-MATCH-COUNT PIC 9(4) VALUE 0.
+       01 WS-SEARCH-ALT-KEY PIC X(40) VALUE SPACES.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
@@ -195,34 +210,100 @@ PM         set self::Session::Item("nameArray") to nameArray
  
        method-id showButton_Click protected.
        linkage section.
-           COPY "Y:\sydexsource\BATS\bat130vi_dg.CPB".       
+           COPY "Y:\sydexsource\BATS\bat130vi_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
            set mydata to self::Session["bat130vidata"] as type batsweb.bat130viData
-           set address of BAT130VI-DIALOG-FIELDS to myData::tablePointer 
+           set address of BAT130VI-DIALOG-FIELDS to myData::tablePointer
            set bat130virununit to self::Session::Item("130virununit") as
                type RunUnit
            invoke type System.Single::TryParse(TextBox1::Text::ToString::Replace("/", ""), by reference gmDate)
-           set BAT130VI-END-GAME-DATE to gmDate.               
+           set BAT130VI-END-GAME-DATE to gmDate.
            if playerValueField::Value = spaces
                SET LK-PLAYER-FILE TO BAT130VI-WF-LK-PLAYER-FILE
                MOVE SPACES TO PLAY-ALT-KEY
                unstring locatePlayerTextBox::Text delimited ", " into play-last-name, play-first-name
                open input play-file
+               move 0 to PAL-MATCH-COUNT
+               set playerMatchListBox::Visible to false
                READ PLAY-FILE KEY PLAY-ALT-KEY
-               set BAT130VI-I-NAME to play-first-name::Trim & " " & play-last-name 
-               MOVE play-player-id to BAT130VI-LOCATE-SEL-ID
-               move "LP" to BAT130VI-ACTION
-               invoke bat130virununit::Call("BAT130VIWEBF")
-               if ERROR-FIELD NOT = SPACES
-                   invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
-                   move spaces to ERROR-FIELD
-               END-IF    
+                   INVALID KEY
+                       invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Player not found.');", true)
+               END-READ
+               if STATUS-COMN = "00"
+                   move PLAY-ALT-KEY to WS-SEARCH-ALT-KEY
+      *            walk every record sharing this PLAY-ALT-KEY
+      *            (same last/first name) instead of stopping at the
+      *            first one, so a name collision no longer silently
+      *            resolves to the wrong player's clips.
+                   perform until PAL-MATCH-COUNT >= 20
+                       add 1 to PAL-MATCH-COUNT
+                       move play-player-id to PAL-MATCH-ID(PAL-MATCH-COUNT)
+                       move play-first-name::Trim & " " & play-last-name::Trim
+                           to PAL-MATCH-NAME(PAL-MATCH-COUNT)
+                       READ PLAY-FILE NEXT RECORD
+                           AT END
+                               move high-values to PLAY-ALT-KEY
+                       END-READ
+                       if PLAY-ALT-KEY not = WS-SEARCH-ALT-KEY
+                           exit perform
+                       end-if
+                   end-perform.
                CLOSE PLAY-FILE
-           ELSE    
+               if PAL-MATCH-COUNT = 1
+                   set BAT130VI-I-NAME to PAL-MATCH-NAME(1)::Trim
+                   MOVE PAL-MATCH-ID(1) to BAT130VI-LOCATE-SEL-ID
+                   move "LP" to BAT130VI-ACTION
+                   invoke bat130virununit::Call("BAT130VIWEBF")
+                   if ERROR-FIELD NOT = SPACES
+                       invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+                       move spaces to ERROR-FIELD
+                   END-IF
+               else
+                   if PAL-MATCH-COUNT > 1
+      *                more than one player shares this name --
+      *                list every match sharing the PLAY-ALT-KEY so the
+      *                user picks the right one, rather than the old
+      *                behavior of always using whichever came first.
+                       invoke playerMatchListBox::Items::Clear
+                       move 1 to aa
+                       perform until aa > PAL-MATCH-COUNT
+                           invoke playerMatchListBox::Items::Add(
+                               new ListItem(PAL-MATCH-NAME(aa)::Trim, PAL-MATCH-ID(aa)::Trim))
+                           add 1 to aa
+                       end-perform
+                       set playerMatchListBox::Visible to true
+                   end-if
+               end-if
+           ELSE
                MOVE "RC" to BAT130VI-ACTION
                invoke bat130virununit::Call("BAT130VIWEBF").
            MOVE SPACES TO playerValueField::Value
-           INVOKE self::loadList.           
+           INVOKE self::loadList.
+       end method.
+
+      *    fires when the user picks one of several
+      *    same-named players listed by showButton_Click above --
+      *    locates that specific player instead of the first match.
+       method-id playerMatchListBox_SelectedIndexChanged protected.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat130vi_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat130vidata"] as type batsweb.bat130viData
+           set address of BAT130VI-DIALOG-FIELDS to myData::tablePointer
+           set bat130virununit to self::Session::Item("130virununit") as
+               type RunUnit
+           if playerMatchListBox::SelectedItem = null
+               exit method.
+           set BAT130VI-I-NAME to playerMatchListBox::SelectedItem::Text
+           MOVE playerMatchListBox::SelectedValue to BAT130VI-LOCATE-SEL-ID
+           move "LP" to BAT130VI-ACTION
+           invoke bat130virununit::Call("BAT130VIWEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD
+           END-IF
+           set playerMatchListBox::Visible to false
+           INVOKE self::loadList.
        end method.
        
        method-id showvideobutton_Click protected.
@@ -373,17 +454,17 @@ PM         set vidTitles to ""
            if aa > BAT130VI-WF-VID-COUNT
                go to lines-done.
            
-PM         set vidPaths to vidPaths & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-A(aa) & ";"
+PM         set vidPaths to vidPaths & WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-A(aa) & ";"
 PM         set vidTitles to vidTitles & BAT130VI-WF-VIDEO-TITL(aa) & ";"
-           
+
            if BAT130VI-WF-VIDEO-B(aa) not = spaces
-               set vidPaths to vidPaths & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-B(aa) & ";"
+               set vidPaths to vidPaths & WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-B(aa) & ";"
                set vidTitles to vidTitles & "B;".
            if BAT130VI-WF-VIDEO-C(aa) not = spaces
-               set vidPaths to vidPaths & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-C(aa) & ";"
+               set vidPaths to vidPaths & WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-C(aa) & ";"
                set vidTitles to vidTitles & "C;".
            if BAT130VI-WF-VIDEO-D(aa) not = spaces
-               set vidPaths to vidPaths & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-D(aa) & ";"
+               set vidPaths to vidPaths & WS-CDN-BASE-URL & BAT130VI-WF-VIDEO-PATH(aa) & BAT130VI-WF-VIDEO-D(aa) & ";"
                set vidTitles to vidTitles & "D;".
            
            add 1 to aa.
