@@ -128,12 +128,77 @@
            set getVidPaths to getVidPaths & BAT666-T-LINE(aa) & ","
            add 1 to aa.
            go to lines-loop.
-       lines-done.     
+       lines-done.
       *     set ListBox1::TopIndex to ListBox1::Items::Count - 1.
            set self::Session::Item("testing") to getVidPaths
-     
+
        end method.
-       
+
+      *    exports the same filtered at-bat lines loadList
+      *    just populated ListBox1 with, as a CSV download, so the
+      *    whole filtered game can be pulled into a spreadsheet
+      *    instead of copy-pasting listbox rows by hand.
+       method-id exportCsvButton_Click protected.
+       local-storage section.
+       01 csvBuilder      type System.Text.StringBuilder.
+       01 csvLine         type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+           set csvBuilder to new System.Text.StringBuilder
+           invoke csvBuilder::AppendLine("AtBat")
+
+           move 1 to aa.
+       csv-loop.
+           if aa > BAT666-NUM-AB
+               go to csv-done.
+           set csvLine to '"' & BAT666-T-LINE(aa)::Trim::Replace('"', '""') & '"'
+           invoke csvBuilder::AppendLine(csvLine)
+           add 1 to aa
+           go to csv-loop.
+       csv-done.
+           set Response::ContentType to "text/csv"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=fullatbat.csv")
+           invoke Response::Write(csvBuilder::ToString())
+           invoke Response::End
+       end method.
+
+      *    same filtered at-bat lines loadList already
+      *    populated ListBox1 with, rendered as a plain print-friendly
+      *    HTML page (no ASP.NET page chrome or listbox control) so the
+      *    bench coach can print just the scoresheet instead of the
+      *    whole page.
+       method-id printScoresheetButton_Click protected.
+       local-storage section.
+       01 htmlBuilder     type System.Text.StringBuilder.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+           set htmlBuilder to new System.Text.StringBuilder
+           invoke htmlBuilder::AppendLine("<html><head><title>At-Bat Scoresheet</title>")
+           invoke htmlBuilder::AppendLine("<style>body{font-family:monospace;font-size:12pt;} div.ab{border-bottom:1px solid #000;padding:4px 0;}</style>")
+           invoke htmlBuilder::AppendLine("</head><body>")
+           invoke htmlBuilder::AppendLine("<h3>At-Bat Scoresheet</h3>")
+
+           move 1 to aa.
+       sheet-loop.
+           if aa > BAT666-NUM-AB
+               go to sheet-done.
+           invoke htmlBuilder::AppendLine("<div class=""ab"">" & BAT666-T-LINE(aa)::Trim & "</div>")
+           add 1 to aa
+           go to sheet-loop.
+       sheet-done.
+           invoke htmlBuilder::AppendLine("</body></html>")
+
+           set Response::ContentType to "text/html"
+           invoke Response::Write(htmlBuilder::ToString())
+           invoke Response::End
+       end method.
+
        method-id ListBox1_SelectedIndexChanged protected.
        local-storage section.
 PM     01 vidPaths type String. 
