@@ -1049,16 +1049,100 @@ PM         set self::Session::Item("video-titles") to vidTitles
            invoke self::batstube.
        end method.
        
+      *    renders the same box score / inning summary /
+      *    stats lines loadLines already puts on screen as a single
+      *    printable PDF page, so coaches get a clean hand-out instead
+      *    of a browser print-to-PDF of the whole page chrome. There's
+      *    no PDF library reference anywhere in this repo, so the PDF
+      *    is hand-assembled (plain text objects in a one-page PDF,
+      *    built the same opaque-string-per-row way fullatbat.aspx.cbl's
+      *    CSV export treats BAT666-T-LINE) rather than pulling in a new
+      *    dependency.
        method-id printButton_Click protected.
+       local-storage section.
+       01 pdfBody         type System.Text.StringBuilder.
+       01 pdfOut          type System.Text.StringBuilder.
+       01 contentLength   PIC 9(10).
+       01 obj1Offset      PIC 9(10).
+       01 obj2Offset      PIC 9(10).
+       01 obj3Offset      PIC 9(10).
+       01 obj4Offset      PIC 9(10).
+       01 obj5Offset      PIC 9(10).
+       01 xrefOffset      PIC 9(10).
+       01 yPos            PIC 9(4).
        linkage section.
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
-      *     MOVE "PG" to BAT360-ACTION
-      *     invoke bat360rununit::Call("BAT360WEBF")
-      *     MOVE " " to SYD145WD-FILENAME
-      *     MOVE "S" to SYD145WD-PAGE-ORIENT
-      *     MOVE 1 to SYD145WD-COPIES
-      *     MOVE " " to SYD145WD-NOTEPAD
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+
+           set pdfBody to new System.Text.StringBuilder
+           invoke pdfBody::Append("BT /F1 10 Tf 40 750 Td (")
+           invoke pdfBody::Append(self::pdfEscape("Game " & BAT360-I-GAME-DATE & "  (" & BAT360-I-GAME-ID & ")"))
+           invoke pdfBody::Append(") Tj" & x"0A")
+           move 736 to yPos
+
+           move 1 to aa.
+       pdf-ab-loop.
+           if aa > BAT360-NUM-AB or yPos < 40
+               go to pdf-ab-done.
+           invoke pdfBody::Append("0 -14 Td (")
+           invoke pdfBody::Append(self::pdfEscape(BAT360-AB-LINE(aa)::Trim))
+           invoke pdfBody::Append(") Tj" & x"0A")
+           subtract 14 from yPos
+           add 1 to aa
+           go to pdf-ab-loop.
+       pdf-ab-done.
+           move 1 to aa.
+       pdf-stats-loop.
+           if aa > BAT360-NUM-T-LINES or yPos < 40
+               go to pdf-stats-done.
+           invoke pdfBody::Append("0 -14 Td (")
+           invoke pdfBody::Append(self::pdfEscape(BAT360-T-LINE(aa)::Trim))
+           invoke pdfBody::Append(") Tj" & x"0A")
+           subtract 14 from yPos
+           add 1 to aa
+           go to pdf-stats-loop.
+       pdf-stats-done.
+           invoke pdfBody::Append("ET")
+           set contentLength to pdfBody::ToString()::Length
+
+           set pdfOut to new System.Text.StringBuilder
+           invoke pdfOut::Append("%PDF-1.4" & x"0A")
+           set obj1Offset to pdfOut::Length
+           invoke pdfOut::Append("1 0 obj" & x"0A" & "<< /Type /Catalog /Pages 2 0 R >>" & x"0A" & "endobj" & x"0A")
+           set obj2Offset to pdfOut::Length
+           invoke pdfOut::Append("2 0 obj" & x"0A" & "<< /Type /Pages /Kids [3 0 R] /Count 1 >>" & x"0A" & "endobj" & x"0A")
+           set obj3Offset to pdfOut::Length
+           invoke pdfOut::Append("3 0 obj" & x"0A" & "<< /Type /Page /Parent 2 0 R /Resources << /Font << /F1 5 0 R >> >> /MediaBox [0 0 612 792] /Contents 4 0 R >>" & x"0A" & "endobj" & x"0A")
+           set obj4Offset to pdfOut::Length
+           invoke pdfOut::Append("4 0 obj" & x"0A" & "<< /Length " & contentLength::ToString & " >>" & x"0A" & "stream" & x"0A")
+           invoke pdfOut::Append(pdfBody::ToString())
+           invoke pdfOut::Append(x"0A" & "endstream" & x"0A" & "endobj" & x"0A")
+           set obj5Offset to pdfOut::Length
+           invoke pdfOut::Append("5 0 obj" & x"0A" & "<< /Type /Font /Subtype /Type1 /BaseFont /Courier >>" & x"0A" & "endobj" & x"0A")
+           set xrefOffset to pdfOut::Length
+           invoke pdfOut::Append("xref" & x"0A" & "0 6" & x"0A")
+           invoke pdfOut::Append("0000000000 65535 f " & x"0A")
+           invoke pdfOut::Append(obj1Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj2Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj3Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj4Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj5Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append("trailer" & x"0A" & "<< /Size 6 /Root 1 0 R >>" & x"0A" & "startxref" & x"0A" & xrefOffset::ToString & x"0A" & "%%EOF")
+
+           set Response::ContentType to "application/pdf"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=gamesummary.pdf")
+           invoke Response::BinaryWrite(type System.Text.Encoding::ASCII::GetBytes(pdfOut::ToString()))
+           invoke Response::End
+       end method.
+
+      *    Helper: escapes the backslash/paren characters that
+      *    are special inside a PDF string-literal Tj operand.
+       method-id pdfEscape private.
+       procedure division using by value rawText as type String
+                          returning safeText as type String.
+           set safeText to rawText::Replace("\", "\\")::Replace("(", "\(")::Replace(")", "\)")
        end method.
 
        method-id showDetail protected.
