@@ -13,11 +13,42 @@
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
 
+      *    PLAY-FILE above is opened LOCK MANUAL with no
+      *    contention check of any kind, so two scouts charting the same
+      *    team's plays from different terminals can silently clobber
+      *    each other. This is a soft checkout flag, not a real lock --
+      *    it records who has this screen's plays open and since when,
+      *    so the second person in gets a warning instead of a silent
+      *    overwrite.
+          SELECT CHECKOUT-FILE ASSIGN WS-CHECKOUT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CHECKOUT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "Y:\SYDEXSOURCE\FDS\FDPKPLAY.CBL".
 
+       FD  CHECKOUT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKOUT-REC.
+
+       01  CHECKOUT-REC.
+           05  CHECKOUT-KEY.
+               10  CHECKOUT-SOURCE-PAGE    PIC X(30).
+               10  CHECKOUT-TEAM           PIC X(15).
+           05  CHECKOUT-SESSION-ID         PIC X(32).
+           05  CHECKOUT-USER               PIC X(30).
+           05  CHECKOUT-SINCE              PIC X(14).
+           05  CHECKOUT-LAST-ACTIVITY      PIC X(14).
+
        working-storage section.
+       01  WS-CHECKOUT-FILE    PIC X(256) VALUE "BATSW024.DAT".
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
        copy "y:\sydexsource\pucks\pucksglobal.cpb".
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        COPY "y:\sydexsource\pucks\wspuckf.CBL".
@@ -46,12 +77,21 @@
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
       * #### End ICallback Implement  ####               
-           
+
+      *    view-only stat breakdown pages require at least a
+      *    logged-in session (WEBPASS-LEVEL "1"/"2"/"9" all qualify) --
+      *    the same Session["level"] check any future live play-entry
+      *    (bat3xx/pk3xx) screen would raise the minimum level for.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
            if self::IsPostBack
                exit method.
 
-      *    Setup - from main menu                
+      *    Setup - from main menu
            SET self::Session::Item("database") to self::Request::QueryString["league"]
+           invoke self::checkPlayCheckout
            if   self::Session["pk330data"] = null
               set mydata to new pucksweb.pk330Data
               invoke mydata::populateData
@@ -1288,4 +1328,62 @@ PM         set vidTitles to vidTitles & PK330-WF-VIDEO-TITL(aa) & ";"
 PM         set self::Session::Item("video-paths") to vidPaths
 PM         set self::Session::Item("video-titles") to vidTitles
        end method.
+
+      *    records this screen+team's checkout and warns when
+      *    someone else already holds it and was active inside the last
+      *    15 minutes. A different session past that window is treated
+      *    as abandoned and silently taken over -- this is a courtesy
+      *    warning, not an exclusive lock, so it never blocks anyone.
+       method-id checkPlayCheckout protected.
+       local-storage section.
+       01  nowStamp                    PIC X(14).
+       01  cutoffStamp                 PIC X(14).
+       01  warnMsg                     type String.
+       procedure division.
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           set cutoffStamp to type DateTime::Now::AddMinutes(-15)::ToString("yyyyMMddHHmmss")
+
+           OPEN I-O CHECKOUT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT CHECKOUT-FILE
+               CLOSE CHECKOUT-FILE
+               OPEN I-O CHECKOUT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE CHECKOUT-KEY
+           MOVE "goalieAnalysis.aspx" TO CHECKOUT-SOURCE-PAGE
+           MOVE self::Session["team"] as String TO CHECKOUT-TEAM
+
+           READ CHECKOUT-FILE
+               INVALID KEY
+                   INITIALIZE CHECKOUT-REC
+                   MOVE "goalieAnalysis.aspx" TO CHECKOUT-SOURCE-PAGE
+                   MOVE self::Session["team"] as String TO CHECKOUT-TEAM
+                   MOVE self::Session::SessionID TO CHECKOUT-SESSION-ID
+                   MOVE self::Session["team"] as String TO CHECKOUT-USER
+                   MOVE nowStamp TO CHECKOUT-SINCE
+                   MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   WRITE CHECKOUT-REC
+               NOT INVALID KEY
+                   if CHECKOUT-SESSION-ID = self::Session::SessionID
+                       MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   else
+                       if CHECKOUT-LAST-ACTIVITY > cutoffStamp
+                           set warnMsg to "Warning: " & CHECKOUT-USER::Trim &
+                               " has had this team's plays open since " &
+                               CHECKOUT-SINCE::Trim & ". Your changes may conflict."
+                           invoke self::ClientScript::RegisterStartupScript(self::GetType(),
+                               "CheckoutWarning", "alert('" & warnMsg & "');", true)
+                       end-if
+                       MOVE self::Session::SessionID TO CHECKOUT-SESSION-ID
+                       MOVE self::Session["team"] as String TO CHECKOUT-USER
+                       MOVE nowStamp TO CHECKOUT-SINCE
+                       MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   end-if
+                   REWRITE CHECKOUT-REC
+           END-READ.
+           CLOSE CHECKOUT-FILE.
+       end method.
+
        end class.
