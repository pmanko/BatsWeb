@@ -0,0 +1,192 @@
+      *    goalieAnalysis.aspx.cbl/goalieAnalysisRink.aspx.cbl
+      *    (and goalieAnalysisRbdRink.aspx.cbl) are all built around one
+      *    selected goalie at a time -- PK340-PLAYER feeds PK330WEBF's
+      *    "RE" recalc, which returns that one goalie's six net-zone
+      *    save percentages (PK330-NET-TOP-LEFT/CENTER/RIGHT and
+      *    PK330-NET-BOT-LEFT/CENTER/RIGHT) plus PK330-SAVE-PCT overall.
+      *    Rather than build a second analysis engine, this sweeps that
+      *    same per-goalie lookup/recalc pipeline -- PLAY-ALT-KEY1 name
+      *    lookup, then PK340WEBF "LP"/"TI"/"GO" to select the goalie
+      *    and force the full season (all games, all opponents), then
+      *    PK330WEBF "RE" -- once per goalie entered, so two or more
+      *    goalies' zone save percentages land on one screen side by
+      *    side instead of one heatmap at a time.
+       class-id pucksweb.goalieCompare is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PLAY-FILE ASSIGN LK-PLAYER-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PLAY-KEY
+              ALTERNATE KEY IS PLAY-ALT-KEY1
+              ALTERNATE KEY IS PLAY-ALT-KEY2
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Y:\SYDEXSOURCE\FDS\FDPKPLAY.CBL".
+
+       working-storage section.
+       copy "y:\sydexsource\pucks\pucksglobal.cpb".
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       COPY "y:\sydexsource\pucks\wspuckf.CBL".
+       01 pk330rununit         type RunUnit.
+       01 PK330WEBF                type PK330WEBF.
+       01 mydata type pucksweb.pk330Data.
+       01 myData330 type pucksweb.pk340Data.
+
+       01  GLC-NAME     OCCURS 15 TIMES   PIC X(40) VALUE SPACES.
+       01  GLC-TOP-LEFT    OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-TOP-CENTER  OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-TOP-RIGHT   OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-BOT-LEFT    OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-BOT-CENTER  OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-BOT-RIGHT   OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-OVERALL     OCCURS 15 TIMES   PIC X(10) VALUE SPACES.
+       01  GLC-ENTRIES                       PIC 9(4)  VALUE 0.
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+           if self::IsPostBack
+               exit method.
+           if self::Session["pk340data"] = null
+               set myData330 to new pucksweb.pk340Data
+               invoke myData330::populateData
+               set self::Session["pk340data"] to myData330.
+           if self::Session["pk330data"] = null
+               set mydata to new pucksweb.pk330Data
+               invoke mydata::populateData
+               set self::Session["pk330data"] to mydata.
+           if self::Session::Item("330rununit") not = null
+               set pk330rununit to self::Session::Item("330rununit")
+                   as type RunUnit
+           else
+               set pk330rununit to type RunUnit::New()
+               set PK330WEBF to new PK330WEBF
+               invoke pk330rununit::Add(PK330WEBF)
+               set self::Session::Item("330rununit") to pk330rununit.
+           goback.
+       end method.
+
+       method-id btnCompare_Click protected.
+       local-storage section.
+       01 glcNameList  type String[].
+       01 glcIdx       type Int32.
+       linkage section.
+           COPY "Y:\sydexsource\pucks\pk340_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\pucks\pk330_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set myData330 to self::Session["pk340data"] as type pucksweb.pk340Data
+           set address of PK340-DIALOG-FIELDS to myData330::tablePointer
+           set mydata to self::Session["pk330data"] as type pucksweb.pk330Data
+           set address of PK330-DIALOG-FIELDS to myData::tablePointer
+           set pk330rununit to self::Session::Item("330rununit")
+               as type RunUnit
+
+           invoke lbCompare::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to GLC-ENTRIES.
+
+           set glcNameList to goalieNamesTextBox::Text::Split(type System.Environment::NewLine::ToCharArray())
+           move 0 to glcIdx.
+       glc-name-loop.
+           if glcIdx >= glcNameList::Length or GLC-ENTRIES >= 15
+               go to glc-name-done.
+           if glcNameList[glcIdx]::Trim = ""
+               add 1 to glcIdx
+               go to glc-name-loop.
+
+           CALL "PKFIL2" USING LK-FILE-NAMES, WS-NETWORK-FLAG
+           MOVE SPACES TO PLAY-ALT-KEY1
+           unstring glcNameList[glcIdx]::Trim delimited ", " into play-last-name, play-first-name
+           open input play-file
+           READ PLAY-FILE KEY PLAY-ALT-KEY1
+               INVALID KEY
+                   set lblMsg::Text to lblMsg::Text & "Not found: " & glcNameList[glcIdx]::Trim & "  "
+           END-READ
+           if STATUS-COMN not = "00"
+               CLOSE PLAY-FILE
+               add 1 to glcIdx
+               go to glc-name-loop.
+
+           set PK340-SEL-PLAYER to play-first-name::Trim & " " & play-last-name::Trim
+           MOVE play-player-id to PK340-LOCATE-SEL-ID
+           CLOSE PLAY-FILE
+           move "LP" to PK340-ACTION
+           invoke pk330rununit::Call("PK340WEBF")
+           move PK340-LOCATE-SEL-ID to PK340-SAVE-PLAYER-ID
+           move "TI" to PK340-ACTION
+           invoke pk330rununit::Call("PK340WEBF")
+           if ERROR-FIELD NOT = SPACES
+               set lblMsg::Text to lblMsg::Text & "Error: " & glcNameList[glcIdx]::Trim & "  "
+               move spaces to ERROR-FIELD
+               add 1 to glcIdx
+               go to glc-name-loop.
+           move PK340-SEL-PLAYER to PK340-PLAYER
+
+      *    force the comparison onto the same full-season, all
+      *    opponents basis for every goalie swept, so the side-by-side
+      *    numbers aren't skewed by whatever single-opponent/date-range
+      *    filter a previous session happened to leave set.
+           MOVE "A" to PK340-OPPONENT-FLAG
+           MOVE "ALL" to PK340-OPPONENT
+           MOVE "A" to PK340-GAME-FLAG
+           MOVE "A" to PK340-GAME-TYPE-FLAG
+           MOVE "A" to PK340-END-GAME-FLAG
+
+           MOVE "GO" to PK340-ACTION
+           invoke pk330rununit::Call("PK340WEBF")
+           if ERROR-FOUND = "Y"
+               MOVE " " TO ERROR-FOUND
+               MOVE " " TO PK340-ACTION
+               invoke pk330rununit::Call("PK340WEBF")
+               add 1 to glcIdx
+               go to glc-name-loop.
+
+           move "RE" to PK330-ACTION
+           invoke pk330rununit::Call("PK330WEBF")
+
+           add 1 to GLC-ENTRIES
+           move PK330-PLAYER::Trim to GLC-NAME(GLC-ENTRIES)
+           move PK330-NET-TOP-LEFT to GLC-TOP-LEFT(GLC-ENTRIES)
+           move PK330-NET-TOP-CENTER to GLC-TOP-CENTER(GLC-ENTRIES)
+           move PK330-NET-TOP-RIGHT to GLC-TOP-RIGHT(GLC-ENTRIES)
+           move PK330-NET-BOT-LEFT to GLC-BOT-LEFT(GLC-ENTRIES)
+           move PK330-NET-BOT-CENTER to GLC-BOT-CENTER(GLC-ENTRIES)
+           move PK330-NET-BOT-RIGHT to GLC-BOT-RIGHT(GLC-ENTRIES)
+           move PK330-SAVE-PCT to GLC-OVERALL(GLC-ENTRIES)
+
+           add 1 to glcIdx
+           go to glc-name-loop.
+       glc-name-done.
+
+           invoke self::displayComparison.
+       end method.
+
+       method-id displayComparison private.
+       local-storage section.
+       01  rowIdx        type Int32.
+       01  rowText       type String.
+       procedure division.
+           if GLC-ENTRIES = 0
+               exit method.
+           invoke lbCompare::Items::Add(
+               "Goalie                    TopL   TopC   TopR   BotL   BotC   BotR   Overall")
+           perform varying rowIdx from 1 by 1 until rowIdx > GLC-ENTRIES
+               set rowText to GLC-NAME(rowIdx)::Trim & "  "
+                   & GLC-TOP-LEFT(rowIdx)::Trim & "  " & GLC-TOP-CENTER(rowIdx)::Trim
+                   & "  " & GLC-TOP-RIGHT(rowIdx)::Trim & "  " & GLC-BOT-LEFT(rowIdx)::Trim
+                   & "  " & GLC-BOT-CENTER(rowIdx)::Trim & "  " & GLC-BOT-RIGHT(rowIdx)::Trim
+                   & "  " & GLC-OVERALL(rowIdx)::Trim
+               invoke lbCompare::Items::Add(rowText)
+           end-perform.
+       end method.
+
+       end class.
