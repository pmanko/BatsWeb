@@ -12,4 +12,8 @@
        01 team              String public.
        01 username          String public.
        01 password          String public.
+      *    set on a follow-up request once the caller has a
+      *    one-time code from send_mfa_code; left null/empty on the
+      *    initial team/username/password request.
+       01 mfaCode           String public.
        end class.
