@@ -3,6 +3,10 @@
        01 games           List [type gameD] public.
        01 gameData        List [type gameDataD] public.
        01 toiData         List [type toiDataD] public.
+      *    most recent GAME-UPL-TIME across the games GET-GAMES
+      *    just scanned, so the landing page can show a data-freshness
+      *    banner without a separate round trip.
+       01 dataFreshness   String public.
        end class.
        
        class-id playerD public.
@@ -52,6 +56,15 @@
        01 x                       type Single public.
        01 y                       type Single public.
        01 aReason                 type String public.
+      *    no radar-gun/tracking-camera feed exists yet to
+      *    populate these, but the API contract carries them now so
+      *    wiring one up later is additive instead of another breaking
+      *    schema change. pitchVelocity is miles-per-hour off a pitcher's
+      *    hand; shotSpeed is miles-per-hour off a shooter's stick --
+      *    left unset (0) by GET-DATA until a real source field shows up
+      *    in LK-EVENT-TABLE.
+       01 pitchVelocity           type Double public.
+       01 shotSpeed               type Double public.
        end class.
 
        class-id toiDataD public.
