@@ -109,4 +109,30 @@
            invoke self::Response::Redirect("~/pitchervsbatter.aspx")
        end method.
 
+      *    each dialog-data object above is only ever populated
+      *    once per session and then reused off the Session["..data"]
+      *    cache, so a scout who logged in before a game posted never
+      *    sees it without logging out and back in. This re-populates
+      *    whichever of those objects are already cached, bypassing the
+      *    null check, instead of waiting for a fresh one to be created.
+       method-id btnRefreshData_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["bat666data"] not = null
+              set mybat666Data to new batsweb.bat666Data
+              invoke mybat666Data::populateData
+              set self::Session["bat666data"] to mybat666Data.
+
+           if self::Session["bat360data"] not = null
+              set mybat360Data to new batsweb.bat360Data
+              invoke mybat360Data::populateData
+              set self::Session["bat360data"] to mybat360Data.
+
+           if self::Session["batsw060data"] not = null
+              set mybatsw060Data to new batsweb.batsw060Data
+              invoke mybatsw060Data::populateData
+              set self::Session["batsw060data"] to mybatsw060Data.
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Data refreshed.');", true)
+       end method.
+
        end class.
