@@ -0,0 +1,145 @@
+      * breakdownpark.aspx.cbl and breakdownparkdetail.aspx.cbl
+      * render hit location for one batter in one selected park at a
+      * time. breakdownparkdetail.aspx.cbl's parkDropDownList_
+      * SelectedIndexChanged already asks the dialog engine (BAT310-
+      * SEL-BPARK + the "FB" action on BAT300WEBF) to aggregate every
+      * game's hit locations at the selected park into BAT310-LOC-PCT
+      * (one percentage per LF/CF/RF/3B/SS/2B/1B zone) -- this report
+      * loops that same per-park "FB" call across every BAT310-BPARK
+      * entry, so every park's hit-location profile can be compared
+      * against the league-wide average for each zone in one screen
+      * instead of eyeballing dozens of single-batter charts one park
+      * at a time.
+       class-id batsweb.parkFactorReport is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 bat310rununit         type RunUnit.
+       01 BAT300WEBF                type BAT300WEBF.
+       01 mydata type batsweb.bat310Data.
+
+      *    one row per park, holding that park's own
+      *    BAT310-LOC-PCT snapshot (LF/CF/RF/3B/SS/2B/1B, in the same
+      *    order breakdownparkdetail.aspx.cbl's Recalc displays them).
+       01  PARK-FACTOR-TABLE.
+           05  PFR-ROW OCCURS 60 TIMES.
+               10  PFR-PARK-NAME       PIC X(30) VALUE SPACES.
+               10  PFR-PCT OCCURS 7 TIMES        PIC S9(5)V99 VALUE 0.
+       01  PFR-COUNT                   PIC 9(4)  VALUE 0.
+       01  PFR-LEAGUE-AVG-TABLE.
+           05  PFR-LEAGUE-AVG OCCURS 7 TIMES     PIC S9(5)V99 VALUE 0.
+       01  PFR-ZONE-LABEL.
+           05  FILLER                  PIC X(4) VALUE "LF  ".
+           05  FILLER                  PIC X(4) VALUE "CF  ".
+           05  FILLER                  PIC X(4) VALUE "RF  ".
+           05  FILLER                  PIC X(4) VALUE "3B  ".
+           05  FILLER                  PIC X(4) VALUE "SS  ".
+           05  FILLER                  PIC X(4) VALUE "2B  ".
+           05  FILLER                  PIC X(4) VALUE "1B  ".
+       01  PFR-ZONE-LABEL-R REDEFINES PFR-ZONE-LABEL.
+           05  PFR-ZONE-NAME OCCURS 7 TIMES      PIC X(4).
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::IsPostBack
+               exit method.
+           invoke self::loadReport.
+           goback.
+       end method.
+
+       method-id btnRefresh_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::loadReport.
+       end method.
+
+      *    snapshot every park's BAT310-LOC-PCT via the same
+      *    "FB" dialog call the single-park detail page already uses,
+      *    then derive a simple park factor per zone (this park's
+      *    percentage against the league-wide average across every
+      *    park, times 100 -- 100 is neutral, above/below shows a park
+      *    playing hot/cold for that zone).
+       method-id loadReport protected.
+       local-storage section.
+       01  parkIdx       type Int32.
+       01  zoneIdx       type Int32.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division.
+           invoke lbParkFactor::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to PFR-COUNT.
+
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if BAT310-BPARK-NUM-ENTRIES = 0
+               set lblMsg::Text to "No parks are on file."
+               exit method.
+
+           perform varying parkIdx from 1 by 1
+                   until parkIdx > BAT310-BPARK-NUM-ENTRIES
+                      or parkIdx > 60
+               move BAT310-BPARK(parkIdx) to PFR-PARK-NAME(parkIdx)
+               set BAT310-SEL-BPARK to BAT310-BPARK(parkIdx)
+               MOVE "FB" TO BAT310-ACTION
+               invoke bat310rununit::Call("BAT300WEBF")
+               perform varying zoneIdx from 1 by 1 until zoneIdx > 7
+                   move BAT310-LOC-PCT(zoneIdx) to PFR-PCT(parkIdx, zoneIdx)
+               end-perform
+               add 1 to PFR-COUNT
+           end-perform.
+
+           invoke self::computeLeagueAverages.
+           invoke self::displayReport.
+       end method.
+
+      *    The league-wide average percentage for each zone, across
+      *    every park snapshotted by loadReport -- the neutral baseline
+      *    each park's own percentage is measured against.
+       method-id computeLeagueAverages private.
+       local-storage section.
+       01  parkIdx       type Int32.
+       01  zoneIdx       type Int32.
+       01  zoneTotal     PIC S9(7)V99 VALUE 0.
+       procedure division.
+           perform varying zoneIdx from 1 by 1 until zoneIdx > 7
+               move 0 to zoneTotal
+               perform varying parkIdx from 1 by 1 until parkIdx > PFR-COUNT
+                   add PFR-PCT(parkIdx, zoneIdx) to zoneTotal
+               end-perform
+               if PFR-COUNT > 0
+                   compute PFR-LEAGUE-AVG(zoneIdx) rounded = zoneTotal / PFR-COUNT
+               else
+                   move 0 to PFR-LEAGUE-AVG(zoneIdx)
+               end-if
+           end-perform.
+       end method.
+
+      *    Lists one line per park, one factor per zone, a factor of
+      *    100 being exactly league average for that zone.
+       method-id displayReport private.
+       local-storage section.
+       01  parkIdx       type Int32.
+       01  zoneIdx       type Int32.
+       01  rowText       type String.
+       01  factorVal     type Double.
+       procedure division.
+           perform varying parkIdx from 1 by 1 until parkIdx > PFR-COUNT
+               set rowText to PFR-PARK-NAME(parkIdx)::Trim
+               perform varying zoneIdx from 1 by 1 until zoneIdx > 7
+                   if PFR-LEAGUE-AVG(zoneIdx) > 0
+                       compute factorVal rounded = (PFR-PCT(parkIdx, zoneIdx) / PFR-LEAGUE-AVG(zoneIdx)) * 100
+                   else
+                       move 0 to factorVal
+                   end-if
+                   set rowText to rowText & "  " & PFR-ZONE-NAME(zoneIdx)::Trim & ":" & factorVal::ToString
+               end-perform
+               invoke lbParkFactor::Items::Add(rowText)
+           end-perform.
+       end method.
+
+       end class.
