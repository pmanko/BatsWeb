@@ -0,0 +1,130 @@
+      * DIALOG-COUNT-DESC/DIALOG-COUNT-MASTER and DIALOG-PTY/
+      * DIALOG-PTY-MASTER already let breakdown.aspx.cbl filter the
+      * pitch list down to one ball-strike count and one pitch type at
+      * a time (its countdd/pitchtypedd dropdowns, recalculated through
+      * the "RE" action on BAT310WEBF). There is no PLAY-FILE pitch-type
+      * or count field anywhere in this codebase (PLAY-FILE, per
+      * FDPKPLAY.CBL/FDPLAY.CBL, is the video-clip/feedback catalog, not
+      * a pitch-by-pitch log) -- this report instead sweeps that same
+      * real count x pitch-type filter across every combination for
+      * whichever pitcher is already selected on breakdown.aspx.cbl
+      * (the session-cached BAT310 dialog data), tabulating
+      * BAT310-NUM-PITCH-LIST per cell, so "what do they throw when
+      * they're behind" is one screen instead of re-running the count
+      * and pitch-type dropdowns by hand for every combination.
+       class-id batsweb.pitchTendencyByCount is partial
+                inherits type System.Web.UI.Page public.
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 bat310rununit         type RunUnit.
+       01 BAT310WEBF                type BAT310WEBF.
+       01 mydata type batsweb.bat310Data.
+
+      *    one row per count bucket, one column per pitch
+      *    type, cell is how many pitches of that type were thrown in
+      *    that count by the currently-selected pitcher.
+       01  PTC-COUNT-LABEL OCCURS 20 TIMES  PIC X(10) VALUE SPACES.
+       01  PTC-COUNT-ENTRIES            PIC 9(4)  VALUE 0.
+       01  PTC-TYPE-LABEL OCCURS 15 TIMES    PIC X(10) VALUE SPACES.
+       01  PTC-TYPE-ENTRIES             PIC 9(4)  VALUE 0.
+       01  PTC-MATRIX.
+           05  PTC-ROW OCCURS 20 TIMES.
+               10  PTC-CELL OCCURS 15 TIMES  PIC 9(5) VALUE 0.
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::IsPostBack
+               exit method.
+           invoke self::loadReport.
+           goback.
+       end method.
+
+       method-id btnRefresh_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::loadReport.
+       end method.
+
+      *    for every DIALOG-COUNT-DESC bucket, run every
+      *    DIALOG-PTY pitch type through the dialog engine's own "RE"
+      *    recalc (the same one breakdown.aspx.cbl's countdd/
+      *    pitchtypedd dropdowns already trigger one at a time) and
+      *    record BAT310-NUM-PITCH-LIST as that cell's frequency.
+       method-id loadReport protected.
+       local-storage section.
+       01  cntIdx        type Int32.
+       01  ptyIdx        type Int32.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat310_dg.CPB".
+       procedure division.
+           invoke lbTendency::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to PTC-COUNT-ENTRIES.
+           move 0 to PTC-TYPE-ENTRIES.
+
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if DIALOG-PITCHER::Trim = spaces
+               set lblMsg::Text to "Select a pitcher on the breakdown screen first."
+               exit method.
+
+           if DIALOG-COUNT-NUM-ENTRIES = 0 or DIALOG-PTY-NUM-ENTRIES = 0
+               set lblMsg::Text to "No count or pitch-type categories are on file."
+               exit method.
+
+           perform varying cntIdx from 1 by 1
+                   until cntIdx > DIALOG-COUNT-NUM-ENTRIES or cntIdx > 20
+               move DIALOG-COUNT-DESC(cntIdx) to PTC-COUNT-LABEL(cntIdx)
+               add 1 to PTC-COUNT-ENTRIES
+
+               perform varying ptyIdx from 1 by 1
+                       until ptyIdx > DIALOG-PTY-NUM-ENTRIES or ptyIdx > 15
+                   if cntIdx = 1
+                       move DIALOG-PTY(ptyIdx) to PTC-TYPE-LABEL(ptyIdx)
+                       add 1 to PTC-TYPE-ENTRIES
+                   end-if
+
+                   set DIALOG-CNT-IDX to cntIdx
+                   set DIALOG-COUNT-MASTER to DIALOG-COUNT-DESC(cntIdx)
+                   set DIALOG-PTY-IDX to ptyIdx
+                   set DIALOG-PTY-MASTER to DIALOG-PTY(ptyIdx)
+                   move "RE" to BAT310-ACTION
+                   invoke bat310rununit::Call("BAT310WEBF")
+                   move BAT310-NUM-PITCH-LIST to PTC-CELL(cntIdx, ptyIdx)
+               end-perform
+           end-perform.
+
+           invoke self::displayMatrix.
+       end method.
+
+      *    Lists a header row of pitch-type labels followed by one row
+      *    per count bucket showing that pitch type's frequency in that
+      *    count.
+       method-id displayMatrix private.
+       local-storage section.
+       01  rowIdx        type Int32.
+       01  colIdx        type Int32.
+       01  rowText       type String.
+       01  headerText    type String.
+       procedure division.
+           set headerText to "Count      "
+           perform varying colIdx from 1 by 1 until colIdx > PTC-TYPE-ENTRIES
+               set headerText to headerText & "  " & PTC-TYPE-LABEL(colIdx)::Trim
+           end-perform.
+           invoke lbTendency::Items::Add(headerText)
+
+           perform varying rowIdx from 1 by 1 until rowIdx > PTC-COUNT-ENTRIES
+               set rowText to PTC-COUNT-LABEL(rowIdx)::Trim
+               perform varying colIdx from 1 by 1 until colIdx > PTC-TYPE-ENTRIES
+                   set rowText to rowText & "  " & PTC-TYPE-LABEL(colIdx)::Trim &
+                       ":" & PTC-CELL(rowIdx, colIdx)::ToString
+               end-perform
+               invoke lbTendency::Items::Add(rowText)
+           end-perform.
+       end method.
+
+       end class.
