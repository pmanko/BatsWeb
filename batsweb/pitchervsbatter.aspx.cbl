@@ -713,7 +713,7 @@
        
        method-id Load_List protected.
        linkage section.
-           COPY "Y:\SYDEXSOURCE\BATS\bat766_dg.CPB".    
+           COPY "Y:\SYDEXSOURCE\BATS\bat766_dg.CPB".
        procedure division.
            set mydata to self::Session["bat766data"] as type batsweb.bat766Data
            set address of BAT766-DIALOG-FIELDS to myData::tablePointer
@@ -722,21 +722,51 @@
       *     set bTeamDropDownList::Text to BAT766-BATTER-TEAM::Trim
       *     set pTeamDropDownList::Text to BAT766-PITCHER-TEAM::Trim
            invoke abListBox::Items::Clear.
+           invoke self::appendSeasonList("").
+       end method.
+
+      *    same at-bat-line loop Load_List already ran, except
+      *    it appends instead of clearing, and tags each line with the
+      *    season/league code it came from so results from several
+      *    seasons can be told apart in one listbox.
+       method-id appendSeasonList protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat766_dg.CPB".
+       procedure division using by value seasonTag as type String.
+           set mydata to self::Session["bat766data"] as type batsweb.bat766Data
+           set address of BAT766-DIALOG-FIELDS to myData::tablePointer
            move 1 to aa.
        5-loop.
            if aa > BAT766-NUM-AB
                go to 10-done
            else
-               invoke abListBox::Items::Add(" " & BAT766-T-LINE(aa))
+               if seasonTag::Trim() = ""
+                   invoke abListBox::Items::Add(" " & BAT766-T-LINE(aa))
+               else
+                   invoke abListBox::Items::Add(" [" & seasonTag::Trim & "] " & BAT766-T-LINE(aa))
                set BAT766-T-LINE(aa) to BAT766-T-LINE(aa)::Replace(" ", "&nbsp;").
            add 1 to aa.
            go to 5-loop.
        10-done.
        end method.
-     
+
+      *    pitchervsbatter.aspx.cbl used to only ever query
+      *    the single "database" season set at login. When
+      *    cbCareerHistory is checked, tbOtherSeasons holds a comma-
+      *    separated list of additional season/league codes (the same
+      *    kind of code already passed in via the "league" querystring
+      *    at Page_Load) -- this re-runs the same "DT" lookup once per
+      *    extra season, temporarily swapping Session::Item("database")
+      *    for each one and appending its at-bats, so a playoff scouting
+      *    report can pull a batter's whole career against a pitcher
+      *    instead of just the current year.
        method-id goButton_Click protected.
        local-storage section.
        01 gmDate        type Single.
+       01 origDatabase  type String.
+       01 seasonCodes   type String[].
+       01 sIdx          pic 9(4).
        linkage section.
            COPY "Y:\sydexsource\BATS\bat766_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
@@ -748,7 +778,32 @@
            set BAT766-GAME-DATE to gmDate
            MOVE "DT" to BAT766-ACTION
            invoke bat766rununit::Call("BAT766WEBF")
-           invoke self::Load_List.
+           invoke abListBox::Items::Clear.
+           invoke self::appendSeasonList("").
+
+           if cbCareerHistory::Checked and tbOtherSeasons::Text::Trim() not = ""
+               set origDatabase to self::Session::Item("database") as type String
+               set seasonCodes to tbOtherSeasons::Text::Split(",")
+               move 0 to sIdx
+               try
+                   perform season-loop thru season-loop-exit
+               finally
+                   set self::Session::Item("database") to origDatabase
+               end-try.
+           goback.
+
+       season-loop.
+           if sIdx = seasonCodes::Length
+               go to season-loop-exit.
+           if seasonCodes[sIdx]::Trim() not = ""
+               set self::Session::Item("database") to seasonCodes[sIdx]::Trim
+               MOVE "DT" to BAT766-ACTION
+               invoke bat766rununit::Call("BAT766WEBF")
+               invoke self::appendSeasonList(seasonCodes[sIdx]::Trim).
+           add 1 to sIdx
+           go to season-loop.
+       season-loop-exit.
+           exit.
        end method.
     
        method-id abListBox_SelectedIndexChanged protected.
