@@ -13,11 +13,76 @@
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
 
+      *    "report a data error" writes into the same ticket
+      *    file used by comments.aspx.cbl, tagged with the
+      *    play/game context already visible on this screen, so a
+      *    flagged play doesn't need twenty questions to track down.
+          SELECT FEEDBACK-FILE ASSIGN WS-FEEDBACK-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS FEEDBACK-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN2.
+
+      *    PLAY-FILE above is opened LOCK MANUAL with no
+      *    contention check of any kind, so two scouts charting the same
+      *    team's plays from different terminals can silently clobber
+      *    each other. This is a soft checkout flag, not a real lock --
+      *    it records who has this screen's plays open and since when,
+      *    so the second person in gets a warning instead of a silent
+      *    overwrite.
+          SELECT CHECKOUT-FILE ASSIGN WS-CHECKOUT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CHECKOUT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "Y:\SYDEXSOURCE\FDS\FDPKPLAY.CBL".
 
+       FD  CHECKOUT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKOUT-REC.
+
+       01  CHECKOUT-REC.
+           05  CHECKOUT-KEY.
+               10  CHECKOUT-SOURCE-PAGE    PIC X(30).
+               10  CHECKOUT-TEAM           PIC X(15).
+           05  CHECKOUT-SESSION-ID         PIC X(32).
+           05  CHECKOUT-USER               PIC X(30).
+           05  CHECKOUT-SINCE              PIC X(14).
+           05  CHECKOUT-LAST-ACTIVITY      PIC X(14).
+
+       FD  FEEDBACK-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS FEEDBACK-REC.
+
+       01  FEEDBACK-REC.
+           05  FEEDBACK-KEY.
+               10  FEEDBACK-TIMESTAMP      PIC X(14).
+               10  FEEDBACK-SEQ            PIC 9(3).
+           05  FEEDBACK-NAME               PIC X(60).
+           05  FEEDBACK-EMAIL              PIC X(60).
+           05  FEEDBACK-COMMENT            PIC X(2000).
+           05  FEEDBACK-EMAILED            PIC X.
+           05  FEEDBACK-SOURCE-PAGE        PIC X(30).
+           05  FEEDBACK-PLAY-KEY           PIC X(30).
+           05  FEEDBACK-GAME-DATE          PIC X(8).
+           05  FEEDBACK-HOME-TEAM          PIC X(15).
+           05  FEEDBACK-VISITORS           PIC X(15).
+
        working-storage section.
+       01  WS-FEEDBACK-FILE    PIC X(256) VALUE "BATSW023.DAT".
+       01  WS-FEEDBACK-SEQ     PIC 9(3) VALUE 0.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
+       01  WS-CHECKOUT-FILE    PIC X(256) VALUE "BATSW024.DAT".
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
        copy "y:\sydexsource\pucks\pucksglobal.cpb".
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        COPY "y:\sydexsource\pucks\wspuckf.CBL".
@@ -45,14 +110,23 @@
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####               
-           
+      * #### End ICallback Implement  ####
+
+      *    view-only stat breakdown pages require at least a
+      *    logged-in session (WEBPASS-LEVEL "1"/"2"/"9" all qualify) --
+      *    the same Session["level"] check any future live play-entry
+      *    (bat3xx/pk3xx) screen would raise the minimum level for.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
            if self::IsPostBack
                invoke self::loadLines
                exit method.
 
-      *    Setup - from main menu                
+      *    Setup - from main menu
            SET self::Session::Item("database") to self::Request::QueryString["league"]
+           invoke self::checkPlayCheckout
            if   self::Session["pk310data"] = null
               set mydata to new pucksweb.pk310Data
               invoke mydata::populateData
@@ -212,7 +286,11 @@
            else if actionFlag = 'update-play'
                set callbackReturn to actionFlag & "|" & self::playSelected(methodArg)
            else if actionFlag = "update-play-dblclick"
-               set callbackReturn to actionFlag & "|" & self::playSelected(methodArg).
+               set callbackReturn to actionFlag & "|" & self::playSelected(methodArg)
+           else if actionFlag = "undo-play"
+               set callbackReturn to actionFlag & "|" & self::undoLastPlay()
+           else if actionFlag = "report-error"
+               set callbackReturn to actionFlag & "|" & self::reportDataError(methodArg).
        end method.
        
        method-id GetCallbackResult public.
@@ -1749,32 +1827,75 @@ PM    *01 xVal type String.
        end method.
 
 
+      *    stash whatever line was selected before this click
+      *    overwrites it, in Session (each callback is its own page
+      *    instance, so plain working-storage wouldn't survive to the
+      *    next request) -- that's the one level of "undo last charted
+      *    play" self::undoLastPlay below can restore.
        method-id playSelected protected.
        local-storage section.
        01 num          type Single.
        linkage section.
            COPY "Y:\SYDEXSOURCE\pucks\pk310_dg.CPB".
-       procedure division using by value indexString as type String 
+       procedure division using by value indexString as type String
                           returning playReturn as type String.
            set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
-           set address of PK310-DIALOG-FIELDS to myData::tablePointer 
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
            set pk310rununit to self::Session::Item("310rununit")
                as type RunUnit
            move 0 to aa.
            if indexString = null
                exit method.
            invoke type Single::TryParse(indexString, reference num)
+           set self::Session::Item("pk310-prev-sel-line") to PK310-SEL-LINES
            SET PK310-SEL-LINES, PK310-LINE-IP to num + 1
            move "VL" to PK310-ACTION
            invoke pk310rununit::Call("PK310WEBF")
            if ERROR-FIELD NOT = SPACES
                set playReturn to "er|" & ERROR-FIELD
                move spaces to ERROR-FIELD
-               exit method.          
-                   
+               exit method.
+
            invoke self::batstube.
        end method.
 
+      *    re-selects the line that was active before the most
+      *    recent playSelected call, using the same "VL" dialog action
+      *    playSelected itself uses to commit a selection -- the only
+      *    mechanism this page has for moving PK310's current-line
+      *    state (and whatever PLAY-FILE write PK310WEBF makes under
+      *    it), so undo restores it by re-running that mechanism
+      *    against the prior line instead of the new one. One level
+      *    deep: once used, there is no previous selection to fall back
+      *    to until another play is charted.
+       method-id undoLastPlay protected.
+       local-storage section.
+       01 prevLine     type Single.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk310_dg.CPB".
+       procedure division returning playReturn as type String.
+           set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
+           set pk310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+           if self::Session::Item("pk310-prev-sel-line") = null
+               set playReturn to "er|Nothing to undo."
+               exit method.
+           set prevLine to self::Session::Item("pk310-prev-sel-line") as type Single
+           set self::Session::Item("pk310-prev-sel-line") to null
+
+           SET PK310-SEL-LINES, PK310-LINE-IP to prevLine
+           move "VL" to PK310-ACTION
+           invoke pk310rununit::Call("PK310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               set playReturn to "er|" & ERROR-FIELD
+               move spaces to ERROR-FIELD
+               exit method.
+
+           invoke self::batstube.
+           set playReturn to "ok"
+       end method.
+
       * ########################   
 
       * ###################################################### 
@@ -1843,4 +1964,146 @@ PM         set vidTitles to vidTitles & PK310-WF-VIDEO-TITL(aa) & ";"
 PM         set self::Session::Item("video-paths") to vidPaths
 PM         set self::Session::Item("video-titles") to vidTitles
        end method.
+
+      *    the real PLAY-KEY lives inside the PK310 dialog
+      *    engine's workfile, not on this page, so the identifier
+      *    attached to the ticket is the same PK310-LINE-IP index
+      *    playSelected already uses to reload that exact play, plus
+      *    whatever team/player context this screen already has in
+      *    Session and playerName -- enough for a reviewer to pull the
+      *    right record up without guessing which one a coach means.
+       method-id reportDataError protected.
+       local-storage section.
+       01  errorDesc                   type String.
+       01  lineIndexString             type String.
+       01  emailedFlag                 PIC X.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk310_dg.CPB".
+       procedure division using by value methodArg as type String
+                          returning returnVal as String.
+           unstring methodArg
+               delimited by "~"
+               into lineIndexString, errorDesc
+           end-unstring.
+
+           move "N" to emailedFlag
+           invoke self::persistFeedback(
+               type HttpContext::Current::Session::Item("team") as String,
+               "",
+               errorDesc,
+               emailedFlag,
+               "playerBreakdown.aspx",
+               "line#" & lineIndexString::Trim,
+               "",
+               type HttpContext::Current::Session::Item("team") as String,
+               "")
+
+           set returnVal to "ok"
+       end method.
+
+      *    shared ticket-writer, duplicated from
+      *    comments.aspx.cbl's persistFeedback since this page has no
+      *    inheritance relationship to that one -- same FEEDBACK-FILE
+      *    (BATSW023.DAT) and record layout either way.
+       method-id persistFeedback protected.
+       procedure division using by value commentName as String
+                                         commentEmail as String
+                                         commentText as String
+                                         wasEmailed as String
+                                         sourcePage as String
+                                         playKey as String
+                                         gameDate as String
+                                         homeTeam as String
+                                         visitors as String.
+           OPEN I-O FEEDBACK-FILE.
+           IF STATUS-COMN2 = "35"
+               OPEN OUTPUT FEEDBACK-FILE
+               CLOSE FEEDBACK-FILE
+               OPEN I-O FEEDBACK-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE FEEDBACK-REC
+           set FEEDBACK-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           ADD 1 TO WS-FEEDBACK-SEQ
+           IF WS-FEEDBACK-SEQ > 999
+               MOVE 1 TO WS-FEEDBACK-SEQ
+           END-IF
+           MOVE WS-FEEDBACK-SEQ TO FEEDBACK-SEQ
+           MOVE commentName TO FEEDBACK-NAME
+           MOVE commentEmail TO FEEDBACK-EMAIL
+           MOVE commentText TO FEEDBACK-COMMENT
+           MOVE wasEmailed TO FEEDBACK-EMAILED
+           MOVE sourcePage TO FEEDBACK-SOURCE-PAGE
+           MOVE playKey TO FEEDBACK-PLAY-KEY
+           MOVE gameDate TO FEEDBACK-GAME-DATE
+           MOVE homeTeam TO FEEDBACK-HOME-TEAM
+           MOVE visitors TO FEEDBACK-VISITORS
+           WRITE FEEDBACK-REC
+               INVALID KEY
+                   ADD 1 TO FEEDBACK-SEQ
+                   WRITE FEEDBACK-REC
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE FEEDBACK-FILE.
+       end method.
+
+      *    records this screen+team's checkout and warns when
+      *    someone else already holds it and was active inside the last
+      *    15 minutes. A different session past that window is treated
+      *    as abandoned and silently taken over -- this is a courtesy
+      *    warning, not an exclusive lock, so it never blocks anyone.
+       method-id checkPlayCheckout protected.
+       local-storage section.
+       01  nowStamp                    PIC X(14).
+       01  cutoffStamp                 PIC X(14).
+       01  warnMsg                     type String.
+       procedure division.
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           set cutoffStamp to type DateTime::Now::AddMinutes(-15)::ToString("yyyyMMddHHmmss")
+
+           OPEN I-O CHECKOUT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT CHECKOUT-FILE
+               CLOSE CHECKOUT-FILE
+               OPEN I-O CHECKOUT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE CHECKOUT-KEY
+           MOVE "playerBreakdown.aspx" TO CHECKOUT-SOURCE-PAGE
+           MOVE self::Session["team"] as String TO CHECKOUT-TEAM
+
+           READ CHECKOUT-FILE
+               INVALID KEY
+                   INITIALIZE CHECKOUT-REC
+                   MOVE "playerBreakdown.aspx" TO CHECKOUT-SOURCE-PAGE
+                   MOVE self::Session["team"] as String TO CHECKOUT-TEAM
+                   MOVE self::Session::SessionID TO CHECKOUT-SESSION-ID
+                   MOVE self::Session["team"] as String TO CHECKOUT-USER
+                   MOVE nowStamp TO CHECKOUT-SINCE
+                   MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   WRITE CHECKOUT-REC
+               NOT INVALID KEY
+                   if CHECKOUT-SESSION-ID = self::Session::SessionID
+                       MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   else
+                       if CHECKOUT-LAST-ACTIVITY > cutoffStamp
+                           set warnMsg to "Warning: " & CHECKOUT-USER::Trim &
+                               " has had this team's plays open since " &
+                               CHECKOUT-SINCE::Trim & ". Your changes may conflict."
+                           invoke self::ClientScript::RegisterStartupScript(self::GetType(),
+                               "CheckoutWarning", "alert('" & warnMsg & "');", true)
+                       end-if
+                       MOVE self::Session::SessionID TO CHECKOUT-SESSION-ID
+                       MOVE self::Session["team"] as String TO CHECKOUT-USER
+                       MOVE nowStamp TO CHECKOUT-SINCE
+                       MOVE nowStamp TO CHECKOUT-LAST-ACTIVITY
+                   end-if
+                   REWRITE CHECKOUT-REC
+           END-READ.
+           CLOSE CHECKOUT-FILE.
+       end method.
+
        end class.
