@@ -144,5 +144,85 @@
        ALL-DONE.
            goback.
        end method.
- 
+
+      *    exports the raw shot coordinates this page draws
+      *    dots from as CSV, so analytics tooling outside this app can
+      *    build its own rink visualizations instead of only getting a
+      *    flattened image. PK310-SHOT-CALL ("T"/"I"/"O") selects which
+      *    of the three parallel shot arrays is currently being viewed
+      *    the same way Page_Load's drawing loop does -- the export
+      *    covers that same array. No period field is exposed on any
+      *    of the three PK310 shot tables (confirmed by grepping every
+      *    PK310 caller in this repo), so the export covers shot
+      *    id/x/y/result only. Mirrors fullatbat.aspx.cbl's
+      *    exportCsvButton_Click CSV-export convention.
+       method-id exportCsvButton_Click protected.
+       local-storage section.
+       01 csvBuilder      type System.Text.StringBuilder.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk310data"] as type pucksweb.pk310Data
+           set address of PK310-DIALOG-FIELDS to myData::tablePointer
+           set csvBuilder to new System.Text.StringBuilder
+           invoke csvBuilder::AppendLine("ShotId,X,Y,Result")
+
+           move 1 to aa.
+       csv-loop.
+           if aa > 1500
+               go to csv-done.
+           if PK310-SHOT-CALL = "T"
+               if PK310-T-SHOT-LOC-X(AA) = 0 AND PK310-T-SHOT-LOC-Y(AA) = 0
+                   next sentence
+               else
+                   invoke csvBuilder::AppendLine(
+                       aa::ToString & "," &
+                       PK310-T-SHOT-LOC-X(AA)::ToString & "," &
+                       PK310-T-SHOT-LOC-Y(AA)::ToString & "," &
+                       self::resultLabel(PK310-T-GOAL-FLAG(AA)))
+           else
+           if PK310-SHOT-CALL = "I"
+               if PK310-I-SHOT-LOC-X(AA) = 0 AND PK310-I-SHOT-LOC-Y(AA) = 0
+                   next sentence
+               else
+                   invoke csvBuilder::AppendLine(
+                       aa::ToString & "," &
+                       PK310-I-SHOT-LOC-X(AA)::ToString & "," &
+                       PK310-I-SHOT-LOC-Y(AA)::ToString & "," &
+                       self::resultLabel(PK310-I-GOAL-FLAG(AA)))
+           else
+           if PK310-SHOT-CALL = "O"
+               if PK310-O-SHOT-LOC-X(AA) = 0 AND PK310-O-SHOT-LOC-Y(AA) = 0
+                   next sentence
+               else
+                   invoke csvBuilder::AppendLine(
+                       aa::ToString & "," &
+                       PK310-O-SHOT-LOC-X(AA)::ToString & "," &
+                       PK310-O-SHOT-LOC-Y(AA)::ToString & "," &
+                       self::resultLabel(PK310-O-GOAL-FLAG(AA))).
+           add 1 to aa
+           go to csv-loop.
+       csv-done.
+           set Response::ContentType to "text/csv"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=playerrinkshots.csv")
+           invoke Response::Write(csvBuilder::ToString())
+           invoke Response::End
+       end method.
+
+      *    Helper: the Y/S/space goal-flag convention the
+      *    drawing paragraphs already switch on (black=shot,
+      *    green=goal, blue=save), spelled out for a CSV consumer
+      *    instead of a dot color.
+       method-id resultLabel private.
+       procedure division using by value goalFlag as type Char
+                          returning resultText as type String.
+           if goalFlag = "Y"
+               set resultText to "Goal"
+           else
+           if goalFlag = "S"
+               set resultText to "Save"
+           else
+               set resultText to "Miss".
+       end method.
+
        end class.
