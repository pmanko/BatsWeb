@@ -71,7 +71,11 @@
            else if actionFlag = 'def-opp'
                set callbackReturn to actionFlag & "|" & self::oppLines('d')
            else if actionFlag = 'fwd-opp'
-               set callbackReturn to actionFlag & "|" & self::oppLines('f').
+               set callbackReturn to actionFlag & "|" & self::oppLines('f')
+           else if actionFlag = 'def-matrix'
+               set callbackReturn to actionFlag & "|" & self::oppMatrix('d')
+           else if actionFlag = 'fwd-matrix'
+               set callbackReturn to actionFlag & "|" & self::oppMatrix('f').
        end method.
        
        method-id GetCallbackResult public.
@@ -310,6 +314,78 @@
        end method.
 
 
+      *    oppLines only ever shows the opposing combinations
+      *    faced by whichever single line the coach already has picked
+      *    (PK360-SEL-LINE) -- matchup planning means seeing the whole
+      *    picture at once, so this sweeps every one of our own lines
+      *    through the same VO1/VO2/HO1/HO2 dialog-engine call oppLines
+      *    already uses and stitches the per-line opponent breakdowns
+      *    (loadOpp) into one matrix, one "~"-delimited block per our
+      *    line, each block led by "L<n>|" naming which of our lines it
+      *    covers.
+       method-id oppMatrix protected.
+       local-storage section.
+       01 ourLine   type Int32.
+       01 numLines  type Int32.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk360_dg.CPB".
+       procedure division using by value defFwd as type Char
+                          returning playReturn as type String.
+           set mydata to self::Session["pk360data"] as type pucksweb.pk360Data
+           set address of PK360-DIALOG-FIELDS to myData::tablePointer
+           set pk360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if defFwd = "d"
+               if PK360-TOI-TEAM-FLAG = "V"
+                   move PK360-V-DEF-EV-NUM-LINES to numLines
+               else
+                   move PK360-H-DEF-EV-NUM-LINES to numLines
+               end-if
+           else
+               if PK360-TOI-TEAM-FLAG = "V"
+                   move PK360-V-FWD-EV-NUM-LINES to numLines
+               else
+                   move PK360-H-FWD-EV-NUM-LINES to numLines
+               end-if
+           end-if.
+
+           perform varying ourLine from 1 by 1 until ourLine > numLines
+               set PK360-SEL-LINE to ourLine
+               if defFwd = "d"
+                   if PK360-TOI-TEAM-FLAG = "V"
+                       move "VO1" to PK360-ACTION
+                       invoke pk360rununit::Call("PK360WEBF")
+                       move "H" to PK360-OPP-IP-FLAG
+                   else
+                       move "HO1" to PK360-ACTION
+                       invoke pk360rununit::Call("PK360WEBF")
+                       move "V" to PK360-OPP-IP-FLAG
+                   end-if
+               else
+                   if PK360-TOI-TEAM-FLAG = "V"
+                       move "VO2" to PK360-ACTION
+                       invoke pk360rununit::Call("PK360WEBF")
+                       move "H" to PK360-OPP-IP-FLAG
+                   else
+                       move "HO2" to PK360-ACTION
+                       invoke pk360rununit::Call("PK360WEBF")
+                       move "V" to PK360-OPP-IP-FLAG
+                   end-if
+               end-if
+
+               if ERROR-FIELD NOT = SPACES
+      *            flag just this line and keep going -- overwriting
+      *            playReturn here would throw away every other line's
+      *            already-accumulated "L<n>|..." block.
+                   set playReturn to playReturn & "L" & ourLine & "|er|" & ERROR-FIELD::Trim & "~"
+                   move spaces to ERROR-FIELD
+               else
+                   set playReturn to playReturn & "L" & ourLine & "|" & self::loadOpp & "~"
+               end-if
+           end-perform.
+       end method.
+
        method-id toiSelected protected.
        local-storage section.
        01 selected  type Int32.
