@@ -0,0 +1,123 @@
+      * list every WEBPASS-REC issued for one team so stale
+      * accounts can be spotted when a coaching staff turns over.
+      * WEBPASS-FILE was only ever keyed on TEAM-NAME+LAST+FIRST, so
+      * "every login for the Bruins" meant a full-file scan -- this adds
+      * a WEBPASS-TEAM-NAME alternate key (mirroring the ALTERNATE KEY
+      * pattern already used on PLAY-FILE in playerBreakdown.aspx.cbl)
+      * and a small screen to browse it. webpassMigrate.cbl's
+      * NEW-WEBPASS-FILE declares the same alternate key, so running
+      * that utility rebuilds the live file with this index in place --
+      * adding ALTERNATE KEY to this SELECT alone does not retroactively
+      * index an existing WEBPASS-FILE.
+       class-id batsweb.teamRoster is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT WEBPASS-FILE ASSIGN WS-BATSW020-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBPASS-KEY
+              ALTERNATE KEY IS WEBPASS-TEAM-NAME WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       file section.
+       FD  WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBPASS-REC.
+
+       01  WEBPASS-REC.
+           05  WEBPASS-KEY.
+               10  WEBPASS-TEAM-NAME       PIC X(15).
+               10  WEBPASS-LAST            PIC X(15).
+               10  WEBPASS-FIRST           PIC X(15).
+           05  WEBPASS-REST.
+      *        salted-hash layout -- keep in sync with
+      *        Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
+               10  WEBPASS-LEVEL           PIC X.
+      *        consecutive-failure counter + lockout expiry --
+      *        kept in sync with Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+       working-storage section.
+       01  WS-BATSW020-FILE   PIC X(256) VALUE "BATSW020.DAT".
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  WS-LOOKUP-TEAM     PIC X(15).
+       01 app-data-folder     PIC X(256).
+
+       method-id Page_Load protected.
+       local-storage section.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           goback.
+       end method.
+
+      *    START on the new WEBPASS-TEAM-NAME alternate key and
+      *    READ NEXT while the team name still matches -- same "alt key
+      *    scoped scan" shape playerBreakdown.aspx.cbl uses for
+      *    PLAY-ALT-KEY1.
+       method-id btnLookup_Click protected.
+       local-storage section.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke lbRoster::Items::Clear.
+           if tbTeam::Text::Trim() = ""
+               set lblMsg::Text to "Enter a team name to look up."
+               exit method.
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\BATSW020.DAT"' delimited by size
+              into WS-BATSW020-FILE.
+
+           OPEN INPUT WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the account file."
+               exit method.
+
+           MOVE tbTeam::Text::ToUpper TO WS-LOOKUP-TEAM
+           MOVE WS-LOOKUP-TEAM TO WEBPASS-TEAM-NAME
+           START WEBPASS-FILE KEY NOT < WEBPASS-TEAM-NAME
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   set lblMsg::Text to "No accounts found for that team."
+                   exit method.
+
+       ROSTER-LOOP.
+           READ WEBPASS-FILE NEXT
+               AT END GO TO ROSTER-DONE.
+           IF WEBPASS-TEAM-NAME NOT = WS-LOOKUP-TEAM
+               GO TO ROSTER-DONE.
+           invoke lbRoster::Items::Add(
+               WEBPASS-LAST::Trim & ", " & WEBPASS-FIRST::Trim &
+               "  (level " & WEBPASS-LEVEL & ", " &
+               WEBPASS-LOGIN-COUNT::ToString & " logins, last " &
+               WEBPASS-LAST-LOGIN::Trim & ")")
+           GO TO ROSTER-LOOP.
+       ROSTER-DONE.
+           CLOSE WEBPASS-FILE.
+           if lbRoster::Items::Count = 0
+               set lblMsg::Text to "No accounts found for that team."
+           else
+               set lblMsg::Text to lbRoster::Items::Count::ToString & " account(s) found."
+       end method.
+
+       end class.
