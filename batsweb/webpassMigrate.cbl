@@ -0,0 +1,179 @@
+      * one-time conversion utility for WEBPASS-FILE.
+      *
+      * The old scheme stored WEBPASS-PASS as
+      * 13 * ((binary value of the 6-char password) * 17 + 7) --
+      * fully reversible integer arithmetic. Before deploying the
+      * salted-hash build of Default.aspx.cbl, copy the live
+      * BATSW020.DAT to BATSW020.OLD and run this once: it reads every
+      * row under the old layout, recovers the plaintext password, and
+      * rewrites the row under the new WEBPASS-SALT/WEBPASS-HASH
+      * layout into the live file.
+      *
+      * Because this utility rebuilds WEBPASS-FILE from scratch (WRITE,
+      * not an in-place REWRITE), NEW-WEBPASS-FILE below also declares
+      * the WEBPASS-TEAM-NAME alternate key teamRoster.aspx.cbl reads --
+      * a plain ALTERNATE KEY clause added to an existing indexed file's
+      * SELECT does not retroactively build that index on disk, so
+      * teamRoster.aspx.cbl's team-name lookup only works once a live
+      * WEBPASS-FILE has been rebuilt by running this utility (or an
+      * equivalent reorg) after this change.
+      *
+      * Usage: webpassMigrate <path-to-BATSW020.OLD> <path-to-BATSW020.DAT>
+
+       $set ilusing"System.Security.Cryptography"
+
+       class-id batsweb.webpassMigrate.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT OLD-WEBPASS-FILE ASSIGN WS-OLD-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS SEQUENTIAL
+              RECORD KEY IS OLD-WEBPASS-KEY
+              FILE STATUS IS STATUS-COMN.
+
+        SELECT NEW-WEBPASS-FILE ASSIGN WS-NEW-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS NEW-WEBPASS-KEY
+              ALTERNATE KEY IS NEW-WEBPASS-TEAM-NAME WITH DUPLICATES
+              FILE STATUS IS STATUS-COMN2.
+
+       file section.
+       FD  OLD-WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OLD-WEBPASS-REC.
+
+       01  OLD-WEBPASS-REC.
+           05  OLD-WEBPASS-KEY.
+               10  OLD-WEBPASS-TEAM-NAME   PIC X(15).
+               10  OLD-WEBPASS-LAST        PIC X(15).
+               10  OLD-WEBPASS-FIRST       PIC X(15).
+           05  OLD-WEBPASS-PASS            PIC 9(18).
+           05  OLD-WEBPASS-LEVEL           PIC X.
+           05  FILLER                      PIC X(50).
+
+       FD  NEW-WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS NEW-WEBPASS-REC.
+
+       01  NEW-WEBPASS-REC.
+           05  NEW-WEBPASS-KEY.
+               10  NEW-WEBPASS-TEAM-NAME   PIC X(15).
+               10  NEW-WEBPASS-LAST        PIC X(15).
+               10  NEW-WEBPASS-FIRST       PIC X(15).
+           05  NEW-WEBPASS-SALT            PIC X(12).
+           05  NEW-WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL permission matrix -- 1=trial,
+      *        2=standard, 9=team-admin. Old rows are all pre-permission-
+      *        matrix, so OLD-WEBPASS-LEVEL is carried over as-is.
+           05  NEW-WEBPASS-LEVEL           PIC X.
+           05  NEW-WEBPASS-FAIL-COUNT      PIC 9(2).
+           05  NEW-WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login + running login count.
+           05  NEW-WEBPASS-LAST-LOGIN      PIC X(12).
+           05  NEW-WEBPASS-LOGIN-COUNT     PIC 9(5).
+           05  FILLER                      PIC X(9).
+
+       working-storage section.
+       01  WS-OLD-FILE                 PIC X(256).
+       01  WS-NEW-FILE                 PIC X(256).
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
+       01  recordsConverted            PIC 9(6) VALUE 0.
+
+       method-id Main static public.
+       local-storage section.
+       77  WORK-PASS                   PIC X(6)  COMP-X VALUE 0.
+       77  WORK-PASS-X REDEFINES WORK-PASS  PIC X(6).
+       77  WORK-FIELD                  PIC 9(18).
+       01  plainPass                   type String.
+       01  newSalt                     type String.
+       procedure division using by value args as type String occurs any.
+           if args::Length < 2
+               invoke type Console::WriteLine("usage: webpassMigrate <path-to-BATSW020.OLD> <path-to-BATSW020.DAT>")
+               exit method.
+
+           move args[0] to WS-OLD-FILE
+           move args[1] to WS-NEW-FILE
+
+           OPEN INPUT OLD-WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               invoke type Console::WriteLine("Unable to open " & WS-OLD-FILE::Trim)
+               exit method.
+
+           OPEN I-O NEW-WEBPASS-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               CLOSE OLD-WEBPASS-FILE
+               invoke type Console::WriteLine("Unable to open " & WS-NEW-FILE::Trim)
+               exit method.
+
+       READ-LOOP.
+           READ OLD-WEBPASS-FILE NEXT
+               AT END GO TO READ-DONE.
+
+           COMPUTE WORK-FIELD = OLD-WEBPASS-PASS / 13.
+           COMPUTE WORK-FIELD = (WORK-FIELD - 7) / 17.
+           MOVE WORK-FIELD TO WORK-PASS.
+           set plainPass to WORK-PASS-X::Trim
+
+           INITIALIZE NEW-WEBPASS-REC
+           move OLD-WEBPASS-TEAM-NAME to NEW-WEBPASS-TEAM-NAME
+           move OLD-WEBPASS-LAST to NEW-WEBPASS-LAST
+           move OLD-WEBPASS-FIRST to NEW-WEBPASS-FIRST
+           move OLD-WEBPASS-LEVEL to NEW-WEBPASS-LEVEL
+
+           set newSalt to self::generate_salt()
+           SET NEW-WEBPASS-SALT to newSalt
+           SET NEW-WEBPASS-HASH to self::hash_password(plainPass, newSalt)
+
+           WRITE NEW-WEBPASS-REC
+               INVALID KEY REWRITE NEW-WEBPASS-REC
+           END-WRITE.
+           add 1 to recordsConverted
+           go to READ-LOOP.
+       READ-DONE.
+           CLOSE OLD-WEBPASS-FILE.
+           CLOSE NEW-WEBPASS-FILE.
+           invoke type Console::WriteLine(recordsConverted::ToString & " WEBPASS-REC rows converted to salted hashes.")
+       end method.
+
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
+       end class.
