@@ -1,6 +1,7 @@
        $set ilusing"System.Web.Security"
+       $set ilusing"System.Security.Cryptography"
 
-       class-id pucksweb._Default is partial     
+       class-id pucksweb._Default is partial
                inherits type System.Web.UI.Page public.
 
        INPUT-OUTPUT SECTION.
@@ -18,6 +19,11 @@
               ORGANIZATION IS INDEXED
               ACCESS IS DYNAMIC
               RECORD KEY IS GAME-KEY
+      *    GAME-DATE-1 (itself GAME-DATE-YYYY/MM/DD) is already
+      *    the leading component of GAME-KEY -- standings/park
+      *    factor/playoff bracket/loadStatus all exploit that by
+      *    STARTing on a partial GAME-KEY built from GAME-DATE-1 alone,
+      *    the same pattern GET-GAMES below already uses.
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
 
@@ -30,6 +36,25 @@
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
 
+      *    login audit trail -- every verify_password attempt,
+      *    pass or fail, gets appended here keyed so writes stay in
+      *    ascending timestamp order.
+        SELECT AUDIT-FILE ASSIGN WS-AUDIT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS AUDIT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
+      *    one row per team-admin account that has opted into
+      *    two-factor login, keyed the same as WEBPASS-KEY.
+        SELECT MFA-FILE ASSIGN WS-MFA-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS MFA-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN4.
+
        file section.
        COPY "Y:\SYDEXSOURCE\FDS\FDPKPLAY.CBL".
        COPY "y:\SYDEXsource\FDS\FDPKGAME.CBL".
@@ -43,9 +68,61 @@
       *        10  WEBPASS-LAST            PIC X(15).
                10  WEBPASS-FIRST           PIC X(30).
            05  WEBPASS-REST.
-               10  WEBPASS-PASS            PIC X(24).
+      *        WEBPASS-PASS (a reversible XOR/Base64 value) was
+      *        replaced with a random salt + SHA-256 digest, both
+      *        base64. FILLER is sized with headroom for related
+      *        login-security fields (account lockout, capability
+      *        flags, last-login tracking) so WEBPASS-FILE only needs
+      *        one record-layout conversion instead of several.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
                10  WEBPASS-LEVEL           PIC X.
-               10  FILLER                  PIC X(44).
+      *        consecutive-failure counter + lockout expiry
+      *        (yyyymmddhhmm, SPACES = not locked).
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       01  AUDIT-REC.
+           05  AUDIT-KEY.
+               10  AUDIT-TIMESTAMP         PIC X(14).
+               10  AUDIT-SEQ               PIC 9(3).
+           05  AUDIT-TEAM-NAME             PIC X(15).
+           05  AUDIT-LAST                  PIC X(15).
+           05  AUDIT-FIRST                 PIC X(15).
+           05  AUDIT-SOURCE-IP             PIC X(45).
+           05  AUDIT-RESULT                PIC X.
+           05  FILLER                      PIC X(20).
+
+      *    optional two-factor login for team-admin accounts.
+      *    MFA-ENABLED "Y" turns the check on for that key; MFA-CODE/
+      *    MFA-CODE-EXPIRES hold the most recently emailed one-time
+      *    code (SPACES = none outstanding).
+       FD  MFA-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MFA-REC.
+
+       01  MFA-REC.
+           05  MFA-KEY.
+               10  MFA-TEAM-NAME           PIC X(15).
+               10  MFA-FIRST               PIC X(30).
+           05  MFA-ENABLED                 PIC X.
+           05  MFA-EMAIL                   PIC X(60).
+           05  MFA-CODE                    PIC X(6).
+           05  MFA-CODE-EXPIRES            PIC X(12).
 
        working-storage section.
        copy "y:\sydexsource\pucks\pucksglobal.cpb".
@@ -56,10 +133,19 @@
        01  WS-FIRST           PIC X(15).
        01  WS-PASS            type String.
        01  WS-BATSW020-FILE   PIC X(256) VALUE "PKW020.DAT".
+       01  WS-AUDIT-FILE      PIC X(256) VALUE "PKW021.DAT".
+       01  WS-AUDIT-SEQ       PIC 9(3) VALUE 0.
        01  WS-REJECT-FLAG     PIC X.
        01  STATUS-COMN.
            05  STATUS-BYTE-1           PIC X      VALUE SPACES.
            05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
+       01  WS-MFA-FILE        PIC X(256) VALUE "PKW023.DAT".
+       01  STATUS-COMN4.
+           05  STATUS4-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS4-BYTE-2          PIC X      VALUE SPACES.
        01 plaintext           type Byte occurs any.
        01 entropy           type Byte occurs 20.
        01 ticket          type FormsAuthenticationTicket.
@@ -93,12 +179,22 @@
                exit method.
       *         set TextBox2::Text to type HttpContext::Current::Request::Cookies["creds"]["Password"].
            if type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"] not = null
-               set rememberCheckBox::Checked to true
                set ticket to type FormsAuthentication::Decrypt(type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Value)
-               set first_name::Text to ticket::Name::Substring(0, 15)::Trim
-      *         set last_name::Text to ticket::Name::Substring(15, 15)::Trim
-               set password::Text to ticket::Name::Substring(15, 6)::Trim
-               set team to ticket::Name::Substring(21, 15)::Trim.
+      *        don't trust a remembered ticket forever --
+      *        require the account to have logged in within
+      *        MAX-REMEMBER-DAYS, tied to WEBPASS-LAST-LOGIN,
+      *        so a browser left signed in on a shared scouting laptop
+      *        eventually forces a fresh login instead of riding the
+      *        same ticket into next season.
+               if self::remembered_login_expired(ticket::Name::Substring(21, 15)::Trim, ticket::Name::Substring(0, 15)::Trim) = "Y"
+                   set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(-1)
+                   invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, ""))
+               else
+                   set rememberCheckBox::Checked to true
+                   set first_name::Text to ticket::Name::Substring(0, 15)::Trim
+      *             set last_name::Text to ticket::Name::Substring(15, 15)::Trim
+                   set password::Text to ticket::Name::Substring(15, 6)::Trim
+                   set team to ticket::Name::Substring(21, 15)::Trim.
            move 0 to aa.
        5-loop.
            if teamDropDownList::Items::Count = aa
@@ -167,19 +263,68 @@
            set WS-PASS to password::Text.
                    
            invoke self::verify_password
-           
+
            if WS-REJECT-FLAG = "Y"
-               set userName to WS-FIRST & WS-LAST & WS-PASS & WS-TEAM-NAME
-               set ticket to type FormsAuthenticationTicket::New(userName, False, 525600)
-               set encTicket to type FormsAuthentication::Encrypt(ticket)
-               invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, encTicket))
-               set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(1)
-               set type HttpContext::Current::Session::Item("team") to WS-TEAM-NAME::Trim
-      *         set type HttpContext::Current::Session::Item("BAM") to type File::ReadAllText(type HttpContext::Current::Server::MapPath("~/Credentials") & "\" & WS-FIRST::Trim & ".txt")
-               invoke self::Response::Redirect(type FormsAuthentication::GetRedirectUrl(userName, rememberCheckBox::Checked))
+      *         team-admin ("9") accounts that have opted
+      *         into two-factor login get emailed a one-time code
+      *         instead of going straight to a ticket -- the code is
+      *         picked up by verifyCodeButton_Click below.
+               if WEBPASS-LEVEL = "9" and self::mfa_is_enabled() = "Y"
+                   invoke self::send_mfa_code
+      *            rememberCheckBox/Msg are page controls and
+      *            survive postback via ViewState, but WS-PASS is
+      *            working-storage and will be blank on the next
+      *            postback -- stash it in Session the same way the
+      *            existing remember-me ticket already carries the
+      *            plaintext password in its Name field (see
+      *            Page_Load's Substring(15, 6) above).
+                   set type HttpContext::Current::Session::Item("mfa-pending-key") to
+                       WS-TEAM-NAME::Trim & "," & WS-FIRST::Trim & "," & WS-PASS::Trim
+                   set Msg::Text to "We emailed you a one-time code -- enter it below and click Verify to finish logging in."
+                   exit method
+               end-if
+               invoke self::issue_login_ticket
       *         invoke self::Response::Redirect("~/mainmenu.aspx")
            else
-               set Msg::Text to "Login failed. Name or password incorrect".
+               if WS-REJECT-FLAG = "L"
+                   set Msg::Text to "Account locked due to repeated failed logins. Try again in 15 minutes."
+               else
+                   set Msg::Text to "Login failed. Name or password incorrect"
+               end-if
+           end-if.
+       end method.
+
+      *    issues the remember-me ticket and redirects, same
+      *    as loginButton_Click used to do inline -- factored out so
+      *    the 2FA code-entry path (verifyCodeButton_Click) can reuse
+      *    it once the one-time code checks out.
+       method-id issue_login_ticket protected.
+       local-storage section.
+       01 userName        type String.
+       01 encTicket       type String.
+       procedure division.
+           set userName to WS-FIRST & WS-LAST & WS-PASS & WS-TEAM-NAME
+           set ticket to type FormsAuthenticationTicket::New(userName, False, 525600)
+           set encTicket to type FormsAuthentication::Encrypt(ticket)
+           invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, encTicket))
+           set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(1)
+           set type HttpContext::Current::Session::Item("team") to WS-TEAM-NAME::Trim
+           set type HttpContext::Current::Session::Item("level") to WEBPASS-LEVEL::Trim
+           invoke self::Response::Redirect(type FormsAuthentication::GetRedirectUrl(userName, rememberCheckBox::Checked))
+       end method.
+
+      *    second-step handler for the two-factor code entry
+      *    box -- checks the code verify2fa_code stashed in Session
+      *    against MFA-FILE and, if it matches, finishes the login the
+      *    same way a non-2FA account would.
+       method-id verifyCodeButton_Click protected.
+       local-storage section.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::verify2fa_code(tbMfaCode::Text)
+           if WS-REJECT-FLAG = "Y"
+               invoke self::issue_login_ticket
+           else
+               set Msg::Text to "Incorrect or expired code. Try logging in again."
        end method.
 
 
@@ -216,13 +361,17 @@
 
        method-id verify_password protected.
        local-storage section.
-       77  WORK-PASS                   PIC X(6)  COMP-X VALUE 0.
-       77  WORK-PASS-X REDEFINES WORK-PASS  PIC X(6).
-       77  WORK-FIELD                  PIC 9(18).
-       01  xorConstant                 type Byte value h"2a".
+       01  computedHash                type String.
+       01  nowStamp                    PIC X(12).
+       01  MAX-FAIL-ATTEMPTS           PIC 9 VALUE 5.
+       01  LOCK-MINUTES                PIC 9(3) VALUE 15.
        procedure division.
-            OPEN INPUT WEBPASS-FILE.
+      *    opened I-O (was INPUT-only) so a failed/locked/
+      *    successful attempt can update WEBPASS-FAIL-COUNT and
+      *    WEBPASS-LOCK-UNTIL in place.
+            OPEN I-O WEBPASS-FILE.
             IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               MOVE "X" TO WS-REJECT-FLAG
                go to  100-done.
 
             MOVE WS-TEAM-NAME::ToUpper to WEBPASS-TEAM-NAME
@@ -241,33 +390,43 @@
 
                     GO TO 100-DONE.
 
-           declare bData as type Byte occurs any = type System.Text.Encoding::UTF8::GetBytes(WS-PASS) 
-           perform varying i as type Single from 0 by 1
-             until i = bData::Length
-               set bData[i] to bData[i] b-xor xorConstant
-           end-perform
-           declare boutput as type String = type Convert::ToBase64String(bData)
-
-
-      *    declare bData2 as type Byte occurs any = type Convert::FromBase64String(WS-PASS)
-      *    perform varying i as type Single from 0 by 1
-      *      until i = bData2::Length
-      *        set bData2[i] to bData2[i] b-xor xorConstant
-      *    end-perform
-      *    declare boutput2 as type String = type  System.Text.Encoding::UTF8::GetString(bData2)
-
-      *     MOVE WS-PASS  TO WORK-PASS-X
-      *     COMPUTE WORK-FIELD = WORK-PASS * 17.
-      *     COMPUTE WORK-FIELD = 13 * (WORK-FIELD + 7).
-      *     IF WORK-FIELD = WEBPASS-PASS
-            IF boutput = WEBPASS-PASS::Trim
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmm")
+
+      *    a still-locked account is rejected without even
+      *    looking at the password, and without disturbing the
+      *    counters (so it can't be used to keep the clock running).
+           if WEBPASS-LOCK-UNTIL > spaces and WEBPASS-LOCK-UNTIL > nowStamp
+               CLOSE WEBPASS-FILE
+               MOVE "L" TO WS-REJECT-FLAG
+               GO TO 100-DONE.
+
+      *    compare against a salted SHA-256 digest instead of
+      *    a reversible XOR/Base64 value.
+           set computedHash to self::hash_password(WS-PASS::Trim, WEBPASS-SALT::Trim)
+
+           IF computedHash = WEBPASS-HASH::Trim
       *          MOVE WEBPASS-LEVEL TO BATSWEB1-SEC-LEVEL
       *           MOVE "Log In successful" TO ERROR-MESSAGE-TEXT
       *           PERFORM 9000-DISPLAY-ERROR-MESSAGE THRU 9099-EXIT
                 MOVE "Y" TO WS-REJECT-FLAG
+                MOVE 0 TO WEBPASS-FAIL-COUNT
+                MOVE SPACES TO WEBPASS-LOCK-UNTIL
+      *         track last successful login and a running count.
+                MOVE nowStamp TO WEBPASS-LAST-LOGIN
+                ADD 1 TO WEBPASS-LOGIN-COUNT
+                REWRITE WEBPASS-REC
 
                 ELSE
-                MOVE "N" TO WS-REJECT-FLAG.
+                MOVE "N" TO WS-REJECT-FLAG
+      *         lock the account for LOCK-MINUTES once
+      *         MAX-FAIL-ATTEMPTS consecutive bad passwords land.
+                ADD 1 TO WEBPASS-FAIL-COUNT
+                IF WEBPASS-FAIL-COUNT >= MAX-FAIL-ATTEMPTS
+                    set WEBPASS-LOCK-UNTIL to type DateTime::Now::AddMinutes(LOCK-MINUTES)::ToString("yyyyMMddHHmm")
+                    MOVE 0 TO WEBPASS-FAIL-COUNT
+                    MOVE "L" TO WS-REJECT-FLAG
+                END-IF
+                REWRITE WEBPASS-REC.
       *         invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Log in failed. Incorrect password');", true).
       *          MOVE "LOG IN FAILED" TO ERROR-MESSAGE-TEXT
       *          MOVE "INCORRECT PASSWORD"
@@ -276,9 +435,267 @@
        100-DONE.
            CLOSE WEBPASS-FILE.
 
+      *    record who tried to log in, from where, and whether
+      *    it succeeded -- independent of which branch above set
+      *    WS-REJECT-FLAG.
+           invoke self::log_audit_attempt(WS-REJECT-FLAG::Trim)
+
            goback.
        end method.
 
+      *    appends one row to AUDIT-FILE for every login
+      *    attempt. Keyed on timestamp + an in-process sequence number
+      *    so two attempts landing in the same second don't collide.
+       method-id log_audit_attempt protected.
+       procedure division using by value resultFlag as String.
+           OPEN I-O AUDIT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           INITIALIZE AUDIT-REC
+           set AUDIT-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           ADD 1 TO WS-AUDIT-SEQ
+           IF WS-AUDIT-SEQ > 999
+               MOVE 1 TO WS-AUDIT-SEQ
+           END-IF
+           MOVE WS-AUDIT-SEQ TO AUDIT-SEQ
+           MOVE WS-TEAM-NAME TO AUDIT-TEAM-NAME
+           MOVE WS-LAST TO AUDIT-LAST
+           MOVE WS-FIRST TO AUDIT-FIRST
+           set AUDIT-SOURCE-IP to type HttpContext::Current::Request::UserHostAddress
+           set AUDIT-RESULT to resultFlag
+           WRITE AUDIT-REC
+               INVALID KEY
+      *            Same-second collision -- bump the sequence and retry
+      *            once rather than silently drop the attempt.
+                   ADD 1 TO AUDIT-SEQ
+                   WRITE AUDIT-REC
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE AUDIT-FILE.
+       end method.
+
+      *    "Y" when the account named by the remember-me
+      *    ticket either can't be found or hasn't actually logged in
+      *    (via WEBPASS-LAST-LOGIN) within MAX-REMEMBER-DAYS
+      *    -- Page_Load uses this to decide whether to honor the
+      *    ticket or force a fresh login.
+       method-id remembered_login_expired protected.
+       local-storage section.
+       01  cutoffStamp                 PIC X(12).
+       01  MAX-REMEMBER-DAYS           PIC 9(3) VALUE 90.
+       procedure division using by value lookupTeam as String
+                                 by value lookupFirst as String
+                         returning expired as PIC X.
+           MOVE "Y" TO expired
+           OPEN INPUT WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE lookupTeam::ToUpper TO WEBPASS-TEAM-NAME
+           MOVE lookupFirst TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               NOT INVALID KEY
+                   if WEBPASS-LAST-LOGIN > spaces
+                       set cutoffStamp to type DateTime::Now::AddDays(-1 * MAX-REMEMBER-DAYS)::ToString("yyyyMMddHHmm")
+                       if WEBPASS-LAST-LOGIN > cutoffStamp
+                           MOVE "N" TO expired
+           END-READ.
+           CLOSE WEBPASS-FILE.
+       end method.
+
+      *    does the account that just passed verify_password
+      *    have two-factor login turned on? Looks up MFA-FILE by the
+      *    same key as WEBPASS-FILE.
+       method-id mfa_is_enabled protected.
+       procedure division returning mfaOn as PIC X.
+           MOVE "N" TO mfaOn
+           OPEN INPUT MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               NOT INVALID KEY
+                   if MFA-ENABLED = "Y"
+                       MOVE "Y" TO mfaOn
+           END-READ.
+           CLOSE MFA-FILE.
+       end method.
+
+      *    generates a six-digit one-time code, stores it
+      *    (with a five-minute expiry) on the MFA-FILE row, and emails
+      *    it the same way freeTrial.aspx.cbl's trial-signup mail goes
+      *    out.
+       method-id send_mfa_code protected.
+       local-storage section.
+       01 rng             type Random.
+       01 codeNum         type Int32.
+       procedure division.
+           OPEN I-O MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               INVALID KEY
+                   CLOSE MFA-FILE
+                   exit method.
+
+           set rng to new Random()
+           set codeNum to rng::Next(0, 999999)
+           set MFA-CODE to codeNum::ToString("D6")
+           set MFA-CODE-EXPIRES to type DateTime::Now::AddMinutes(5)::ToString("yyyyMMddHHmm")
+           REWRITE MFA-REC.
+           CLOSE MFA-FILE.
+
+           if MFA-EMAIL not = spaces
+               declare mail as type MailMessage = new MailMessage()
+               declare smtpClient as type SmtpClient = new SmtpClient
+               set smtpClient::UseDefaultCredentials = false
+               set smtpClient::Host = "smtp.gmail.com"
+               set smtpClient::Port = 587
+               set smtpClient::EnableSsl = true
+               set smtpClient::DeliveryMethod = type SmtpDeliveryMethod::Network
+               set smtpClient::Credentials = new System.Net.NetworkCredential("pucksweb@gmail.com", "sydex123")
+               set mail::From = new MailAddress("pucksweb@gmail.com", "Pucksweb Site")
+               set mail::Subject to "Your login verification code"
+               set mail::Body to "Your one-time login code is " & MFA-CODE::Trim & type Environment::NewLine & "It expires in 5 minutes."
+               set mail::IsBodyHtml to false
+               invoke mail::To::Add(new MailAddress(MFA-EMAIL::Trim))
+               invoke smtpClient::Send(mail)
+           end-if.
+       end method.
+
+      *    checks a submitted one-time code against the
+      *    Session-stashed pending login (see loginButton_Click /
+      *    processJson) and MFA-FILE's outstanding code, restoring
+      *    WS-TEAM-NAME/WS-FIRST/WS-PASS/WEBPASS-LEVEL on success so
+      *    the caller can go straight to issuing a ticket. Sets
+      *    WS-REJECT-FLAG to "Y" on success, "N" otherwise -- callers
+      *    only care about that flag, not a return value, since both
+      *    loginButton_Click's postback flow and processJson's JSON
+      *    flow already key off WS-REJECT-FLAG everywhere else.
+       method-id verify2fa_code protected.
+       local-storage section.
+       01 pendingKey      type String.
+       01 keyParts        type String occurs any.
+       01 nowStamp        PIC X(12).
+       procedure division using by value submittedCode as String.
+           MOVE "N" TO WS-REJECT-FLAG
+           set pendingKey to type HttpContext::Current::Session::Item("mfa-pending-key") as String
+           if pendingKey = null
+               exit method.
+
+           set keyParts to pendingKey::Split(",")
+           MOVE keyParts[0] TO WS-TEAM-NAME
+           MOVE keyParts[1] TO WS-FIRST
+           MOVE keyParts[2] TO WS-PASS
+
+           OPEN I-O MFA-FILE.
+           IF STATUS4-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO MFA-TEAM-NAME
+           MOVE WS-FIRST TO MFA-FIRST
+           READ MFA-FILE
+               INVALID KEY
+                   CLOSE MFA-FILE
+                   exit method.
+
+           set nowStamp to type DateTime::Now::ToString("yyyyMMddHHmm")
+           if submittedCode::Trim() not = MFA-CODE::Trim() or MFA-CODE = spaces or MFA-CODE-EXPIRES < nowStamp
+               CLOSE MFA-FILE
+               exit method.
+
+           MOVE SPACES TO MFA-CODE
+           MOVE SPACES TO MFA-CODE-EXPIRES
+           REWRITE MFA-REC.
+           CLOSE MFA-FILE.
+
+           OPEN INPUT WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+           MOVE WS-TEAM-NAME TO WEBPASS-TEAM-NAME
+           MOVE WS-FIRST TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   exit method.
+           CLOSE WEBPASS-FILE.
+
+           set type HttpContext::Current::Session::Item("mfa-pending-key") to null
+           MOVE "Y" TO WS-REJECT-FLAG
+       end method.
+
+      *    shared salted-hash helpers used by verify_password
+      *    and by any future signup/reset flow that writes WEBPASS-REC.
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
+      *    caps calls per caller IP using the process-wide
+      *    ASP.NET Cache -- the same HttpContext::Current::... family
+      *    already used elsewhere on this page (e.g. Server::MapPath).
+      *    A Cache entry is lighter-weight and lower-risk here than
+      *    growing WEBPASS-REC, which is already down to its last few
+      *    bytes of FILLER and synced by hand across nine files.
+       method-id checkRateLimit protected.
+       local-storage section.
+       01  cache                       type System.Web.Caching.Cache.
+       01  cacheKey                    type String.
+       01  callCount                   type Object.
+       01  MAX-CALLS-PER-WINDOW        PIC 9(3) VALUE 30.
+       01  WINDOW-SECONDS              PIC 9(3) VALUE 60.
+       procedure division returning withinLimit as Boolean.
+           set withinLimit to true
+           set cache to type HttpContext::Current::Cache
+           set cacheKey to "ProcessJsonRateLimit-" & type HttpContext::Current::Request::UserHostAddress
+
+           set callCount to cache::Get(cacheKey)
+           if callCount = null
+               invoke cache::Insert(cacheKey, type Convert::ToInt32(1), null,
+                   type DateTime::Now::AddSeconds(WINDOW-SECONDS), type System.Web.Caching.Cache::NoSlidingExpiration)
+               exit method.
+
+           if type Convert::ToInt32(callCount) >= MAX-CALLS-PER-WINDOW
+               set withinLimit to false
+               exit method.
+
+           invoke cache::Insert(cacheKey, type Convert::ToInt32(callCount) + 1)
+       end method.
+
        method-id processJson protected
        local-storage section.
        01 json1                    type String.
@@ -289,7 +706,12 @@
       *01 bat300apprununit         type RunUnit.
       *01 BAT300APPWEBF            type BAT300APPWEBF.       
        01 emptyTbl                 type String occurs 22.
-       01 teamName        pic x(15). 
+       01 teamName        pic x(15).
+      *    highest GAME-UPL-TIME seen while GET-GAMES scans the
+      *    selected league's date range, reported back as
+      *    jsonRes::dataFreshness for the landing page's freshness
+      *    banner.
+       01 WS-MAX-UPL-TIME pic x(20) value spaces.
        01  WK-SEL-YEAR-FORMAT.
            05  WK-SEL-YEAR-START       PIC 9(4).
            05  FILLER                  PIC X VALUE "-".
@@ -354,10 +776,20 @@
        linkage section.
            COPY "Y:\sydexsource\BATS\bat300app_dg.CPB".       
        procedure division.
+      *    nothing capped how often a caller could hit this
+      *    endpoint, so a bad actor could hammer it or brute-force
+      *    credentials indefinitely. Reject over-the-cap callers before
+      *    even reading the request body.
+           if not self::checkRateLimit()
+               invoke self::Response::Write("Too many requests. Please try again later.")
+               set self::Response::StatusCode to 429
+               invoke self::Response::End
+               exit method.
+
            set reader to new StreamReader(Request::InputStream)
            set json1 to reader::ReadToEnd()
            invoke reader::Dispose.
-       try 
+       try
            set jsonReq to type JsonConvert::DeserializeObject[type pucksweb.jsonReq](json1)
        catch ex as type Exception
            invoke self::Response::Write(ex::Message)
@@ -378,13 +810,39 @@ debug *
               '\WEBSYNC\BATSW020.DAT"' delimited by size
               into WS-BATSW020-FILE.
            
-           invoke self::verify_password
-           if WS-REJECT-FLAG not = "Y"
-               invoke self::Response::Write("Invalid Credentials!")
-               invoke self::Response::End
-               exit method.
+      *    a follow-up request carrying a one-time code
+      *    finishes a pending two-factor login instead of checking the
+      *    password again (the password already checked out on the
+      *    first request that triggered send_mfa_code).
+           if jsonReq::credentials::mfaCode not = null and jsonReq::credentials::mfaCode::Trim() not = ""
+               invoke self::verify2fa_code(jsonReq::credentials::mfaCode)
+               if WS-REJECT-FLAG not = "Y"
+                   invoke self::Response::Write("Invalid Credentials!")
+                   invoke self::Response::End
+                   exit method
+               end-if
+           else
+               invoke self::verify_password
+               if WS-REJECT-FLAG not = "Y"
+                   invoke self::Response::Write("Invalid Credentials!")
+                   invoke self::Response::End
+                   exit method
+               end-if
+
+               if WEBPASS-LEVEL = "9" and self::mfa_is_enabled() = "Y"
+                   invoke self::send_mfa_code
+                   set type HttpContext::Current::Session::Item("mfa-pending-key") to
+                       WS-TEAM-NAME::Trim & "," & WS-FIRST::Trim & "," & WS-PASS::Trim
+                   invoke self::Response::Write("{""mfaRequired"":true}")
+                   invoke self::Response::End
+                   exit method
+               end-if
+           end-if
 
            set type HttpContext::Current::Session::Item("team") to jsonReq::credentials::team
+      *    record the authenticated capability level so
+      *    downstream pages can enforce the permission matrix.
+           set type HttpContext::Current::Session::Item("level") to WEBPASS-LEVEL::Trim
                SET self::Session::Item("database") to jsonReq::database.
 
            set jsonRes to new pucksweb.jsonRes
@@ -432,6 +890,7 @@ debug *
        GET-GAMES.
            set jsonRes::games to new List[type gameD]
            move 0 to aa.
+           move spaces to WS-MAX-UPL-TIME.
            INITIALIZE PUCKS-DATA-BLOCK.
            MOVE "Y" TO SH-WEB-FORM-IP.
            set SH-WEB-FORM-APP-FOLDER to
@@ -479,10 +938,13 @@ debug *
            set jsonRes::games[aa]::gameType to GAME-PLAYOFF
            set jsonRes::games[aa]::lastPosted to GAME-UPL-TIME
            set jsonRes::games[aa]::gameDone to GAME-NHL-DONE
+           if GAME-UPL-TIME::Trim > WS-MAX-UPL-TIME
+               move GAME-UPL-TIME::Trim to WS-MAX-UPL-TIME.
            add 1 to aa
            go to games-loop.
        games-done.
            close game-file.
+           set jsonRes::dataFreshness to WS-MAX-UPL-TIME::Trim
 
        GET-DATA.
            set jsonRes::gameData to new List[type gameDataD]
