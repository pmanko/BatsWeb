@@ -91,7 +91,9 @@ PM         set self::Session::Item("video-titles") to vidTitles.
            if actionFlag = 'share-playlist'
                set callbackReturn to actionFlag & "|" & self::sharePlaylist(methodArg)
            else if actionFlag = 'add-clips'
-               set callbackReturn to actionFlag & "|" & self::addClips(methodArg).
+               set callbackReturn to actionFlag & "|" & self::addClips(methodArg)
+           else if actionFlag = 'search-clips'
+               set callbackReturn to actionFlag & "|" & self::searchClips(methodArg).
 
        end method.
        
@@ -197,4 +199,40 @@ PM         set newTitles to newTitles & clipDesc & ";"
 
        end method.
 
+      *    clipDesc is the only per-clip text this page has to
+      *    search against (no PLAY-TYPE/PLAY-FLAG column exists in the
+      *    "desc@name:start;duration" encoding this page parses), so this
+      *    narrows the current playlist down to clips whose description
+      *    contains the typed search term instead of scrolling the whole
+      *    list -- same pathChange/'+'/'~' convention moveUp/moveDown/
+      *    removeClip already use to pass the current playlist in.
+       method-id searchClips final private.
+       local-storage section.
+       01 clipTitles               type String occurs any.
+       01 clipPaths                type String occurs any.
+       01 searchTerm                type String.
+       01 filteredPaths            type String.
+       01 filteredTitles            type String.
+       linkage section.
+       procedure division using pathChange as type String returning returnVal as String.
+           set searchTerm to pathChange::Substring(0, pathChange::IndexOf('+'))
+PM         set vidPaths to pathChange::Substring(pathChange::IndexOf('+') + 1, pathChange::IndexOf('~') - pathChange::IndexOf('+') - 1)
+PM         set vidTitles to pathChange::Substring(pathChange::IndexOf('~') + 1)
+           set clipPaths to vidPaths::Split(';')
+           set clipTitles to vidTitles::Split(';')
+           move 0 to aa.
+       search-loop.
+           if aa = clipPaths::Length - 1
+               go to search-done.
+           if searchTerm::Trim()::Length = 0
+               or clipTitles[aa]::ToUpper()::IndexOf(searchTerm::Trim()::ToUpper()) >= 0
+               set filteredPaths to filteredPaths & clipPaths[aa] & ';'
+               set filteredTitles to filteredTitles & clipTitles[aa] & ';'.
+           add 1 to aa
+           go to search-loop.
+       search-done.
+           set returnVal to filteredPaths & '~' & filteredTitles
+
+       end method.
+
        end class.
