@@ -0,0 +1,197 @@
+      * bulk roster import for new team accounts.
+      *
+      * btnTrial_Click in freeTrial.aspx.cbl only ever writes one
+      * WEBPASS-REC per form submit. At the start of a season an admin
+      * needs to onboard an entire coaching staff at once, so this page
+      * takes a CSV upload (one line per person: team,first,password)
+      * and loops WRITE WEBPASS-REC once per line, defaulting
+      * WEBPASS-LEVEL the same way btnTrial_Click does today.
+       $set ilusing"System.Security.Cryptography"
+       $set ilusing"System.IO"
+
+       class-id pucksweb.bulkImport is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT WEBPASS-FILE ASSIGN WS-BATSW020-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBPASS-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       file section.
+       FD  WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBPASS-REC.
+
+       01  WEBPASS-REC.
+           05  WEBPASS-KEY.
+               10  WEBPASS-TEAM-NAME       PIC X(15).
+               10  WEBPASS-FIRST           PIC X(30).
+           05  WEBPASS-REST.
+      *        salted-hash layout -- keep in sync with
+      *        Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
+               10  WEBPASS-LEVEL           PIC X.
+      *        consecutive-failure counter + lockout expiry --
+      *        kept in sync with Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+       working-storage section.
+       01  WS-TEAM-NAME       PIC X(15).
+       01  WS-FIRST           PIC X(15).
+       01  WS-BATSW020-FILE   PIC X(256) VALUE "PKW020.DAT".
+       01  WS-REJECT-FLAG     PIC X.
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01 app-data-folder     PIC X(256).
+       01  WS-ROWS-IMPORTED    PIC 9(5) VALUE 0.
+       01  WS-ROWS-SKIPPED     PIC 9(5) VALUE 0.
+
+       method-id Page_Load protected.
+       local-storage section.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
+           goback.
+       end method.
+
+      *    loop through the uploaded roster CSV, one
+      *    WEBPASS-REC write per line, instead of retyping the
+      *    freeTrial.aspx.cbl signup form once per coach.
+       method-id btnImport_Click protected.
+       local-storage section.
+       01  reader                      type StreamReader.
+       01  csvLine                     type String.
+       01  csvFields                   type String occurs any.
+       01  rowTeam                     type String.
+       01  rowFirst                    type String.
+       01  rowPass                     type String.
+       01  newSalt                     type String.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if fuRoster::HasFile = false
+               set lblMsg::Text to "Please choose a roster CSV file to upload."
+               exit method.
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW020.DAT"' delimited by size
+              into WS-BATSW020-FILE.
+
+           OPEN I-O WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the account file."
+               exit method.
+
+           MOVE 0 TO WS-ROWS-IMPORTED
+           MOVE 0 TO WS-ROWS-SKIPPED
+
+           set reader to new StreamReader(fuRoster::PostedFile::InputStream)
+
+       CSV-LOOP.
+           set csvLine to reader::ReadLine()
+           if csvLine = null
+               go to CSV-DONE.
+           if csvLine::Trim() = ""
+               go to CSV-LOOP.
+
+           set csvFields to csvLine::Split(",")
+           if csvFields::Length < 3
+               add 1 to WS-ROWS-SKIPPED
+               go to CSV-LOOP.
+
+           set rowTeam to csvFields[0]::Trim()::ToUpper()
+           set rowFirst to csvFields[1]::Trim()::ToUpper()
+           set rowPass to csvFields[2]::Trim()
+
+           if rowTeam = "" or rowFirst = "" or rowPass = ""
+               add 1 to WS-ROWS-SKIPPED
+               go to CSV-LOOP.
+
+           MOVE rowTeam TO WEBPASS-TEAM-NAME
+           MOVE rowFirst TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               NOT INVALID KEY
+                   add 1 to WS-ROWS-SKIPPED
+                   go to CSV-LOOP.
+
+           INITIALIZE WEBPASS-REST
+           MOVE 1 TO WEBPASS-LEVEL
+
+           set newSalt to self::generate_salt()
+           SET WEBPASS-SALT to newSalt
+           SET WEBPASS-HASH to self::hash_password(rowPass, newSalt)
+
+           WRITE WEBPASS-REC
+               INVALID KEY
+                   add 1 to WS-ROWS-SKIPPED
+                   go to CSV-LOOP
+           END-WRITE
+           add 1 to WS-ROWS-IMPORTED
+           go to CSV-LOOP.
+
+       CSV-DONE.
+           invoke reader::Dispose.
+           CLOSE WEBPASS-FILE.
+
+           set lblMsg::Text to WS-ROWS-IMPORTED::ToString & " account(s) created, " &
+               WS-ROWS-SKIPPED::ToString & " row(s) skipped (blank, malformed, or already on file)."
+       end method.
+
+      *    shared salted-hash helpers -- kept in sync with
+      *    Default.aspx.cbl / freeTrial.aspx.cbl.
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
+       end class.
