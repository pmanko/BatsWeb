@@ -1,3 +1,5 @@
+       $set ilusing"System.Security.Cryptography"
+
        class-id pucksweb.freeTrial is partial
                 inherits type System.Web.UI.Page public.
 
@@ -13,6 +15,16 @@
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
 
+      *    trial signups land here for an admin to approve
+      *    (see pendingApproval.aspx.cbl) instead of going live in
+      *    WEBPASS-FILE immediately.
+        SELECT PENDING-FILE ASSIGN WS-PKW022-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PENDING-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN2.
+
        file section.
        FD  WEBPASS-FILE
            LABEL RECORDS ARE STANDARD
@@ -23,9 +35,43 @@
                10  WEBPASS-TEAM-NAME       PIC X(15).
                10  WEBPASS-FIRST           PIC X(30).
            05  WEBPASS-REST.
-               10  WEBPASS-PASS            PIC X(24).
+      *        salted-hash layout -- keep in sync with
+      *        Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
                10  WEBPASS-LEVEL           PIC X.
-               10  FILLER                  PIC X(44).
+      *        consecutive-failure counter + lockout expiry --
+      *        kept in sync with Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+      *    one row per pending trial signup, approved or
+      *    rejected from pendingApproval.aspx.cbl. Kept in sync with
+      *    that file's PENDING-REC.
+       FD  PENDING-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PENDING-REC.
+
+       01  PENDING-REC.
+           05  PENDING-KEY.
+               10  PENDING-TEAM-NAME       PIC X(15).
+               10  PENDING-FIRST           PIC X(30).
+           05  PENDING-SALT                PIC X(12).
+           05  PENDING-HASH                PIC X(44).
+           05  PENDING-LEVEL               PIC X.
+           05  PENDING-SUBMITTED           PIC X(12).
+           05  PENDING-EMAIL               PIC X(60).
+           05  PENDING-FULLNAME            PIC X(60).
 
        working-storage section.
        01  WS-TEAM-NAME       PIC X(15).
@@ -33,10 +79,14 @@
        01  WS-FIRST           PIC X(15).
        01  WS-PASS            PIC X(6).
        01  WS-BATSW020-FILE   PIC X(256) VALUE "PKW020.DAT".
+       01  WS-PKW022-FILE     PIC X(256) VALUE "PKW022.DAT".
        01  WS-REJECT-FLAG     PIC X.
        01  STATUS-COMN.
            05  STATUS-BYTE-1           PIC X      VALUE SPACES.
            05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
        01 app-data-folder     PIC X(256).
 
        method-id Page_Load protected.
@@ -48,10 +98,7 @@
 
        method-id btnTrial_Click protected.
        local-storage section.
-       01  WORK-FIELD                  PIC 9(18).
-      *01  WORK-PASS                   PIC X(18)  COMP-X VALUE 0.
-      *01  WORK-PASS-X REDEFINES WORK-PASS  PIC X(18).
-       01  xorConstant                 type Byte value h"2a".
+       01  newSalt                     type String.
        procedure division using by value sender as object e as type System.EventArgs.
            if tbEmail::Text = spaces or tbEmail::Text = spaces or tbName::Text = spaces
                set lblMsg::Text to "Please fill in all fields"
@@ -90,21 +137,43 @@
                    MOVE "X" TO WS-REJECT-FLAG
                    set lblMsg::Text to "Username in use, please choose another."
                    EXIT method.
-            MOVE 1      TO WEBPASS-LEVEL.
+           CLOSE WEBPASS-FILE.
 
+      *    queue the signup for admin approval instead of
+      *    writing WEBPASS-REC live. Create the queue file on first
+      *    use the same way the audit file is created.
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW022.DAT"' delimited by size
+              into WS-PKW022-FILE.
+
+           OPEN I-O PENDING-FILE.
+           IF STATUS-COMN2 = "35"
+               OPEN OUTPUT PENDING-FILE
+               CLOSE PENDING-FILE
+               OPEN I-O PENDING-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               EXIT method.
 
-      *    set WORK-PASS-X to tbPass::Text
-      *    COMPUTE WEBPASS-PASS = WORK-PASS * 7.
-           declare bData as type Byte occurs any = type System.Text.Encoding::UTF8::GetBytes(tbPass::Text) 
-           perform varying i as type Single from 0 by 1
-             until i = bData::Length
-               set bData[i] to bData[i] b-xor xorConstant
-           end-perform
-           declare boutput as type String = type Convert::ToBase64String(bData)
+           MOVE "HALTEST" TO PENDING-TEAM-NAME
+           MOVE tbUser::Text::ToUpper TO PENDING-FIRST
+           READ PENDING-FILE
+               NOT INVALID KEY
+                   CLOSE PENDING-FILE
+                   MOVE "X" TO WS-REJECT-FLAG
+                   set lblMsg::Text to "A trial signup for that username is already awaiting approval."
+                   EXIT method.
 
-           SET WEBPASS-PASS to boutput
-           WRITE WEBPASS-REC.
-           CLOSE WEBPASS-FILE.
+      *    random salt + SHA-256 digest instead of a
+      *    reversible XOR/Base64 value.
+           set newSalt to self::generate_salt()
+           SET PENDING-SALT to newSalt
+           SET PENDING-HASH to self::hash_password(tbPass::Text, newSalt)
+           MOVE 1 TO PENDING-LEVEL
+           set PENDING-SUBMITTED to type DateTime::Now::ToString("yyyyMMddHHmm")
+           MOVE tbEmail::Text TO PENDING-EMAIL
+           MOVE tbName::Text TO PENDING-FULLNAME
+           WRITE PENDING-REC.
+           CLOSE PENDING-FILE.
            declare smtpClient as type SmtpClient = new SmtpClient
            set smtpClient::UseDefaultCredentials = false
            set smtpClient::Host = "smtp.gmail.com"
@@ -123,8 +192,44 @@
            invoke mail::To::Add(new MailAddress("hal@sydexsports.com"))
 
            invoke smtpClient::Send(mail)
-           set lblMsg::Text to "Succesfully registered! Check your email for account activation"
+      *    the account isn't live yet -- it's sitting in
+      *    PENDING-FILE until an admin approves it on pendingApproval.aspx.
+           set lblMsg::Text to "Thanks for signing up! Your trial request is awaiting approval and your account will be activated shortly."
            set btnReturn::Visible to true
        end method.
 
+      *    shared salted-hash helpers -- kept in sync with
+      *    Default.aspx.cbl's verify_password.
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
        end class.
