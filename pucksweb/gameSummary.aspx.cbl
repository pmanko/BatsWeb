@@ -205,17 +205,37 @@
                invoke type Single::TryParse(methodArg, reference n)
                set callbackReturn to actionFlag & "|" & self::player(n)
            else if actionFlag ='vis-rink' or 'home-rink'
-               set callbackReturn to 'rink' & "|" & self::playRink(actionFlag, methodArg).
+               set callbackReturn to 'rink' & "|" & self::playRink(actionFlag, methodArg)
+           else if actionFlag = 'refresh-data'
+               set callbackReturn to actionFlag & "|" & self::refreshData().
       *     else if (type Single::TryParse(actionFlag, reference n))
        end method.
        
        method-id GetCallbackResult public.
        procedure division returning returnToClient as String.
-       
+
            set returnToClient to callbackReturn.
-           
+
        end method.
-       
+
+      *    pk360data is built once via populateData and cached
+      *    in Session["pk360data"] the first time this page loads after
+      *    login; every later page in that session reused the same
+      *    object, so a game that posted to GAME-FILE mid-session never
+      *    showed up without logging out and back in. This unconditionally
+      *    re-runs populateData and re-stores the result, then reloads
+      *    the visible lists the same way a fresh Page_Load postback does.
+       method-id refreshData protected.
+       procedure division returning returnVal as String.
+           set mydata to new pucksweb.pk360Data
+           invoke mydata::populateData
+           set self::Session["pk360data"] to mydata
+
+           invoke self::loadGames
+           invoke self::loadLines
+           set returnVal to "ok"
+       end method.
+
       *####################################################################
 
       * ###################################################### 
@@ -753,6 +773,24 @@
            set lblHomeReport::Text to PK360-I-HOME & " " & PK360-SHOT-HOME-SCORE & " " & PK360-H-SHOOTOUT
            set lblVis::Text to PK360-I-VIS
            set lblVisReport::Text to PK360-I-VIS & " " & PK360-SHOT-VIS-SCORE & " " & PK360-V-SHOOTOUT
+
+      *    PK360-SHOT-HOME-SCORE/PK360-SHOT-VIS-SCORE are
+      *    tallied from the charted goal/scoring events themselves
+      *    (the "RA" retrieve-all just re-ran); PK360-I-HOME-SCORE/
+      *    PK360-I-VIS-SCORE are the recorded box score pulled from
+      *    GAME-FILE. If a play got dropped while charting, these two
+      *    disagree -- flag it here, every time the game's box score
+      *    is loaded, instead of letting a game with a wrong score
+      *    silently look done.
+           if PK360-SHOT-HOME-SCORE not = PK360-I-HOME-SCORE
+              or PK360-SHOT-VIS-SCORE not = PK360-I-VIS-SCORE
+               set lblScoreMismatch::Text to
+                   "Charted event count (" & PK360-SHOT-VIS-SCORE & "-" & PK360-SHOT-HOME-SCORE &
+                   ") does not match the recorded box score (" & PK360-I-VIS-SCORE & "-" & PK360-I-HOME-SCORE &
+                   ") -- check for a dropped play before marking this game done."
+           else
+               set lblScoreMismatch::Text to "".
+
            invoke ddCustomEvent::Items::Clear
            invoke ddNHLEvent::Items::Clear
            move 1 to aa.
