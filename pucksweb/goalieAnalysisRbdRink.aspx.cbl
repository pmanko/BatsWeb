@@ -121,5 +121,62 @@
           exit.
 
        end method.
- 
+
+      *    the shot dots this page draws come from the raw
+      *    PK330-T-SHOT-LOC-X/Y/GOAL-FLAG coordinates against
+      *    nhlrink2.png -- exporting those same values as CSV (instead
+      *    of only a flattened image) lets analytics tooling outside
+      *    this app build its own rink visualizations. No period field
+      *    is exposed on this dialog's shot table (confirmed by
+      *    grepping every PK330 caller in this repo), so the export
+      *    covers shot id/x/y/result only. Mirrors fullatbat.aspx.cbl's
+      *    exportCsvButton_Click CSV-export convention.
+       method-id exportCsvButton_Click protected.
+       local-storage section.
+       01 csvBuilder      type System.Text.StringBuilder.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk330_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk330data"] as type pucksweb.pk330Data
+           set address of PK330-DIALOG-FIELDS to myData::tablePointer
+           set csvBuilder to new System.Text.StringBuilder
+           invoke csvBuilder::AppendLine("ShotId,X,Y,Result")
+
+           move 1 to aa.
+       csv-loop.
+           if aa > 9999
+               go to csv-done.
+           if PK330-T-SHOT-LOC-X(AA) = 0 AND PK330-T-SHOT-LOC-Y(AA) = 0
+               next sentence
+           else
+               invoke csvBuilder::AppendLine(
+                   aa::ToString & "," &
+                   PK330-T-SHOT-LOC-X(AA)::ToString & "," &
+                   PK330-T-SHOT-LOC-Y(AA)::ToString & "," &
+                   self::resultLabel(PK330-T-GOAL-FLAG(AA))).
+           add 1 to aa
+           go to csv-loop.
+       csv-done.
+           set Response::ContentType to "text/csv"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=goalieshots.csv")
+           invoke Response::Write(csvBuilder::ToString())
+           invoke Response::End
+       end method.
+
+      *    Helper: the Y/S/space goal-flag convention this
+      *    drawing loop already switches on (black=shot, green=goal,
+      *    blue=save), spelled out for a CSV consumer instead of a dot
+      *    color.
+       method-id resultLabel private.
+       procedure division using by value goalFlag as type Char
+                          returning resultText as type String.
+           if goalFlag = "Y"
+               set resultText to "Goal"
+           else
+           if goalFlag = "S"
+               set resultText to "Save"
+           else
+               set resultText to "Miss".
+       end method.
+
        end class.
