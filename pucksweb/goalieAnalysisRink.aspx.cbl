@@ -1,6 +1,19 @@
-       class-id pucksweb.goalieAnalysisRink is partial 
+      *    the shot overlay used to be redrawn with GDI+ from
+      *    scratch on every single hit -- 9999 PERFORM iterations plus a
+      *    Bitmap/Graphics pass -- even though the image for a given
+      *    goalie doesn't change between scouting sessions unless new
+      *    PLAY-FILE records get charted for him. There's no PLAY-FILE
+      *    timestamp visible from this page (the shot data arrives
+      *    pre-assembled in PK330-DIALOG-FIELDS from the external dialog
+      *    engine), so rather than guess at a staleness window, the shot
+      *    array itself is hashed and the hash becomes part of the cache
+      *    file name -- any new/changed shot for this goalie produces a
+      *    different hash and a fresh render; anything else is a cheap
+      *    file read instead of a GDI+ redraw.
+       $set ilusing"System.Security.Cryptography"
+       class-id pucksweb.goalieAnalysisRink is partial
                 inherits type System.Web.UI.Page public.
-                 
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        01 pk330rununit         type RunUnit.
@@ -9,8 +22,9 @@
        01  downlocx             pic 9(4).
        01  downlocy             pic 9(4).
        01  uplocx               pic 9(4).
-       01  uplocy               pic 9(4).       
+       01  uplocy               pic 9(4).
        01  WS-CLICK-IP          PIC X.
+       01  WS-RINK-CACHE-DIR    type String.
 
        method-id Page_Load protected.
        local-storage section.
@@ -18,21 +32,52 @@
        01  g                   type Graphics.
        01  mypen               type Pen.
        01  WS-HORIZ            PIC X(4) COMP-5 VALUE 0.
-       01  WS-VERT             PIC X(4) COMP-5 VALUE 0.
+       01  WS-VERT            PIC X(4) COMP-5 VALUE 0.
        01  WS-HORIZ-ST            PIC X(4) COMP-5 VALUE 0.
        01  WS-VERT-ST             PIC X(4) COMP-5 VALUE 0.
        01  ws-x        pic 9(4).
        01  ws-y        pic 9(4).
        01  ws-x2        pic 9(4).
-       01  ws-y2        pic 9(4). 
+       01  ws-y2        pic 9(4).
        01  dimx              type Double.
-       01  dimy              type Double.   
+       01  dimy              type Double.
+       01  sigBuilder          type StringBuilder.
+       01  sha                 type SHA256.
+       01  sigBytes            type Byte occurs any.
+       01  hashBytes           type Byte occurs any.
+       01  cacheKey            type String.
+       01  cachePath           type String.
+       01  oldFiles            type String[].
+       01  oldIdx              type Int32.
        linkage section.
            COPY "Y:\SYDEXSOURCE\pucks\pk330_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
            set mydata to self::Session["pk330data"] as type pucksweb.pk330Data
-           set address of PK330-DIALOG-FIELDS to myData::tablePointer 
+           set address of PK330-DIALOG-FIELDS to myData::tablePointer
+
+           set WS-RINK-CACHE-DIR to Server::MapPath("Images\\goalieRinkCache\\")
+           if not type System.IO.Directory::Exists(WS-RINK-CACHE-DIR)
+               invoke type System.IO.Directory::CreateDirectory(WS-RINK-CACHE-DIR).
+
+           set sigBuilder to new StringBuilder()
+           invoke sigBuilder::Append(PK330-PLAYER::Trim)
+           MOVE 1 TO AA.
+           PERFORM BUILD-SIGNATURE 9999 TIMES.
+           set sigBytes to type System.Text.Encoding::UTF8::GetBytes(sigBuilder::ToString())
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(sigBytes)
+           invoke sha::Dispose()
+           set cacheKey to PK330-PLAYER::Trim & "_" &
+               type Convert::ToBase64String(hashBytes)::Replace("/", "_")::Replace("+", "-")::Replace("=", "")
+           set cachePath to WS-RINK-CACHE-DIR & cacheKey & ".jpg"
+
+           if type System.IO.File::Exists(cachePath)
+               set Response::ContentType to "image/jpeg"
+               invoke Response::WriteFile(cachePath)
+               invoke Response::End()
+               exit method.
+
            set drawArea to type Bitmap::FromFile(Server::MapPath("Images\\nhlrink2.png")) as type Bitmap
            COMPUTE WS-HORIZ-ST ROUNDED = (PK330-RINK-X / 4)
            COMPUTE WS-VERT-ST ROUNDED = (PK330-RINK-Y / 4)
@@ -44,8 +89,33 @@
 
            MOVE 1 TO AA.
            PERFORM SHOW-T-SHOTS 9999 TIMES.
+           GO TO 210-RECTANGLE.
+
+       BUILD-SIGNATURE.
+           IF PK330-T-SHOT-LOC-X(AA) NOT = 0 OR PK330-T-SHOT-LOC-Y(AA) NOT = 0
+               invoke sigBuilder::Append(PK330-T-SHOT-LOC-X(AA))
+               invoke sigBuilder::Append(",")
+               invoke sigBuilder::Append(PK330-T-SHOT-LOC-Y(AA))
+               invoke sigBuilder::Append(",")
+               invoke sigBuilder::Append(PK330-T-GOAL-FLAG(AA))
+               invoke sigBuilder::Append(";").
+           ADD 1 TO AA.
 
        210-RECTANGLE.
+      *    Drop any previously-cached render for this goalie (a stale
+      *    hash, now orphaned) before writing the current one so the
+      *    cache folder doesn't grow forever as new plays get charted.
+           try
+               set oldFiles to type System.IO.Directory::GetFiles(
+                   WS-RINK-CACHE-DIR, PK330-PLAYER::Trim & "_*.jpg")
+               perform varying oldIdx from 0 by 1 until oldIdx >= oldFiles::Length
+                   invoke type System.IO.File::Delete(oldFiles[oldIdx])
+               end-perform
+           catch exc as type Exception
+               continue
+           end-try
+
+           invoke drawArea::Save(cachePath, type ImageFormat::Jpeg)
 
            set Response::ContentType to "image/jpeg"
            invoke drawArea::Save(Response::OutputStream, type ImageFormat::Jpeg)
