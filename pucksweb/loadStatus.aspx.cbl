@@ -0,0 +1,311 @@
+      * ops dashboard listing every GAME-FILE record in a
+      * date range along with its GAME-UPL-TIME upload timestamp and
+      * GAME-NHL-DONE flag, highlighting any game whose date has
+      * already passed without being posted, so the overnight load
+      * can be confirmed complete before scouts start their morning
+      * review instead of spot-checking gameSummary.aspx.cbl one game
+      * at a time.
+       class-id pucksweb.loadStatus is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT GAME-FILE ASSIGN LK-GAME-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS GAME-KEY
+      *    this dashboard STARTs GAME-FILE on a partial GAME-KEY
+      *    built from GAME-DATE-1 alone (GAME-DATE-1 is GAME-KEY's
+      *    leading component), so the date-range scan below already
+      *    works off the primary key without a separate date key.
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+      *    one row per GAME-KEY that has already had its
+      *    done-webhook fired, so a dashboard refresh (or the next
+      *    visit) only notifies the league-site publishing job once per
+      *    game instead of re-posting every time someone loads this
+      *    page after the flag is already "Y".
+          SELECT WEBHOOK-SENT-FILE ASSIGN WS-WEBHOOK-SENT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBHOOK-SENT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN2.
+
+      *    the nightly game/play load job itself runs outside
+      *    this repo (same external-process boundary as the FDPKGAME.CBL
+      *    FD it loads into), so there's no load-job source here to add
+      *    a checkpoint write to directly. One row per GAME-KEY that
+      *    this dashboard has already confirmed loaded -- the same
+      *    "first scan to see GAME-NHL-DONE flip to Y" hook the
+      *    done-webhook already uses -- stands in as the
+      *    checkpoint record, so a restart can be told (via
+      *    checkpointGapSummary below) exactly which games in a date
+      *    range still need to be (re)loaded instead of rerunning or
+      *    guessing over the whole slate.
+          SELECT LOAD-CHECKPOINT-FILE ASSIGN WS-LOAD-CHECKPOINT-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS LOAD-CHECKPOINT-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN3.
+
+       file section.
+       COPY "y:\SYDEXsource\FDS\FDPKGAME.CBL".
+
+       FD  WEBHOOK-SENT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBHOOK-SENT-REC.
+
+       01  WEBHOOK-SENT-REC.
+           05  WEBHOOK-SENT-KEY.
+               10  WEBHOOK-SENT-GAME-DATE      PIC 9(8).
+               10  WEBHOOK-SENT-HOME-TEAM      PIC X(15).
+               10  WEBHOOK-SENT-VISITORS       PIC X(15).
+           05  WEBHOOK-SENT-TIMESTAMP          PIC X(14).
+
+       FD  LOAD-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LOAD-CHECKPOINT-REC.
+
+       01  LOAD-CHECKPOINT-REC.
+           05  LOAD-CHECKPOINT-KEY.
+               10  LOAD-CHECKPOINT-GAME-DATE   PIC 9(8).
+               10  LOAD-CHECKPOINT-HOME-TEAM   PIC X(15).
+               10  LOAD-CHECKPOINT-VISITORS    PIC X(15).
+           05  LOAD-CHECKPOINT-TIMESTAMP       PIC X(14).
+
+       working-storage section.
+       copy "y:\sydexsource\pucks\pucksglobal.cpb".
+       COPY "y:\sydexsource\pucks\wspuckf.CBL".
+       77  WS-NETWORK-FLAG             PIC X      VALUE "A".
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
+       01  STATUS-COMN3.
+           05  STATUS3-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS3-BYTE-2          PIC X      VALUE SPACES.
+       01  WS-FROM-DATE                PIC 9(8) VALUE 0.
+       01  WS-TO-DATE                  PIC 9(8) VALUE 0.
+       01  WS-TODAY                    PIC 9(8) VALUE 0.
+       01  WS-WEBHOOK-SENT-FILE        PIC X(256) VALUE "PKW024.DAT".
+       01  WS-LOAD-CHECKPOINT-FILE     PIC X(256) VALUE "PKW049.DAT".
+       01  WS-CHECKPOINT-COUNT         PIC 9(5) VALUE 0.
+       01  WS-MISSING-COUNT            PIC 9(5) VALUE 0.
+       01  WS-RESUME-DATE              PIC 9(8) VALUE 0.
+      *    configurable webhook target for the league-site
+      *    publishing job. Kept as plain working-storage rather than an
+      *    app-config lookup since nothing else in this codebase reads
+      *    one either -- same "constant someone edits here" precedent
+      *    as WS-CDN-BASE-URL.
+       01  WS-WEBHOOK-URL type String value "https://league-site.example.com/api/webhooks/game-done".
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
+           if self::IsPostBack
+               exit method.
+           set tbFromDate::Text to type DateTime::Today::AddDays(-7)::ToString("yyyyMMdd")
+           set tbToDate::Text to type DateTime::Today::ToString("yyyyMMdd")
+           invoke self::loadDashboard.
+       end method.
+
+       method-id btnRefresh_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::loadDashboard.
+       end method.
+
+      *    list every GAME-FILE record between tbFromDate and
+      *    tbToDate (inclusive, YYYYMMDD), flagging any game whose date
+      *    has already passed but GAME-NHL-DONE still isn't "Y" as
+      *    overdue/stuck.
+       method-id loadDashboard protected.
+       local-storage section.
+       01  newItem       type ListItem.
+       01  rowText       type String.
+       procedure division.
+           invoke lbGames::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to WS-CHECKPOINT-COUNT WS-MISSING-COUNT WS-RESUME-DATE
+
+           invoke type Int32::TryParse(tbFromDate::Text, by reference WS-FROM-DATE)
+           invoke type Int32::TryParse(tbToDate::Text, by reference WS-TO-DATE)
+           invoke type Int32::TryParse(type DateTime::Today::ToString("yyyyMMdd"), by reference WS-TODAY)
+
+           MOVE "Y" TO SH-WEB-FORM-IP.
+           set SH-WEB-FORM-APP-FOLDER to
+             type HttpContext::Current::Server::MapPath("~/App_Data")
+           set SH-WEB-FORM-SESSION-ID
+                 to type HttpContext::Current::Session::SessionID
+           set SH-WEB-FORM-DB
+                 to type HttpContext::Current::Session::Item("database")
+           set SH-WF-TEAM to
+             type HttpContext::Current::Session::Item("team").
+           CALL "PKFIL2" USING LK-FILE-NAMES, WS-NETWORK-FLAG.
+
+           OPEN INPUT GAME-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the game file."
+               exit method.
+
+           INITIALIZE GAME-KEY.
+           MOVE WS-FROM-DATE TO GAME-DATE-1.
+           START GAME-FILE KEY NOT < GAME-KEY
+               INVALID KEY
+                   CLOSE GAME-FILE
+                   set lblMsg::Text to "No games found in that range."
+                   exit method.
+       DASH-LOOP.
+           READ GAME-FILE NEXT WITH NO LOCK
+               AT END GO TO DASH-DONE.
+           IF GAME-DATE-1 > WS-TO-DATE
+               GO TO DASH-DONE.
+
+           IF GAME-HOME-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-HOME-SCORE.
+           IF GAME-VIS-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-VIS-SCORE.
+
+           set rowText to GAME-DATE-1 & "  " &
+               GAME-VISITORS::Trim & " @ " & GAME-HOME-TEAM::Trim & "   " &
+               GAME-VIS-SCORE & "-" & GAME-HOME-SCORE &
+               "   posted: " & GAME-UPL-TIME::Trim &
+               "   done: " & GAME-NHL-DONE
+
+           if GAME-NHL-DONE not = "Y" and GAME-DATE-1 < WS-TODAY
+               set newItem to new ListItem("*** OVERDUE *** " & rowText)
+               invoke newItem::Attributes::Add("style", "color:red")
+           else
+               set newItem to new ListItem(rowText).
+
+           if GAME-NHL-DONE = "Y"
+               invoke self::notifyIfNewlyDone(GAME-DATE-1, GAME-HOME-TEAM::Trim, GAME-VISITORS::Trim)
+               invoke self::checkpointIfNewlyDone(GAME-DATE-1, GAME-HOME-TEAM::Trim, GAME-VISITORS::Trim)
+               add 1 to WS-CHECKPOINT-COUNT
+           else
+               add 1 to WS-MISSING-COUNT
+               if WS-RESUME-DATE = 0
+                   move GAME-DATE-1 to WS-RESUME-DATE
+               end-if.
+
+           invoke lbGames::Items::Add(newItem)
+           go to DASH-LOOP.
+       DASH-DONE.
+           CLOSE GAME-FILE.
+           invoke self::checkpointGapSummary.
+       end method.
+
+      *    the actual GAME-NHL-DONE flip happens in the
+      *    external overnight load job (outside this repo), so this
+      *    dashboard -- already the one place that scans every game's
+      *    done flag on a schedule/refresh -- is the closest
+      *    available hook point for catching the transition. The first
+      *    scan to see a game as "Y" fires the webhook once and records
+      *    it in WEBHOOK-SENT-FILE so later refreshes don't re-notify.
+       method-id notifyIfNewlyDone protected.
+       local-storage section.
+       01  http                        type System.Net.WebClient.
+       01  payload                     type String.
+       procedure division using by value gameDate as type Single
+                                         homeTeam as String
+                                         visitors as String.
+           MOVE gameDate TO WEBHOOK-SENT-GAME-DATE
+           MOVE homeTeam TO WEBHOOK-SENT-HOME-TEAM
+           MOVE visitors TO WEBHOOK-SENT-VISITORS
+
+           OPEN I-O WEBHOOK-SENT-FILE.
+           IF STATUS-COMN2 = "35"
+               OPEN OUTPUT WEBHOOK-SENT-FILE
+               CLOSE WEBHOOK-SENT-FILE
+               OPEN I-O WEBHOOK-SENT-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           READ WEBHOOK-SENT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   CLOSE WEBHOOK-SENT-FILE
+                   exit method.
+
+           set payload to "{""gameDate"":""" & gameDate & """,""homeTeam"":""" &
+               homeTeam::Trim & """,""visitors"":""" & visitors::Trim & """}"
+
+           try
+               set http to new System.Net.WebClient()
+               invoke http::Headers::Add("Content-Type", "application/json")
+               invoke http::UploadString(WS-WEBHOOK-URL, payload)
+           catch exc as type Exception
+      *        A publishing-job outage shouldn't block the dashboard or
+      *        leave the game stuck un-notified forever -- leave it
+      *        unrecorded so the next refresh retries.
+               CLOSE WEBHOOK-SENT-FILE
+               exit method.
+           end-try
+
+           set WEBHOOK-SENT-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           WRITE WEBHOOK-SENT-REC.
+           CLOSE WEBHOOK-SENT-FILE.
+       end method.
+
+      *    records the checkpoint the first time this dashboard
+      *    sees a game's GAME-NHL-DONE flip to "Y" -- kept as its own
+      *    write (separate from notifyIfNewlyDone above) so a webhook
+      *    outage never stops a game from being checkpointed as loaded.
+      *    Idempotent the same way notifyIfNewlyDone is: a repeat scan
+      *    of an already-checkpointed game is a no-op.
+       method-id checkpointIfNewlyDone protected.
+       procedure division using by value gameDate as type Single
+                                         homeTeam as String
+                                         visitors as String.
+           MOVE gameDate TO LOAD-CHECKPOINT-GAME-DATE
+           MOVE homeTeam TO LOAD-CHECKPOINT-HOME-TEAM
+           MOVE visitors TO LOAD-CHECKPOINT-VISITORS
+
+           OPEN I-O LOAD-CHECKPOINT-FILE.
+           IF STATUS-COMN3 = "35"
+               OPEN OUTPUT LOAD-CHECKPOINT-FILE
+               CLOSE LOAD-CHECKPOINT-FILE
+               OPEN I-O LOAD-CHECKPOINT-FILE.
+           IF STATUS3-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           READ LOAD-CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   CLOSE LOAD-CHECKPOINT-FILE
+                   exit method.
+
+           set LOAD-CHECKPOINT-TIMESTAMP to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           WRITE LOAD-CHECKPOINT-REC.
+           CLOSE LOAD-CHECKPOINT-FILE.
+       end method.
+
+      *    tells a restart exactly where the nightly job can
+      *    safely pick back up -- WS-RESUME-DATE (set in loadDashboard
+      *    while scanning) is the earliest date in the requested range
+      *    that still isn't checkpointed as loaded, so a restart can
+      *    skip every checkpointed GAME-ID before it instead of the
+      *    whole slate being rerun or guessed at.
+       method-id checkpointGapSummary protected.
+       procedure division.
+           if WS-MISSING-COUNT = 0
+               set lblMsg::Text to "All " & WS-CHECKPOINT-COUNT::ToString &
+                   " game(s) in range are checkpointed as loaded -- safe to"
+                   & " rerun the whole range if needed."
+           else
+               set lblMsg::Text to WS-CHECKPOINT-COUNT::ToString &
+                   " game(s) checkpointed as loaded, " &
+                   WS-MISSING-COUNT::ToString &
+                   " not yet loaded. A restart can skip ahead to " &
+                   WS-RESUME-DATE::ToString & " and pick up from there."
+       end method.
+
+       end class.
