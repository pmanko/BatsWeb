@@ -0,0 +1,242 @@
+      * admin screen to approve or reject the trial signups
+      * freeTrial.aspx.cbl now queues in PENDING-FILE instead of
+      * activating them immediately.
+       $set ilusing"System.Security.Cryptography"
+
+       class-id pucksweb.pendingApproval is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT WEBPASS-FILE ASSIGN WS-BATSW020-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBPASS-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+        SELECT PENDING-FILE ASSIGN WS-PKW022-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PENDING-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN2.
+
+       file section.
+       FD  WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBPASS-REC.
+
+       01  WEBPASS-REC.
+           05  WEBPASS-KEY.
+               10  WEBPASS-TEAM-NAME       PIC X(15).
+               10  WEBPASS-FIRST           PIC X(30).
+           05  WEBPASS-REST.
+      *        salted-hash layout -- keep in sync with
+      *        Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-SALT            PIC X(12).
+               10  WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL is now a real permission matrix,
+      *        not just a trial/full flag:
+      *            "1" = Trial      - view-only stat breakdowns
+      *            "2" = Standard   - view + live charting
+      *            "9" = Team-admin - all capabilities
+               10  WEBPASS-LEVEL           PIC X.
+      *        consecutive-failure counter + lockout expiry --
+      *        kept in sync with Default.aspx.cbl's WEBPASS-REST.
+               10  WEBPASS-FAIL-COUNT      PIC 9(2) VALUE 0.
+               10  WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login (yyyymmddhhmm, SPACES =
+      *        never) and a running count of successful logins.
+               10  WEBPASS-LAST-LOGIN      PIC X(12).
+               10  WEBPASS-LOGIN-COUNT     PIC 9(5) VALUE 0.
+               10  FILLER                  PIC X(9).
+
+      *    kept in sync with freeTrial.aspx.cbl's PENDING-REC.
+       FD  PENDING-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PENDING-REC.
+
+       01  PENDING-REC.
+           05  PENDING-KEY.
+               10  PENDING-TEAM-NAME       PIC X(15).
+               10  PENDING-FIRST           PIC X(30).
+           05  PENDING-SALT                PIC X(12).
+           05  PENDING-HASH                PIC X(44).
+           05  PENDING-LEVEL               PIC X.
+           05  PENDING-SUBMITTED           PIC X(12).
+           05  PENDING-EMAIL               PIC X(60).
+           05  PENDING-FULLNAME            PIC X(60).
+
+       working-storage section.
+       01  WS-BATSW020-FILE   PIC X(256) VALUE "PKW020.DAT".
+       01  WS-PKW022-FILE     PIC X(256) VALUE "PKW022.DAT".
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
+       01 app-data-folder     PIC X(256).
+
+       method-id Page_Load protected.
+       local-storage section.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["level"] = null
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+
+           if self::IsPostBack
+               exit method.
+           invoke self::loadPending.
+       end method.
+
+      *    refresh the pending-queue listbox from PENDING-FILE.
+      *    Value carries TEAM-NAME/FIRST so btnApprove_Click/
+      *    btnReject_Click can re-READ the chosen row by key.
+       method-id loadPending protected.
+       local-storage section.
+       01  newItem                     type ListItem.
+       procedure division.
+           invoke lbPending::Items::Clear.
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW022.DAT"' delimited by size
+              into WS-PKW022-FILE.
+
+           OPEN I-O PENDING-FILE.
+           IF STATUS-COMN2 = "35"
+               OPEN OUTPUT PENDING-FILE
+               CLOSE PENDING-FILE
+               OPEN I-O PENDING-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the pending-signup queue."
+               exit method.
+
+           MOVE LOW-VALUES TO PENDING-KEY.
+           START PENDING-FILE KEY NOT < PENDING-KEY
+               INVALID KEY
+                   CLOSE PENDING-FILE
+                   exit method.
+
+       PENDING-LOOP.
+           READ PENDING-FILE NEXT
+               AT END GO TO PENDING-DONE.
+           set newItem to new ListItem(
+               PENDING-TEAM-NAME::Trim & " / " & PENDING-FIRST::Trim &
+               "  (submitted " & PENDING-SUBMITTED::Trim & ", " &
+               PENDING-FULLNAME::Trim & ", " & PENDING-EMAIL::Trim & ")",
+               PENDING-TEAM-NAME::Trim & "|" & PENDING-FIRST::Trim)
+           invoke lbPending::Items::Add(newItem)
+           go to PENDING-LOOP.
+       PENDING-DONE.
+           CLOSE PENDING-FILE.
+       end method.
+
+      *    move the selected pending row into WEBPASS-FILE and
+      *    remove it from the queue.
+       method-id btnApprove_Click protected.
+       local-storage section.
+       01  keyFields                   type String occurs any.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if lbPending::SelectedIndex < 0
+               set lblMsg::Text to "Select a pending signup first."
+               exit method.
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW022.DAT"' delimited by size
+              into WS-PKW022-FILE.
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW020.DAT"' delimited by size
+              into WS-BATSW020-FILE.
+
+           set keyFields to lbPending::SelectedValue::Split("|")
+           MOVE keyFields[0] TO PENDING-TEAM-NAME
+           MOVE keyFields[1] TO PENDING-FIRST
+
+           OPEN I-O PENDING-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the pending-signup queue."
+               exit method.
+
+           READ PENDING-FILE
+               INVALID KEY
+                   CLOSE PENDING-FILE
+                   set lblMsg::Text to "That signup is no longer pending."
+                   invoke self::loadPending
+                   exit method.
+
+           OPEN I-O WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               CLOSE PENDING-FILE
+               set lblMsg::Text to "Unable to open the account file."
+               exit method.
+
+           MOVE PENDING-TEAM-NAME TO WEBPASS-TEAM-NAME
+           MOVE PENDING-FIRST TO WEBPASS-FIRST
+           INITIALIZE WEBPASS-REST
+           MOVE PENDING-SALT TO WEBPASS-SALT
+           MOVE PENDING-HASH TO WEBPASS-HASH
+           MOVE PENDING-LEVEL TO WEBPASS-LEVEL
+           WRITE WEBPASS-REC
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   CLOSE PENDING-FILE
+                   set lblMsg::Text to "That username is already an active account."
+                   invoke self::loadPending
+                   exit method
+           END-WRITE.
+           CLOSE WEBPASS-FILE.
+
+           DELETE PENDING-FILE.
+           CLOSE PENDING-FILE.
+
+           set lblMsg::Text to "Approved -- the account is now active."
+           invoke self::loadPending.
+       end method.
+
+      *    discard the selected pending row without ever
+      *    creating a WEBPASS-REC for it.
+       method-id btnReject_Click protected.
+       local-storage section.
+       01  keyFields                   type String occurs any.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if lbPending::SelectedIndex < 0
+               set lblMsg::Text to "Select a pending signup first."
+               exit method.
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "  "
+              '\WEBSYNC\PKW022.DAT"' delimited by size
+              into WS-PKW022-FILE.
+
+           set keyFields to lbPending::SelectedValue::Split("|")
+           MOVE keyFields[0] TO PENDING-TEAM-NAME
+           MOVE keyFields[1] TO PENDING-FIRST
+
+           OPEN I-O PENDING-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the pending-signup queue."
+               exit method.
+
+           READ PENDING-FILE
+               INVALID KEY
+                   CLOSE PENDING-FILE
+                   set lblMsg::Text to "That signup is no longer pending."
+                   invoke self::loadPending
+                   exit method.
+
+           DELETE PENDING-FILE.
+           CLOSE PENDING-FILE.
+
+           set lblMsg::Text to "Rejected -- the signup was removed from the queue."
+           invoke self::loadPending.
+       end method.
+
+       end class.
