@@ -72,6 +72,60 @@
            goback.
        end method.
 
+      *    exports the same shot-value/5%-chance table that
+      *    Page_Load stuffs into visField/homeField for on-page
+      *    rendering, as a CSV download, so analytics can build
+      *    season-long player value models from the real numbers
+      *    instead of re-deriving them from what's visible on screen.
+      *    Mirrors fullatbat.aspx.cbl's exportCsvButton_Click.
+       method-id exportCsvButton_Click protected.
+       local-storage section.
+       01 csvBuilder      type System.Text.StringBuilder.
+       01 shotValue       type Single.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\pucks\pk360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk360data"] as type pucksweb.pk360Data
+           set address of PK360-DIALOG-FIELDS to myData::tablePointer
+           set csvBuilder to new System.Text.StringBuilder
+           invoke csvBuilder::AppendLine("Team,Player,ShotValue,5PctChanceFor,5PctChanceAgainst,5PctDifferential")
+
+           move 1 to aa.
+       vis-loop.
+           if PK360-V-TOI-NAME(aa) = " "
+               go to vis-done.
+           set shotValue to PK360-E-V-SHOT-VALUE(AA)
+           invoke csvBuilder::AppendLine(PK360-I-VIS::Trim & "," &
+               '"' & PK360-V-TOI-NAME(aa)::Trim::Replace('"', '""') & '"' & "," &
+               shotValue::ToString & "," &
+               PK360-T-V-5PCT-CHA(AA)::ToString & "," &
+               PK360-O-V-5PCT-CHA(AA)::ToString & "," &
+               PK360-V-5PCT-DIF(AA)::ToString)
+           add 1 to aa.
+           go to vis-loop.
+       vis-done.
+
+           move 1 to aa.
+       home-loop.
+           if PK360-H-TOI-NAME(aa) = " "
+               go to home-done.
+           set shotValue to PK360-E-H-SHOT-VALUE(AA)
+           invoke csvBuilder::AppendLine(PK360-I-HOME::Trim & "," &
+               '"' & PK360-H-TOI-NAME(aa)::Trim::Replace('"', '""') & '"' & "," &
+               shotValue::ToString & "," &
+               PK360-T-H-5PCT-CHA(AA)::ToString & "," &
+               PK360-O-H-5PCT-CHA(AA)::ToString & "," &
+               PK360-H-5PCT-DIF(AA)::ToString)
+           add 1 to aa.
+           go to home-loop.
+       home-done.
+
+           set Response::ContentType to "text/csv"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=playergamevalue.csv")
+           invoke Response::Write(csvBuilder::ToString())
+           invoke Response::End
+       end method.
+
       *#####               Client Callback Implementation             #####
       *##### (https://msdn.microsoft.com/en-us/library/ms178208.aspx) #####
       *####################################################################
