@@ -0,0 +1,200 @@
+      * gameSummary.aspx.cbl shows playoff and regular-season
+      * games the same way even though GAME-FILE already carries a
+      * GAME-PLAYOFF flag on every record. This pulls only
+      * GAME-PLAYOFF = "Y" records (same GAME-FILE scan loadStatus.
+      * aspx.cbl/standings.aspx.cbl already use) and groups them into
+      * one block per team matchup -- GAME-FILE has no separate round
+      * number field anywhere in this codebase, so a matchup's games
+      * (already returned in date order by the GAME-KEY scan) stand in
+      * for a bracket round, letting playoff prep pull up a series at a
+      * glance instead of filtering the full game list by hand.
+       class-id pucksweb.playoffBracket is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT GAME-FILE ASSIGN LK-GAME-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS GAME-KEY
+      *    this report STARTs GAME-FILE on a partial GAME-KEY
+      *    built from GAME-DATE-1 alone (GAME-DATE-1 is GAME-KEY's
+      *    leading component), so the date-range scan below already
+      *    works off the primary key without a separate date key.
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       file section.
+       COPY "y:\SYDEXsource\FDS\FDPKGAME.CBL".
+
+       working-storage section.
+       copy "y:\sydexsource\pucks\pucksglobal.cpb".
+       COPY "y:\sydexsource\pucks\wspuckf.CBL".
+       77  WS-NETWORK-FLAG             PIC X      VALUE "A".
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  WS-FROM-DATE                PIC 9(8) VALUE 0.
+       01  WS-TO-DATE                  PIC 9(8) VALUE 0.
+
+      *    one row per distinct team matchup seen among the
+      *    GAME-PLAYOFF = "Y" records, each carrying its own small
+      *    table of games -- a matchup is treated as "the same series"
+      *    regardless of which team is home in a given game.
+       01  SERIES-TABLE.
+           05  SERIES-ROW OCCURS 30 TIMES.
+               10  SER-TEAM-A          PIC X(15) VALUE SPACES.
+               10  SER-TEAM-B          PIC X(15) VALUE SPACES.
+               10  SER-GAME-COUNT      PIC 9(4)  VALUE 0.
+               10  SER-GAME OCCURS 15 TIMES.
+                   15  SG-DATE         PIC 9(8)  VALUE 0.
+                   15  SG-HOME         PIC X(15) VALUE SPACES.
+                   15  SG-VIS          PIC X(15) VALUE SPACES.
+                   15  SG-HOME-SCORE   PIC 9(4)  VALUE 0.
+                   15  SG-VIS-SCORE    PIC 9(4)  VALUE 0.
+       01  SER-COUNT                   PIC 9(4)  VALUE 0.
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::IsPostBack
+               exit method.
+           set tbFromDate::Text to type DateTime::Today::AddMonths(-6)::ToString("yyyyMMdd")
+           set tbToDate::Text to type DateTime::Today::ToString("yyyyMMdd")
+           invoke self::loadBracket.
+       end method.
+
+       method-id btnRefresh_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::loadBracket.
+       end method.
+
+      *    scan GAME-FILE between tbFromDate and tbToDate
+      *    (inclusive, YYYYMMDD), keeping only GAME-PLAYOFF = "Y"
+      *    records, grouping each into its matchup's SERIES-TABLE row.
+       method-id loadBracket protected.
+       local-storage section.
+       01  clearI        type Int32.
+       01  clearJ        type Int32.
+       procedure division.
+           invoke lbBracket::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to SER-COUNT.
+           perform varying clearI from 1 by 1 until clearI > 30
+               move spaces to SER-TEAM-A(clearI) SER-TEAM-B(clearI)
+               move 0 to SER-GAME-COUNT(clearI)
+           end-perform.
+
+           invoke type Int32::TryParse(tbFromDate::Text, by reference WS-FROM-DATE)
+           invoke type Int32::TryParse(tbToDate::Text, by reference WS-TO-DATE)
+
+           MOVE "Y" TO SH-WEB-FORM-IP.
+           set SH-WEB-FORM-APP-FOLDER to
+             type HttpContext::Current::Server::MapPath("~/App_Data")
+           set SH-WEB-FORM-SESSION-ID
+                 to type HttpContext::Current::Session::SessionID
+           set SH-WEB-FORM-DB
+                 to type HttpContext::Current::Session::Item("database")
+           set SH-WF-TEAM to
+             type HttpContext::Current::Session::Item("team").
+           CALL "PKFIL2" USING LK-FILE-NAMES, WS-NETWORK-FLAG.
+
+           OPEN INPUT GAME-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the game file."
+               exit method.
+
+           INITIALIZE GAME-KEY.
+           MOVE WS-FROM-DATE TO GAME-DATE-1.
+           START GAME-FILE KEY NOT < GAME-KEY
+               INVALID KEY
+                   CLOSE GAME-FILE
+                   set lblMsg::Text to "No games found in that range."
+                   exit method.
+       BRACKET-LOOP.
+           READ GAME-FILE NEXT WITH NO LOCK
+               AT END GO TO BRACKET-DONE.
+           IF GAME-DATE-1 > WS-TO-DATE
+               GO TO BRACKET-DONE.
+
+           IF GAME-PLAYOFF NOT = "Y"
+               GO TO BRACKET-LOOP.
+
+           IF GAME-HOME-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-HOME-SCORE.
+           IF GAME-VIS-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-VIS-SCORE.
+
+           invoke self::addGameToSeries(GAME-DATE-1, GAME-HOME-TEAM::Trim,
+               GAME-VISITORS::Trim, GAME-HOME-SCORE, GAME-VIS-SCORE)
+
+           go to BRACKET-LOOP.
+       BRACKET-DONE.
+           CLOSE GAME-FILE.
+
+           invoke self::displayBracket.
+       end method.
+
+      *    Finds the SERIES-TABLE row for this team pairing (matching
+      *    either team-as-home or team-as-visitor), adding a new row
+      *    the first time this matchup is seen, and appends the game.
+       method-id addGameToSeries private.
+       local-storage section.
+       01  searchIdx     type Int32.
+       01  foundIdx      type Int32.
+       01  gameSlot      type Int32.
+       procedure division using by value gameDate as type Single
+                                         homeTeam as String
+                                         visTeam as String
+                                         homeScore as type Single
+                                         visScore as type Single.
+           move 0 to foundIdx.
+           perform varying searchIdx from 1 by 1 until searchIdx > SER-COUNT
+               if (SER-TEAM-A(searchIdx) = homeTeam and SER-TEAM-B(searchIdx) = visTeam)
+                  or (SER-TEAM-A(searchIdx) = visTeam and SER-TEAM-B(searchIdx) = homeTeam)
+                   move searchIdx to foundIdx
+                   exit perform
+               end-if
+           end-perform.
+           if foundIdx = 0 and SER-COUNT < 30
+               add 1 to SER-COUNT
+               move SER-COUNT to foundIdx
+               move homeTeam to SER-TEAM-A(foundIdx)
+               move visTeam to SER-TEAM-B(foundIdx).
+
+           if foundIdx NOT = 0 and SER-GAME-COUNT(foundIdx) < 15
+               add 1 to SER-GAME-COUNT(foundIdx)
+               move SER-GAME-COUNT(foundIdx) to gameSlot
+               move gameDate to SG-DATE(foundIdx, gameSlot)
+               move homeTeam to SG-HOME(foundIdx, gameSlot)
+               move visTeam to SG-VIS(foundIdx, gameSlot)
+               move homeScore to SG-HOME-SCORE(foundIdx, gameSlot)
+               move visScore to SG-VIS-SCORE(foundIdx, gameSlot).
+       end method.
+
+      *    Lists each series as a header line followed by one indented
+      *    line per game, in the order the matchup was first seen --
+      *    which, since playoff rounds run chronologically, lines the
+      *    series blocks up in round order without needing a dedicated
+      *    round field.
+       method-id displayBracket private.
+       local-storage section.
+       01  serIdx        type Int32.
+       01  gameIdx       type Int32.
+       01  headerText    type String.
+       01  gameText      type String.
+       procedure division.
+           perform varying serIdx from 1 by 1 until serIdx > SER-COUNT
+               set headerText to "=== " & SER-TEAM-A(serIdx)::Trim & " vs " &
+                   SER-TEAM-B(serIdx)::Trim & " ==="
+               invoke lbBracket::Items::Add(headerText)
+               perform varying gameIdx from 1 by 1 until gameIdx > SER-GAME-COUNT(serIdx)
+                   set gameText to "     " & SG-DATE(serIdx, gameIdx) & "  " &
+                       SG-VIS(serIdx, gameIdx)::Trim & " " & SG-VIS-SCORE(serIdx, gameIdx) &
+                       " @ " & SG-HOME(serIdx, gameIdx)::Trim & " " & SG-HOME-SCORE(serIdx, gameIdx)
+                   invoke lbBracket::Items::Add(gameText)
+               end-perform
+           end-perform.
+       end method.
+
+       end class.
