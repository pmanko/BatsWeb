@@ -8,12 +8,20 @@
        01 PK360WEBF                type PK360WEBF.
        01 mydata type pucksweb.pk360Data.
        01 callbackReturn type String.
+      *    ASP.NET Session state has no visible timeout value
+      *    in this repo (web.config lives outside it), so the warning
+      *    is timed off the platform default sliding-expiration window
+      *    rather than a guessed custom one.
+       01 WS-SESSION-TIMEOUT-MIN   PIC 9(4) VALUE 20.
+       01 WS-SESSION-WARN-MIN      PIC 9(4) VALUE 2.
 
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
        01 cbReference type String.
        01 callbackScript type String.
+       01 keepAliveScript type String.
+       01 warnMs          PIC 9(10).
        LINKAGE SECTION.
            COPY "Y:\sydexsource\PUCKS\PK360_dg.CPB".
        procedure division using by value param-sender as object
@@ -24,8 +32,22 @@
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####               
-           
+      * #### End ICallback Implement  ####
+
+      *    client-side warning a couple of minutes before the
+      *    Session (and whatever bat3xx/pk3xx dialog state is cached in
+      *    it, e.g. pk360data/360rununit above) silently expires.
+      *    "Stay logged in" round-trips through the same CallServer
+      *    ICallback plumbing registered above, which resets ASP.NET's
+      *    sliding Session expiration just by touching Session.
+           compute warnMs = (WS-SESSION-TIMEOUT-MIN - WS-SESSION-WARN-MIN) * 60000
+           set keepAliveScript to
+               "var scoutSessionWarnTimer = setTimeout(function() { "
+               & "if (confirm('Your session will expire in "
+               & WS-SESSION-WARN-MIN::ToString & " minutes. Click OK to stay logged in.')) { "
+               & "CallServer('keepalive|', ''); } }, " & warnMs::ToString & ");"
+           invoke cm::RegisterStartupScript(self::GetType(), "SessionKeepAlive", keepAliveScript, true)
+
       *    if self::IsPostBack
       *        invoke self::loadGames
       *        invoke self::loadLines
@@ -81,9 +103,11 @@
            end-unstring.
            
            if actionFlag = 'change-team'
-               set callbackReturn to actionFlag & "|" & self::ddTeam(methodArg).
+               set callbackReturn to actionFlag & "|" & self::ddTeam(methodArg)
+           else if actionFlag = "keepalive"
+               set callbackReturn to actionFlag & "|" & self::keepAlive().
        end method.
-       
+
        method-id GetCallbackResult public.
        procedure division returning returnToClient as String.
        
@@ -114,4 +138,100 @@
 
        end method.
 
+      *    no server work needed beyond touching Session --
+      *    that's enough by itself to reset ASP.NET's sliding
+      *    expiration window. Exists so the "stay logged in" warning
+      *    registered in Page_Load has something to call.
+       method-id keepAlive private.
+       procedure division returning pingResult as type String.
+           set self::Session::Item("last-keepalive") to type DateTime::Now::ToString()
+           set pingResult to "ok"
+       end method.
+
+      *    renders the current filter's play list (the same
+      *    PK360-DATA-LINE/PK360-NUM-LINES array the live filtered view
+      *    is built from) as a single printable PDF, so a scouting
+      *    report for an upcoming opponent can be emailed to the
+      *    coaching staff instead of them needing their own login to
+      *    reproduce the same filtered selection. Hand-assembled PDF,
+      *    same one-page text-object approach as
+      *    batsweb/gameSummary.aspx.cbl's printButton_Click --
+      *    no PDF library reference anywhere in this repo.
+       method-id printButton_Click protected.
+       local-storage section.
+       01 pdfBody         type System.Text.StringBuilder.
+       01 pdfOut          type System.Text.StringBuilder.
+       01 contentLength   PIC 9(10).
+       01 obj1Offset      PIC 9(10).
+       01 obj2Offset      PIC 9(10).
+       01 obj3Offset      PIC 9(10).
+       01 obj4Offset      PIC 9(10).
+       01 obj5Offset      PIC 9(10).
+       01 xrefOffset      PIC 9(10).
+       01 yPos            PIC 9(4).
+       linkage section.
+           COPY "Y:\sydexsource\PUCKS\PK360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["pk360data"] as type pucksweb.pk360Data
+           set address of PK360-DIALOG-FIELDS to myData::tablePointer
+
+           set pdfBody to new System.Text.StringBuilder
+           invoke pdfBody::Append("BT /F1 10 Tf 40 750 Td (")
+           invoke pdfBody::Append(self::pdfEscape("Scouting Report: " & PK360-I-VIS::Trim & " @ " & PK360-I-HOME::Trim))
+           invoke pdfBody::Append(") Tj" & x"0A")
+           move 736 to yPos
+
+           move 1 to aa.
+       pdf-loop.
+           if aa > PK360-NUM-LINES or yPos < 40
+               go to pdf-done.
+           invoke pdfBody::Append("0 -14 Td (")
+           invoke pdfBody::Append(self::pdfEscape(PK360-DATA-LINE(aa)::Trim))
+           invoke pdfBody::Append(") Tj" & x"0A")
+           subtract 14 from yPos
+           add 1 to aa
+           go to pdf-loop.
+       pdf-done.
+           invoke pdfBody::Append("ET")
+           set contentLength to pdfBody::ToString()::Length
+
+           set pdfOut to new System.Text.StringBuilder
+           invoke pdfOut::Append("%PDF-1.4" & x"0A")
+           set obj1Offset to pdfOut::Length
+           invoke pdfOut::Append("1 0 obj" & x"0A" & "<< /Type /Catalog /Pages 2 0 R >>" & x"0A" & "endobj" & x"0A")
+           set obj2Offset to pdfOut::Length
+           invoke pdfOut::Append("2 0 obj" & x"0A" & "<< /Type /Pages /Kids [3 0 R] /Count 1 >>" & x"0A" & "endobj" & x"0A")
+           set obj3Offset to pdfOut::Length
+           invoke pdfOut::Append("3 0 obj" & x"0A" & "<< /Type /Page /Parent 2 0 R /Resources << /Font << /F1 5 0 R >> >> /MediaBox [0 0 612 792] /Contents 4 0 R >>" & x"0A" & "endobj" & x"0A")
+           set obj4Offset to pdfOut::Length
+           invoke pdfOut::Append("4 0 obj" & x"0A" & "<< /Length " & contentLength::ToString & " >>" & x"0A" & "stream" & x"0A")
+           invoke pdfOut::Append(pdfBody::ToString())
+           invoke pdfOut::Append(x"0A" & "endstream" & x"0A" & "endobj" & x"0A")
+           set obj5Offset to pdfOut::Length
+           invoke pdfOut::Append("5 0 obj" & x"0A" & "<< /Type /Font /Subtype /Type1 /BaseFont /Courier >>" & x"0A" & "endobj" & x"0A")
+           set xrefOffset to pdfOut::Length
+           invoke pdfOut::Append("xref" & x"0A" & "0 6" & x"0A")
+           invoke pdfOut::Append("0000000000 65535 f " & x"0A")
+           invoke pdfOut::Append(obj1Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj2Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj3Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj4Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append(obj5Offset::ToString("0000000000") & " 00000 n " & x"0A")
+           invoke pdfOut::Append("trailer" & x"0A" & "<< /Size 6 /Root 1 0 R >>" & x"0A" & "startxref" & x"0A" & xrefOffset::ToString & x"0A" & "%%EOF")
+
+           set Response::ContentType to "application/pdf"
+           invoke Response::AddHeader("Content-Disposition", "attachment; filename=scoutingreport.pdf")
+           invoke Response::BinaryWrite(type System.Text.Encoding::ASCII::GetBytes(pdfOut::ToString()))
+           invoke Response::End
+       end method.
+
+      *    Helper: escapes the backslash/paren characters that
+      *    are special inside a PDF string-literal Tj operand. Same as
+      *    batsweb/gameSummary.aspx.cbl's pdfEscape.
+       method-id pdfEscape private.
+       procedure division using by value rawText as type String
+                          returning safeText as type String.
+           set safeText to rawText::Replace("\", "\\")::Replace("(", "\(")::Replace(")", "\)")
+       end method.
+
        end class.
