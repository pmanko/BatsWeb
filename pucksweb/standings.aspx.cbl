@@ -0,0 +1,244 @@
+      * gameSummary.aspx.cbl shows one game at a time and
+      * homeSummaryRink.aspx.cbl shows one team's home-ice numbers, but
+      * nothing aggregates GAME-HOME-SCORE/GAME-VIS-SCORE and
+      * GAME-HOME-TEAM/GAME-VISITORS across a whole GAME-FILE season
+      * into a standings table. This scans GAME-FILE the same way
+      * loadStatus.aspx.cbl already does and tallies a
+      * win/loss/tie table per team instead of listing individual
+      * games, so a team's league position is visible without manually
+      * tallying wins and losses game by game.
+       class-id pucksweb.standings is partial
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT GAME-FILE ASSIGN LK-GAME-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS GAME-KEY
+      *    this report STARTs GAME-FILE on a partial GAME-KEY
+      *    built from GAME-DATE-1 alone (GAME-DATE-1 is GAME-KEY's
+      *    leading component), so the date-range scan below already
+      *    works off the primary key without a separate date key.
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+
+       file section.
+       COPY "y:\SYDEXsource\FDS\FDPKGAME.CBL".
+
+       working-storage section.
+       copy "y:\sydexsource\pucks\pucksglobal.cpb".
+       COPY "y:\sydexsource\pucks\wspuckf.CBL".
+       77  WS-NETWORK-FLAG             PIC X      VALUE "A".
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  WS-FROM-DATE                PIC 9(8) VALUE 0.
+       01  WS-TO-DATE                  PIC 9(8) VALUE 0.
+
+      *    one row accumulated per team seen in the scanned
+      *    range, found-or-added the same way a dialog-engine table
+      *    would be searched by name, since the standings table isn't
+      *    itself a dialog-engine concept -- it's derived entirely from
+      *    GAME-FILE as the game loads happen.
+       01  STANDINGS-TABLE.
+           05  STANDINGS-ROW OCCURS 40 TIMES.
+               10  ST-TEAM-NAME        PIC X(15) VALUE SPACES.
+               10  ST-GP               PIC 9(4)  VALUE 0.
+               10  ST-W                PIC 9(4)  VALUE 0.
+               10  ST-L                PIC 9(4)  VALUE 0.
+               10  ST-T                PIC 9(4)  VALUE 0.
+               10  ST-GF               PIC 9(5)  VALUE 0.
+               10  ST-GA               PIC 9(5)  VALUE 0.
+       01  ST-COUNT                    PIC 9(4)  VALUE 0.
+       01  ST-SWAP-ROW.
+           05  ST-SWAP-TEAM-NAME       PIC X(15).
+           05  ST-SWAP-GP              PIC 9(4).
+           05  ST-SWAP-W               PIC 9(4).
+           05  ST-SWAP-L               PIC 9(4).
+           05  ST-SWAP-T               PIC 9(4).
+           05  ST-SWAP-GF              PIC 9(5).
+           05  ST-SWAP-GA              PIC 9(5).
+       01  ST-PTS-I                    PIC 9(5).
+       01  ST-PTS-J                    PIC 9(5).
+       01  ST-CUR-IDX                  PIC 9(4).
+
+       method-id Page_Load protected.
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::IsPostBack
+               exit method.
+           set tbFromDate::Text to type DateTime::Today::AddMonths(-6)::ToString("yyyyMMdd")
+           set tbToDate::Text to type DateTime::Today::ToString("yyyyMMdd")
+           invoke self::loadStandings.
+       end method.
+
+       method-id btnRefresh_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::loadStandings.
+       end method.
+
+      *    scan every GAME-FILE record between tbFromDate and
+      *    tbToDate (inclusive, YYYYMMDD) that has already posted a
+      *    final score, tally GP/W/L/T/GF/GA per team, rank by points
+      *    (2 per win, 1 per tie -- the standard standings convention),
+      *    and list the table.
+       method-id loadStandings protected.
+       local-storage section.
+       01  ourIdx        type Int32.
+       procedure division.
+           invoke lbStandings::Items::Clear.
+           set lblMsg::Text to ""
+           move 0 to ST-COUNT.
+           perform varying ourIdx from 1 by 1 until ourIdx > 40
+               move spaces to ST-TEAM-NAME(ourIdx)
+               move 0 to ST-GP(ourIdx) ST-W(ourIdx) ST-L(ourIdx)
+                         ST-T(ourIdx) ST-GF(ourIdx) ST-GA(ourIdx)
+           end-perform.
+
+           invoke type Int32::TryParse(tbFromDate::Text, by reference WS-FROM-DATE)
+           invoke type Int32::TryParse(tbToDate::Text, by reference WS-TO-DATE)
+
+           MOVE "Y" TO SH-WEB-FORM-IP.
+           set SH-WEB-FORM-APP-FOLDER to
+             type HttpContext::Current::Server::MapPath("~/App_Data")
+           set SH-WEB-FORM-SESSION-ID
+                 to type HttpContext::Current::Session::SessionID
+           set SH-WEB-FORM-DB
+                 to type HttpContext::Current::Session::Item("database")
+           set SH-WF-TEAM to
+             type HttpContext::Current::Session::Item("team").
+           CALL "PKFIL2" USING LK-FILE-NAMES, WS-NETWORK-FLAG.
+
+           OPEN INPUT GAME-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set lblMsg::Text to "Unable to open the game file."
+               exit method.
+
+           INITIALIZE GAME-KEY.
+           MOVE WS-FROM-DATE TO GAME-DATE-1.
+           START GAME-FILE KEY NOT < GAME-KEY
+               INVALID KEY
+                   CLOSE GAME-FILE
+                   set lblMsg::Text to "No games found in that range."
+                   exit method.
+       STAND-LOOP.
+           READ GAME-FILE NEXT WITH NO LOCK
+               AT END GO TO STAND-DONE.
+           IF GAME-DATE-1 > WS-TO-DATE
+               GO TO STAND-DONE.
+
+      *    Only a game that has actually posted a final counts toward
+      *    the table -- a game still in progress has no final score to
+      *    tally.
+           IF GAME-NHL-DONE NOT = "Y"
+               GO TO STAND-LOOP.
+
+           IF GAME-HOME-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-HOME-SCORE.
+           IF GAME-VIS-SCORE NOT NUMERIC
+               MOVE 0 TO GAME-VIS-SCORE.
+
+           invoke self::findOrAddTeam(GAME-HOME-TEAM::Trim) returning ST-CUR-IDX
+           if ST-CUR-IDX NOT = 0
+               add 1 to ST-GP(ST-CUR-IDX)
+               add GAME-HOME-SCORE to ST-GF(ST-CUR-IDX)
+               add GAME-VIS-SCORE to ST-GA(ST-CUR-IDX)
+               if GAME-HOME-SCORE > GAME-VIS-SCORE
+                   add 1 to ST-W(ST-CUR-IDX)
+               else
+               if GAME-HOME-SCORE < GAME-VIS-SCORE
+                   add 1 to ST-L(ST-CUR-IDX)
+               else
+                   add 1 to ST-T(ST-CUR-IDX)
+               end-if
+           end-if.
+
+           invoke self::findOrAddTeam(GAME-VISITORS::Trim) returning ST-CUR-IDX
+           if ST-CUR-IDX NOT = 0
+               add 1 to ST-GP(ST-CUR-IDX)
+               add GAME-VIS-SCORE to ST-GF(ST-CUR-IDX)
+               add GAME-HOME-SCORE to ST-GA(ST-CUR-IDX)
+               if GAME-VIS-SCORE > GAME-HOME-SCORE
+                   add 1 to ST-W(ST-CUR-IDX)
+               else
+               if GAME-VIS-SCORE < GAME-HOME-SCORE
+                   add 1 to ST-L(ST-CUR-IDX)
+               else
+                   add 1 to ST-T(ST-CUR-IDX)
+               end-if
+           end-if.
+
+           go to STAND-LOOP.
+       STAND-DONE.
+           CLOSE GAME-FILE.
+
+           invoke self::sortByPoints.
+           invoke self::displayStandings.
+       end method.
+
+      *    Looks a team name up in STANDINGS-TABLE, adding a new zeroed
+      *    row the first time it's seen. Returns the 1-based row index,
+      *    or 0 if the table is already full (STANDINGS-ROW tops out at
+      *    OCCURS 40) and this is a team that hasn't been seen yet.
+       method-id findOrAddTeam private.
+       local-storage section.
+       01  searchIdx     type Int32.
+       01  foundIdx      type Int32.
+       procedure division using by value teamName as String
+                          returning rowIdx as type Int32.
+           move 0 to foundIdx.
+           perform varying searchIdx from 1 by 1 until searchIdx > ST-COUNT
+               if ST-TEAM-NAME(searchIdx) = teamName
+                   move searchIdx to foundIdx
+                   exit perform
+               end-if
+           end-perform.
+           if foundIdx = 0 and ST-COUNT < 40
+               add 1 to ST-COUNT
+               move ST-COUNT to foundIdx
+               move teamName to ST-TEAM-NAME(foundIdx).
+           move foundIdx to rowIdx.
+       end method.
+
+      *    ranks the accumulated rows by standings points
+      *    (2 per win, 1 per tie), highest first -- a plain bubble sort
+      *    since ST-COUNT tops out at a league's team count, not a
+      *    season's worth of games.
+       method-id sortByPoints private.
+       local-storage section.
+       01  sortI         type Int32.
+       01  sortJ         type Int32.
+       procedure division.
+           perform varying sortI from 1 by 1 until sortI >= ST-COUNT
+               perform varying sortJ from 1 by 1 until sortJ > ST-COUNT - sortI
+                   compute ST-PTS-I = (ST-W(sortJ) * 2) + ST-T(sortJ)
+                   compute ST-PTS-J = (ST-W(sortJ + 1) * 2) + ST-T(sortJ + 1)
+                   if ST-PTS-I < ST-PTS-J
+                       move STANDINGS-ROW(sortJ) to ST-SWAP-ROW
+                       move STANDINGS-ROW(sortJ + 1) to STANDINGS-ROW(sortJ)
+                       move ST-SWAP-ROW to STANDINGS-ROW(sortJ + 1)
+                   end-if
+               end-perform
+           end-perform.
+       end method.
+
+      *    Lists the ranked table, one row per team.
+       method-id displayStandings private.
+       local-storage section.
+       01  dispIdx       type Int32.
+       01  rowText       type String.
+       01  rowPts        PIC 9(5).
+       procedure division.
+           perform varying dispIdx from 1 by 1 until dispIdx > ST-COUNT
+               compute rowPts = (ST-W(dispIdx) * 2) + ST-T(dispIdx)
+               set rowText to dispIdx::ToString & ".  " &
+                   ST-TEAM-NAME(dispIdx)::Trim & "   GP:" & ST-GP(dispIdx) &
+                   "  W:" & ST-W(dispIdx) & "  L:" & ST-L(dispIdx) &
+                   "  T:" & ST-T(dispIdx) & "  PTS:" & rowPts &
+                   "  GF:" & ST-GF(dispIdx) & "  GA:" & ST-GA(dispIdx)
+               invoke lbStandings::Items::Add(rowText)
+           end-perform.
+       end method.
+
+       end class.
