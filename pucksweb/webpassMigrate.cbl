@@ -0,0 +1,176 @@
+      * one-time conversion utility for WEBPASS-FILE.
+      *
+      * The old scheme stored WEBPASS-PASS as the typed password
+      * XOR'd byte-by-byte against h"2a" and Base64-encoded -- fully
+      * reversible. Before deploying the salted-hash build of
+      * Default.aspx.cbl/freeTrial.aspx.cbl, copy the live PKW020.DAT
+      * to PKW020.OLD and run this once: it reads every row under the
+      * old layout, decodes WEBPASS-PASS back to plaintext, and
+      * rewrites the row under the new WEBPASS-SALT/WEBPASS-HASH
+      * layout into the live file.
+      *
+      * Because this utility rebuilds WEBPASS-FILE from scratch (WRITE,
+      * not an in-place REWRITE), NEW-WEBPASS-FILE below also declares
+      * the WEBPASS-TEAM-NAME alternate key teamRoster.aspx.cbl reads --
+      * a plain ALTERNATE KEY clause added to an existing indexed file's
+      * SELECT does not retroactively build that index on disk, so
+      * teamRoster.aspx.cbl's team-name lookup only works once a live
+      * WEBPASS-FILE has been rebuilt by running this utility (or an
+      * equivalent reorg) after this change.
+      *
+      * Usage: webpassMigrate <path-to-PKW020.OLD> <path-to-PKW020.DAT>
+
+       $set ilusing"System.Security.Cryptography"
+
+       class-id pucksweb.webpassMigrate.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT OLD-WEBPASS-FILE ASSIGN WS-OLD-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS SEQUENTIAL
+              RECORD KEY IS OLD-WEBPASS-KEY
+              FILE STATUS IS STATUS-COMN.
+
+        SELECT NEW-WEBPASS-FILE ASSIGN WS-NEW-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS NEW-WEBPASS-KEY
+              ALTERNATE KEY IS NEW-WEBPASS-TEAM-NAME WITH DUPLICATES
+              FILE STATUS IS STATUS-COMN2.
+
+       file section.
+       FD  OLD-WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OLD-WEBPASS-REC.
+
+       01  OLD-WEBPASS-REC.
+           05  OLD-WEBPASS-KEY.
+               10  OLD-WEBPASS-TEAM-NAME   PIC X(15).
+               10  OLD-WEBPASS-FIRST       PIC X(30).
+           05  OLD-WEBPASS-PASS            PIC X(24).
+           05  OLD-WEBPASS-LEVEL           PIC X.
+           05  FILLER                      PIC X(44).
+
+       FD  NEW-WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS NEW-WEBPASS-REC.
+
+       01  NEW-WEBPASS-REC.
+           05  NEW-WEBPASS-KEY.
+               10  NEW-WEBPASS-TEAM-NAME   PIC X(15).
+               10  NEW-WEBPASS-FIRST       PIC X(30).
+           05  NEW-WEBPASS-SALT            PIC X(12).
+           05  NEW-WEBPASS-HASH            PIC X(44).
+      *        WEBPASS-LEVEL permission matrix -- 1=trial,
+      *        2=standard, 9=team-admin. Old rows are all pre-permission-
+      *        matrix, so OLD-WEBPASS-LEVEL is carried over as-is.
+           05  NEW-WEBPASS-LEVEL           PIC X.
+           05  NEW-WEBPASS-FAIL-COUNT      PIC 9(2).
+           05  NEW-WEBPASS-LOCK-UNTIL      PIC X(12).
+      *        last successful login + running login count.
+           05  NEW-WEBPASS-LAST-LOGIN      PIC X(12).
+           05  NEW-WEBPASS-LOGIN-COUNT     PIC 9(5).
+           05  FILLER                      PIC X(9).
+
+       working-storage section.
+       01  WS-OLD-FILE                 PIC X(256).
+       01  WS-NEW-FILE                 PIC X(256).
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  STATUS-COMN2.
+           05  STATUS2-BYTE-1          PIC X      VALUE SPACES.
+           05  STATUS2-BYTE-2          PIC X      VALUE SPACES.
+       01  recordsConverted            PIC 9(6) VALUE 0.
+
+       method-id Main static public.
+       local-storage section.
+       01  plainPass                   type String.
+       01  newSalt                     type String.
+       01  xorConstant                 type Byte value h"2a".
+       procedure division using by value args as type String occurs any.
+           if args::Length < 2
+               invoke type Console::WriteLine("usage: webpassMigrate <path-to-PKW020.OLD> <path-to-PKW020.DAT>")
+               exit method.
+
+           move args[0] to WS-OLD-FILE
+           move args[1] to WS-NEW-FILE
+
+           OPEN INPUT OLD-WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               invoke type Console::WriteLine("Unable to open " & WS-OLD-FILE::Trim)
+               exit method.
+
+           OPEN I-O NEW-WEBPASS-FILE.
+           IF STATUS2-BYTE-1 NOT EQUAL ZEROES
+               CLOSE OLD-WEBPASS-FILE
+               invoke type Console::WriteLine("Unable to open " & WS-NEW-FILE::Trim)
+               exit method.
+
+       READ-LOOP.
+           READ OLD-WEBPASS-FILE NEXT
+               AT END GO TO READ-DONE.
+
+           declare bData as type Byte occurs any = type Convert::FromBase64String(OLD-WEBPASS-PASS::Trim)
+           perform varying i as type Single from 0 by 1
+             until i = bData::Length
+               set bData[i] to bData[i] b-xor xorConstant
+           end-perform
+           set plainPass to type System.Text.Encoding::UTF8::GetString(bData)
+
+           INITIALIZE NEW-WEBPASS-REC
+           move OLD-WEBPASS-TEAM-NAME to NEW-WEBPASS-TEAM-NAME
+           move OLD-WEBPASS-FIRST to NEW-WEBPASS-FIRST
+           move OLD-WEBPASS-LEVEL to NEW-WEBPASS-LEVEL
+
+           set newSalt to self::generate_salt()
+           SET NEW-WEBPASS-SALT to newSalt
+           SET NEW-WEBPASS-HASH to self::hash_password(plainPass, newSalt)
+
+           WRITE NEW-WEBPASS-REC
+               INVALID KEY REWRITE NEW-WEBPASS-REC
+           END-WRITE.
+           add 1 to recordsConverted
+           go to READ-LOOP.
+       READ-DONE.
+           CLOSE OLD-WEBPASS-FILE.
+           CLOSE NEW-WEBPASS-FILE.
+           invoke type Console::WriteLine(recordsConverted::ToString & " WEBPASS-REC rows converted to salted hashes.")
+       end method.
+
+       method-id generate_salt protected.
+       local-storage section.
+       01  rng                         type RNGCryptoServiceProvider.
+       01  saltBytes                   type Byte occurs 8.
+       procedure division returning saltB64 as String.
+           set rng to new RNGCryptoServiceProvider()
+           invoke rng::GetBytes(saltBytes)
+           invoke rng::Dispose()
+           set saltB64 to type Convert::ToBase64String(saltBytes)
+       end method.
+
+       method-id hash_password protected.
+       local-storage section.
+       01  sha                         type SHA256.
+       01  saltBytes                   type Byte occurs any.
+       01  pwdBytes                    type Byte occurs any.
+       01  combinedBytes               type Byte occurs any.
+       01  hashBytes                   type Byte occurs any.
+       procedure division using by value plainPass as String
+                                 by value saltB64 as String
+                         returning hashB64 as String.
+           set saltBytes to type Convert::FromBase64String(saltB64)
+           set pwdBytes to type System.Text.Encoding::UTF8::GetBytes(plainPass)
+           set combinedBytes to new Byte[saltBytes::Length + pwdBytes::Length]
+           invoke type Array::Copy(saltBytes, 0, combinedBytes, 0, saltBytes::Length)
+           invoke type Array::Copy(pwdBytes, 0, combinedBytes, saltBytes::Length, pwdBytes::Length)
+           set sha to type SHA256::Create()
+           set hashBytes to sha::ComputeHash(combinedBytes)
+           invoke sha::Dispose()
+           set hashB64 to type Convert::ToBase64String(hashBytes)
+       end method.
+
+       end class.
